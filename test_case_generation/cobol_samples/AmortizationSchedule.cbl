@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AmortizationSchedule.
+
+      ******************************************************************
+      * Pairs each LOANDECS decision back up with the CUSTAPPL record
+      * it was decisioned from (same CUST-ID, same order, one decision
+      * per application) and, for every APPROVED loan, writes a full
+      * month-by-month payment schedule to AMORTSCH -- the breakdown
+      * closing is supposed to hand the customer but that LoanEligib-
+      * ilityCheck itself never produced.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-APPLICATION-FILE
+               ASSIGN TO "CUSTAPPL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOAN-DECISION-FILE
+               ASSIGN TO "LOANDECS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AMORTIZATION-SCHEDULE-FILE
+               ASSIGN TO "AMORTSCH"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-APPLICATION-FILE.
+           COPY CUSTREC.
+
+       FD  LOAN-DECISION-FILE.
+       01  LOAN-DECISION-REC.
+           05  LD-CUST-ID            PIC X(10).
+           05  LD-LSTATUS            PIC X(15).
+           05  LD-REMARK             PIC X(40).
+           05  LD-LOAN-AMT           PIC S9(05)V99.
+           05  LD-INTEREST-RATE      PIC S9(02)V9(02).
+
+       FD  AMORTIZATION-SCHEDULE-FILE.
+       01  AMORTIZATION-SCHEDULE-REC.
+           05  AS-CUST-ID            PIC X(10).
+           05  AS-PAYMENT-NUM        PIC 9(03).
+           05  AS-PAYMENT-AMT        PIC S9(07)V99.
+           05  AS-PRINCIPAL-PORTION  PIC S9(07)V99.
+           05  AS-INTEREST-PORTION   PIC S9(07)V99.
+           05  AS-REMAINING-BALANCE  PIC S9(09)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  CUST-ID                PIC X(10).
+       01  WS-LOAN-TERM-YEARS     PIC 9(02) COMP.
+       01  WS-TOTAL-MONTHS        PIC 9(03) COMP.
+       01  WS-MONTHLY-RATE        PIC S9(03)V9(08) COMP-3.
+       01  WS-ONE-PLUS-RATE-POWER PIC S9(05)V9(08) COMP-3.
+       01  WS-MONTHLY-PAYMENT     PIC S9(07)V99 COMP-3.
+       01  WS-REMAINING-BALANCE   PIC S9(09)V99 COMP-3.
+       01  WS-INTEREST-PORTION    PIC S9(07)V99 COMP-3.
+       01  WS-PRINCIPAL-PORTION   PIC S9(07)V99 COMP-3.
+       01  WS-PAYMENT-NUM         PIC 9(03) COMP.
+
+       01  WS-EOF-SW              PIC X(01) VALUE "N".
+           88  END-OF-APPLICATIONS  VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0200-READ-PAIR
+           PERFORM UNTIL END-OF-APPLICATIONS
+               IF LD-LSTATUS (1:8) = "APPROVED"
+                   PERFORM 0300-BUILD-SCHEDULE
+               END-IF
+               PERFORM 0200-READ-PAIR
+           END-PERFORM
+           PERFORM 0900-CLOSE-FILES
+           STOP RUN.
+
+       0100-OPEN-FILES.
+           OPEN INPUT  CUSTOMER-APPLICATION-FILE
+           OPEN INPUT  LOAN-DECISION-FILE
+           OPEN OUTPUT AMORTIZATION-SCHEDULE-FILE.
+
+      ******************************************************************
+      * CUSTAPPL and LOANDECS are produced one-for-one in the same
+      * order by LoanEligibilityCheck, so reading them side by side is
+      * enough to pair an applicant back up with its decision -- no
+      * sort or key match is needed.
+      ******************************************************************
+       0200-READ-PAIR.
+           READ CUSTOMER-APPLICATION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ
+           IF NOT END-OF-APPLICATIONS
+               READ LOAN-DECISION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+               END-READ
+           END-IF
+           IF NOT END-OF-APPLICATIONS
+               MOVE CA-CUST-ID TO CUST-ID
+           END-IF.
+
+      ******************************************************************
+      * Standard level-payment amortization: a fixed monthly payment
+      * split each month between interest on the remaining balance and
+      * principal, computed off the approved amount, the rate the loan
+      * was decisioned at, and the tenure (in years) the applicant
+      * originally requested.
+      ******************************************************************
+       0300-BUILD-SCHEDULE.
+           MOVE CA-LOAN-TENURE TO WS-LOAN-TERM-YEARS
+           COMPUTE WS-TOTAL-MONTHS = WS-LOAN-TERM-YEARS * 12
+           COMPUTE WS-MONTHLY-RATE =
+               LD-INTEREST-RATE / 100 / 12
+           COMPUTE WS-ONE-PLUS-RATE-POWER =
+               (1 + WS-MONTHLY-RATE) ** WS-TOTAL-MONTHS
+           COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+               LD-LOAN-AMT * WS-MONTHLY-RATE * WS-ONE-PLUS-RATE-POWER
+               / (WS-ONE-PLUS-RATE-POWER - 1)
+           MOVE LD-LOAN-AMT TO WS-REMAINING-BALANCE
+           PERFORM VARYING WS-PAYMENT-NUM FROM 1 BY 1
+                   UNTIL WS-PAYMENT-NUM > WS-TOTAL-MONTHS
+               COMPUTE WS-INTEREST-PORTION ROUNDED =
+                   WS-REMAINING-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-PRINCIPAL-PORTION ROUNDED =
+                   WS-MONTHLY-PAYMENT - WS-INTEREST-PORTION
+               COMPUTE WS-REMAINING-BALANCE ROUNDED =
+                   WS-REMAINING-BALANCE - WS-PRINCIPAL-PORTION
+               PERFORM 0400-WRITE-SCHEDULE-LINE
+           END-PERFORM.
+
+       0400-WRITE-SCHEDULE-LINE.
+           MOVE CUST-ID              TO AS-CUST-ID
+           MOVE WS-PAYMENT-NUM       TO AS-PAYMENT-NUM
+           MOVE WS-MONTHLY-PAYMENT   TO AS-PAYMENT-AMT
+           MOVE WS-PRINCIPAL-PORTION TO AS-PRINCIPAL-PORTION
+           MOVE WS-INTEREST-PORTION  TO AS-INTEREST-PORTION
+           MOVE WS-REMAINING-BALANCE TO AS-REMAINING-BALANCE
+           WRITE AMORTIZATION-SCHEDULE-REC.
+
+       0900-CLOSE-FILES.
+           CLOSE CUSTOMER-APPLICATION-FILE
+           CLOSE LOAN-DECISION-FILE
+           CLOSE AMORTIZATION-SCHEDULE-FILE.
