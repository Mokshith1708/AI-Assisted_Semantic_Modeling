@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditArchive.
+
+      ******************************************************************
+      * Year-end archive/purge for AUDITTRL.  Every row timestamped
+      * before IN-CUTOFF-DATE (YYYYMMDD) goes to AUDITARC; every row on
+      * or after the cutoff is copied through to AUDITKEEP.  Operations
+      * catalogs AUDITKEEP as the new AUDITTRL once this step completes
+      * cleanly, the same way any other dataset swap is handled outside
+      * the program -- this never deletes from AUDITTRL in place.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-ARCHIVE-FILE
+               ASSIGN TO "AUDITARC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-KEEP-FILE
+               ASSIGN TO "AUDITKEEP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+
+       FD  AUDIT-ARCHIVE-FILE.
+       01  AUDIT-ARCHIVE-RECORD.
+           05  AA-CUST-ID            PIC X(10).
+           05  AA-TIMESTAMP          PIC X(26).
+           05  AA-PROGRAM-ID         PIC X(30).
+           05  AA-DECISION           PIC X(20).
+           05  AA-REMARK             PIC X(40).
+
+       FD  AUDIT-KEEP-FILE.
+       01  AUDIT-KEEP-RECORD.
+           05  AK-CUST-ID            PIC X(10).
+           05  AK-TIMESTAMP          PIC X(26).
+           05  AK-PROGRAM-ID         PIC X(30).
+           05  AK-DECISION           PIC X(20).
+           05  AK-REMARK             PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-AUDIT-EOF-SW        PIC X(01) VALUE "N".
+           88  WS-AUDIT-EOF                VALUE "Y".
+
+       01  WS-ARCHIVED-COUNT      PIC 9(07) COMP VALUE ZERO.
+       01  WS-KEPT-COUNT          PIC 9(07) COMP VALUE ZERO.
+
+       LINKAGE SECTION.
+
+       01  IN-CUTOFF-DATE          PIC X(08).
+       01  OUT-ARCHIVED-COUNT      PIC 9(07) COMP.
+       01  OUT-KEPT-COUNT          PIC 9(07) COMP.
+       01  RUN-RETURN-CODE         PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING IN-CUTOFF-DATE OUT-ARCHIVED-COUNT
+               OUT-KEPT-COUNT RUN-RETURN-CODE.
+
+       0000-MAINLINE.
+           MOVE ZERO TO RUN-RETURN-CODE
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0200-SPLIT-AUDIT-TRAIL
+           PERFORM 0900-CLOSE-FILES
+           MOVE WS-ARCHIVED-COUNT TO OUT-ARCHIVED-COUNT
+           MOVE WS-KEPT-COUNT     TO OUT-KEPT-COUNT
+           GOBACK.
+
+       0100-OPEN-FILES.
+           OPEN INPUT  AUDIT-TRAIL-FILE
+           OPEN OUTPUT AUDIT-ARCHIVE-FILE
+           OPEN OUTPUT AUDIT-KEEP-FILE.
+
+       0200-SPLIT-AUDIT-TRAIL.
+           MOVE "N" TO WS-AUDIT-EOF-SW
+           PERFORM UNTIL WS-AUDIT-EOF
+               READ AUDIT-TRAIL-FILE
+                   AT END
+                       MOVE "Y" TO WS-AUDIT-EOF-SW
+                   NOT AT END
+                       IF AU-TIMESTAMP (1:8) < IN-CUTOFF-DATE
+                           PERFORM 0250-WRITE-ARCHIVE-ROW
+                       ELSE
+                           PERFORM 0260-WRITE-KEEP-ROW
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       0250-WRITE-ARCHIVE-ROW.
+           MOVE AU-CUST-ID      TO AA-CUST-ID
+           MOVE AU-TIMESTAMP    TO AA-TIMESTAMP
+           MOVE AU-PROGRAM-ID   TO AA-PROGRAM-ID
+           MOVE AU-DECISION     TO AA-DECISION
+           MOVE AU-REMARK       TO AA-REMARK
+           WRITE AUDIT-ARCHIVE-RECORD
+           ADD 1 TO WS-ARCHIVED-COUNT.
+
+       0260-WRITE-KEEP-ROW.
+           MOVE AU-CUST-ID      TO AK-CUST-ID
+           MOVE AU-TIMESTAMP    TO AK-TIMESTAMP
+           MOVE AU-PROGRAM-ID   TO AK-PROGRAM-ID
+           MOVE AU-DECISION     TO AK-DECISION
+           MOVE AU-REMARK       TO AK-REMARK
+           WRITE AUDIT-KEEP-RECORD
+           ADD 1 TO WS-KEPT-COUNT.
+
+       0900-CLOSE-FILES.
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE AUDIT-ARCHIVE-FILE
+           CLOSE AUDIT-KEEP-FILE.
