@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditArchiveDriver.
+
+      ******************************************************************
+      * JCL entry point for AuditArchive.  AuditArchive is a callable
+      * subprogram (LINKAGE SECTION IN-CUTOFF-DATE/OUT-ARCHIVED-COUNT/
+      * OUT-KEPT-COUNT/RUN-RETURN-CODE), and a program with a USING
+      * clause can't be linked as a standalone batch executable, so
+      * YEARENDA.jcl EXECs this driver instead.  The cutoff is one year
+      * back from today's date -- AUDITTRL rows older than that go to
+      * AUDITARC, everything else to AUDITKEEP -- so operations doesn't
+      * have to hand-edit a cutoff date into the job stream every time
+      * this step runs.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-TODAY-DATE          PIC X(08).
+       01  WS-TODAY-YEAR          PIC 9(04).
+       01  WS-CUTOFF-YEAR         PIC 9(04).
+       01  WS-CUTOFF-DATE         PIC X(08).
+       01  WS-ARCHIVED-COUNT      PIC 9(07) COMP VALUE ZERO.
+       01  WS-KEPT-COUNT          PIC 9(07) COMP VALUE ZERO.
+       01  WS-RETURN-CODE         PIC S9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 0100-BUILD-CUTOFF-DATE
+           CALL "AuditArchive" USING WS-CUTOFF-DATE
+                   WS-ARCHIVED-COUNT WS-KEPT-COUNT WS-RETURN-CODE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       0100-BUILD-CUTOFF-DATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           MOVE WS-TODAY-DATE (1:4)         TO WS-TODAY-YEAR
+           COMPUTE WS-CUTOFF-YEAR = WS-TODAY-YEAR - 1
+           MOVE WS-TODAY-DATE        TO WS-CUTOFF-DATE
+           MOVE WS-CUTOFF-YEAR       TO WS-CUTOFF-DATE (1:4).
