@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BonusArchive.
+
+      ******************************************************************
+      * Year-end archive/purge for YTDBONUS.  Every row whose
+      * YB-BONUS-PERIOD is before IN-CUTOFF-PERIOD (YYYYMM) goes to
+      * BONUSARC; every row on or after the cutoff is copied through
+      * to BONUSKEEP.  Operations catalogs BONUSKEEP as the new
+      * YTDBONUS once this step completes cleanly, the same dataset-
+      * swap convention AuditArchive uses for AUDITTRL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-BONUS-FILE
+               ASSIGN TO "YTDBONUS"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BONUS-ARCHIVE-FILE
+               ASSIGN TO "BONUSARC"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BONUS-KEEP-FILE
+               ASSIGN TO "BONUSKEEP"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-BONUS-FILE.
+           COPY YTDBONUS.
+
+       FD  BONUS-ARCHIVE-FILE.
+       01  BONUS-ARCHIVE-RECORD.
+           05  BA-EMP-ID             PIC X(06).
+           05  BA-BONUS-PERIOD       PIC X(06).
+           05  BA-BONUS-PAID         PIC 9(07)V99 COMP-3.
+
+       FD  BONUS-KEEP-FILE.
+       01  BONUS-KEEP-RECORD.
+           05  BK-EMP-ID             PIC X(06).
+           05  BK-BONUS-PERIOD       PIC X(06).
+           05  BK-BONUS-PAID         PIC 9(07)V99 COMP-3.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-YTD-EOF-SW          PIC X(01) VALUE "N".
+           88  WS-YTD-EOF                  VALUE "Y".
+
+       01  WS-ARCHIVED-COUNT      PIC 9(07) COMP VALUE ZERO.
+       01  WS-KEPT-COUNT          PIC 9(07) COMP VALUE ZERO.
+
+       LINKAGE SECTION.
+
+       01  IN-CUTOFF-PERIOD         PIC X(06).
+       01  OUT-ARCHIVED-COUNT       PIC 9(07) COMP.
+       01  OUT-KEPT-COUNT           PIC 9(07) COMP.
+       01  RUN-RETURN-CODE          PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING IN-CUTOFF-PERIOD OUT-ARCHIVED-COUNT
+               OUT-KEPT-COUNT RUN-RETURN-CODE.
+
+       0000-MAINLINE.
+           MOVE ZERO TO RUN-RETURN-CODE
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0200-SPLIT-YTD-BONUS
+           PERFORM 0900-CLOSE-FILES
+           MOVE WS-ARCHIVED-COUNT TO OUT-ARCHIVED-COUNT
+           MOVE WS-KEPT-COUNT     TO OUT-KEPT-COUNT
+           GOBACK.
+
+       0100-OPEN-FILES.
+           OPEN INPUT  YTD-BONUS-FILE
+           OPEN OUTPUT BONUS-ARCHIVE-FILE
+           OPEN OUTPUT BONUS-KEEP-FILE.
+
+       0200-SPLIT-YTD-BONUS.
+           MOVE "N" TO WS-YTD-EOF-SW
+           PERFORM UNTIL WS-YTD-EOF
+               READ YTD-BONUS-FILE
+                   AT END
+                       MOVE "Y" TO WS-YTD-EOF-SW
+                   NOT AT END
+                       IF YB-BONUS-PERIOD < IN-CUTOFF-PERIOD
+                           PERFORM 0250-WRITE-ARCHIVE-ROW
+                       ELSE
+                           PERFORM 0260-WRITE-KEEP-ROW
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       0250-WRITE-ARCHIVE-ROW.
+           MOVE YB-EMP-ID        TO BA-EMP-ID
+           MOVE YB-BONUS-PERIOD  TO BA-BONUS-PERIOD
+           MOVE YB-BONUS-PAID    TO BA-BONUS-PAID
+           WRITE BONUS-ARCHIVE-RECORD
+           ADD 1 TO WS-ARCHIVED-COUNT.
+
+       0260-WRITE-KEEP-ROW.
+           MOVE YB-EMP-ID        TO BK-EMP-ID
+           MOVE YB-BONUS-PERIOD  TO BK-BONUS-PERIOD
+           MOVE YB-BONUS-PAID    TO BK-BONUS-PAID
+           WRITE BONUS-KEEP-RECORD
+           ADD 1 TO WS-KEPT-COUNT.
+
+       0900-CLOSE-FILES.
+           CLOSE YTD-BONUS-FILE
+           CLOSE BONUS-ARCHIVE-FILE
+           CLOSE BONUS-KEEP-FILE.
