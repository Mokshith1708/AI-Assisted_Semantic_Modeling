@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BonusArchiveDriver.
+
+      ******************************************************************
+      * JCL entry point for BonusArchive.  See AuditArchiveDriver for
+      * why this wrapper exists.  The cutoff is one year back from
+      * today's date, expressed as YYYYMM to match YB-BONUS-PERIOD:
+      * YTDBONUS rows older than that go to BONUSARC, everything else
+      * to BONUSKEEP.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-TODAY-DATE          PIC X(08).
+       01  WS-TODAY-YEAR          PIC 9(04).
+       01  WS-CUTOFF-YEAR         PIC 9(04).
+       01  WS-CUTOFF-PERIOD       PIC X(06).
+       01  WS-ARCHIVED-COUNT      PIC 9(07) COMP VALUE ZERO.
+       01  WS-KEPT-COUNT          PIC 9(07) COMP VALUE ZERO.
+       01  WS-RETURN-CODE         PIC S9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 0100-BUILD-CUTOFF-PERIOD
+           CALL "BonusArchive" USING WS-CUTOFF-PERIOD
+                   WS-ARCHIVED-COUNT WS-KEPT-COUNT WS-RETURN-CODE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       0100-BUILD-CUTOFF-PERIOD.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           MOVE WS-TODAY-DATE (1:4)         TO WS-TODAY-YEAR
+           COMPUTE WS-CUTOFF-YEAR = WS-TODAY-YEAR - 1
+           MOVE WS-TODAY-DATE (1:6)  TO WS-CUTOFF-PERIOD
+           MOVE WS-CUTOFF-YEAR       TO WS-CUTOFF-PERIOD (1:4).
