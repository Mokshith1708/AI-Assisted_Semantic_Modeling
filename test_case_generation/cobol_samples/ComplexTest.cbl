@@ -1,9 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ComplexTest.
 
+      ******************************************************************
+      * Restructured with a LINKAGE SECTION so a calling driver can
+      * pass X/Y/Z in and get RESULT1/RESULT2/MSG back, instead of this
+      * only being runnable as an isolated job step.  The large-divisor
+      * branch CALLs the shared ProrationCalc routine instead of
+      * computing (Z + 10.75) / (Y + 1) inline.
+      ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+       01  WS-DIVISOR             PIC S9(03) COMP.
+       01  WS-ADDON               PIC S9(03)V9(02) COMP-3 VALUE 10.75.
+       01  WS-PRORATE-RC          PIC S9(04) COMP.
+
+       LINKAGE SECTION.
+
        01 X           PIC 9(03) DISPLAY.
 
        01 Y           PIC S9(03) COMP.
@@ -14,12 +27,15 @@
        01 RESULT2     PIC S9(03)V9(02) COMP-3.
        01 MSG         PIC X(15).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING X Y Z RESULT1 RESULT2 MSG.
 
+       0000-MAINLINE.
            COMPUTE RESULT1 = X + Y
 
            IF RESULT1 > 200
-               COMPUTE RESULT2 = (Z + 10.75) / (Y + 1)
+               COMPUTE WS-DIVISOR = Y + 1
+               CALL "ProrationCalc" USING Z WS-ADDON WS-DIVISOR
+                       RESULT2 WS-PRORATE-RC
                IF RESULT2 < 10.00
                    MOVE "SMALL DIV" TO MSG
                ELSE
@@ -34,4 +50,4 @@
                END-IF
            END-IF.
 
-           STOP RUN.
+           GOBACK.
