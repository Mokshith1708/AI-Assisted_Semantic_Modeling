@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DailyOpsDashboard.
+
+      ******************************************************************
+      * Pulls CTLTOTS, BONUSSUM and SECAUDIT -- the three standing
+      * summary/audit logs the loan, bonus and login systems already
+      * write on their own -- into one OPSDASH report of three rows
+      * (LOAN, BONUS, LOGIN), so the morning operations review doesn't
+      * require opening all three datasets and adding them up by hand.
+      * EXCPTNS is folded in too, so a spike in arithmetic exceptions
+      * for either system shows up on the same dashboard instead of
+      * only being visible to whoever happens to browse EXCPTNS itself.
+      * Each of CTLTOTS/BONUSSUM/SECAUDIT/EXCPTNS is an append-only log
+      * that accumulates across runs until the year-end archive job
+      * splits it, so this dashboard reports the totals currently on
+      * file, the same way AuditArchive and BonusArchive read their
+      * source files whole rather than filtering to a single run.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTALS-FILE
+               ASSIGN TO "CTLTOTS"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BONUS-SUMMARY-FILE
+               ASSIGN TO "BONUSSUM"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SECURITY-AUDIT-FILE
+               ASSIGN TO "SECAUDIT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EXCPTNS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DASHBOARD-FILE
+               ASSIGN TO "OPSDASH"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTALS-FILE.
+           COPY CTLTOTS.
+
+       FD  BONUS-SUMMARY-FILE.
+           COPY BONUSSUM.
+
+       FD  SECURITY-AUDIT-FILE.
+           COPY SECAUDIT.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCPREC.
+
+       FD  DASHBOARD-FILE.
+           COPY OPSDASH.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-RUN-TIMESTAMP     PIC X(26).
+
+       01  WS-CTLTOTS-EOF-SW    PIC X(01) VALUE "N".
+           88  WS-CTLTOTS-EOF        VALUE "Y".
+       01  WS-BONUSSUM-EOF-SW   PIC X(01) VALUE "N".
+           88  WS-BONUSSUM-EOF       VALUE "Y".
+       01  WS-SECAUDIT-EOF-SW   PIC X(01) VALUE "N".
+           88  WS-SECAUDIT-EOF       VALUE "Y".
+       01  WS-EXCPTNS-EOF-SW    PIC X(01) VALUE "N".
+           88  WS-EXCPTNS-EOF        VALUE "Y".
+
+      ******************************************************************
+      * LOAN-area running totals, summed across every CTLTOTS row on
+      * file -- LoanEligibilityCheck, LoanApprovalCheckAdvanced and
+      * ExtendedLoanRiskAssessment each write their own rows, so this
+      * is already a three-program total, not one program's total.
+      ******************************************************************
+       01  WS-LOAN-RECORDS       PIC 9(07) COMP VALUE ZERO.
+       01  WS-LOAN-SUCCESS       PIC 9(07) COMP VALUE ZERO.
+       01  WS-LOAN-REJECTED      PIC 9(07) COMP VALUE ZERO.
+       01  WS-LOAN-REVIEW        PIC 9(07) COMP VALUE ZERO.
+       01  WS-LOAN-OTHER         PIC 9(07) COMP VALUE ZERO.
+       01  WS-LOAN-EXCEPTIONS    PIC 9(07) COMP VALUE ZERO.
+
+      ******************************************************************
+      * BONUS-area running totals.  EmployeeBonusEvaluation's own ALL
+      * row already totals its roster, so only that row (not its
+      * per-department rows too) is added in; SimpleBonusEval writes
+      * one complete row per run, so every one of its rows is added.
+      ******************************************************************
+       01  WS-BONUS-HEADCOUNT    PIC 9(07) COMP VALUE ZERO.
+       01  WS-BONUS-TOTAL        PIC 9(09)V99 COMP-3 VALUE ZERO.
+       01  WS-BONUS-EXCEPTIONS   PIC 9(07) COMP VALUE ZERO.
+
+      ******************************************************************
+      * LOGIN-area running totals, summed across every SECAUDIT row.
+      ******************************************************************
+       01  WS-LOGIN-ATTEMPTS     PIC 9(07) COMP VALUE ZERO.
+       01  WS-LOGIN-GRANTED      PIC 9(07) COMP VALUE ZERO.
+       01  WS-LOGIN-DENIED       PIC 9(07) COMP VALUE ZERO.
+       01  WS-LOGIN-EXCEPTIONS   PIC 9(07) COMP VALUE ZERO.
+
+      ******************************************************************
+      * Callable as a subprogram from a batch driver: RUN-RETURN-CODE
+      * comes
+      * back ZERO on a clean run.
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  RUN-RETURN-CODE       PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING RUN-RETURN-CODE.
+
+       0000-MAINLINE.
+           MOVE ZERO TO RUN-RETURN-CODE
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           PERFORM 0200-SUMMARIZE-LOAN-TOTALS
+           PERFORM 0300-SUMMARIZE-BONUS-TOTALS
+           PERFORM 0400-SUMMARIZE-LOGIN-TOTALS
+           PERFORM 0450-SUMMARIZE-EXCEPTIONS
+           PERFORM 0500-WRITE-DASHBOARD
+           GOBACK.
+
+      ******************************************************************
+      * Adds every CTLTOTS row on file into the LOAN-area totals.
+      ******************************************************************
+       0200-SUMMARIZE-LOAN-TOTALS.
+           OPEN INPUT CONTROL-TOTALS-FILE
+           MOVE "N" TO WS-CTLTOTS-EOF-SW
+           PERFORM UNTIL WS-CTLTOTS-EOF
+               READ CONTROL-TOTALS-FILE
+                   AT END
+                       MOVE "Y" TO WS-CTLTOTS-EOF-SW
+                   NOT AT END
+                       ADD CT-RECORDS-PROCESSED   TO WS-LOAN-RECORDS
+                       ADD CT-APPROVED-PRIME      TO WS-LOAN-SUCCESS
+                       ADD CT-APPROVED-STANDARD   TO WS-LOAN-SUCCESS
+                       ADD CT-REJECTED-COUNT      TO WS-LOAN-REJECTED
+                       ADD CT-REVIEW-COUNT        TO WS-LOAN-REVIEW
+                       ADD CT-OTHER-COUNT         TO WS-LOAN-OTHER
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-TOTALS-FILE.
+
+      ******************************************************************
+      * Adds EmployeeBonusEvaluation's ALL row and every SimpleBonusEval
+      * row into the BONUS-area totals.  EmployeeBonusEvaluation's
+      * per-department rows are skipped here -- its own ALL row is
+      * already their sum, so adding both would double-count.
+      ******************************************************************
+       0300-SUMMARIZE-BONUS-TOTALS.
+           OPEN INPUT BONUS-SUMMARY-FILE
+           MOVE "N" TO WS-BONUSSUM-EOF-SW
+           PERFORM UNTIL WS-BONUSSUM-EOF
+               READ BONUS-SUMMARY-FILE
+                   AT END
+                       MOVE "Y" TO WS-BONUSSUM-EOF-SW
+                   NOT AT END
+                       IF (BS-SOURCE-PROGRAM = "EmployeeBonusEvaluation"
+                           AND BS-DEPT-CODE = "ALL")
+                          OR BS-SOURCE-PROGRAM = "SimpleBonusEval"
+                           ADD BS-HEADCOUNT   TO WS-BONUS-HEADCOUNT
+                           ADD BS-TOTAL-BONUS TO WS-BONUS-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BONUS-SUMMARY-FILE.
+
+      ******************************************************************
+      * Adds every SECAUDIT row on file into the LOGIN-area totals.
+      ******************************************************************
+       0400-SUMMARIZE-LOGIN-TOTALS.
+           OPEN INPUT SECURITY-AUDIT-FILE
+           MOVE "N" TO WS-SECAUDIT-EOF-SW
+           PERFORM UNTIL WS-SECAUDIT-EOF
+               READ SECURITY-AUDIT-FILE
+                   AT END
+                       MOVE "Y" TO WS-SECAUDIT-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-LOGIN-ATTEMPTS
+                       IF SU-OUTCOME = "GRANTED"
+                           ADD 1 TO WS-LOGIN-GRANTED
+                       ELSE
+                           ADD 1 TO WS-LOGIN-DENIED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SECURITY-AUDIT-FILE.
+
+      ******************************************************************
+      * Sorts every EXCPTNS row on file into its area by XC-PROGRAM-ID
+      * -- the three loan programs feed WS-LOAN-EXCEPTIONS, the two
+      * bonus programs feed WS-BONUS-EXCEPTIONS.  No login program
+      * writes EXCPTNS rows today, so WS-LOGIN-EXCEPTIONS stays zero.
+      ******************************************************************
+       0450-SUMMARIZE-EXCEPTIONS.
+           OPEN INPUT EXCEPTION-FILE
+           MOVE "N" TO WS-EXCPTNS-EOF-SW
+           PERFORM UNTIL WS-EXCPTNS-EOF
+               READ EXCEPTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EXCPTNS-EOF-SW
+                   NOT AT END
+                       EVALUATE XC-PROGRAM-ID
+                           WHEN "LoanEligibilityCheck"
+                           WHEN "LoanApprovalCheckAdvanced"
+                           WHEN "ExtendedLoanRiskAssessment"
+                               ADD 1 TO WS-LOAN-EXCEPTIONS
+                           WHEN "EmployeeBonusEvaluation"
+                           WHEN "SimpleBonusEval"
+                               ADD 1 TO WS-BONUS-EXCEPTIONS
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE EXCEPTION-FILE.
+
+      ******************************************************************
+      * Writes the three area rows, one run's dashboard per OPSDASH
+      * dataset -- this is a snapshot of the totals as of right now,
+      * not another append-only log, so it opens OUTPUT rather than
+      * EXTEND.
+      ******************************************************************
+       0500-WRITE-DASHBOARD.
+           OPEN OUTPUT DASHBOARD-FILE
+
+           MOVE "LOAN"               TO OD-AREA-CODE
+           MOVE WS-RUN-TIMESTAMP     TO OD-RUN-TIMESTAMP
+           MOVE WS-LOAN-RECORDS      TO OD-RECORDS-PROCESSED
+           MOVE WS-LOAN-SUCCESS      TO OD-SUCCESS-COUNT
+           MOVE WS-LOAN-REJECTED     TO OD-REJECTED-COUNT
+           MOVE WS-LOAN-REVIEW       TO OD-REVIEW-COUNT
+           MOVE WS-LOAN-OTHER        TO OD-OTHER-COUNT
+           MOVE WS-LOAN-EXCEPTIONS   TO OD-EXCEPTION-COUNT
+           MOVE ZERO                 TO OD-DOLLAR-TOTAL
+           WRITE OPS-DASHBOARD-RECORD
+
+           MOVE "BONUS"              TO OD-AREA-CODE
+           MOVE WS-RUN-TIMESTAMP     TO OD-RUN-TIMESTAMP
+           MOVE WS-BONUS-HEADCOUNT   TO OD-RECORDS-PROCESSED
+           MOVE WS-BONUS-HEADCOUNT   TO OD-SUCCESS-COUNT
+           MOVE ZERO                 TO OD-REJECTED-COUNT
+           MOVE ZERO                 TO OD-REVIEW-COUNT
+           MOVE ZERO                 TO OD-OTHER-COUNT
+           MOVE WS-BONUS-EXCEPTIONS  TO OD-EXCEPTION-COUNT
+           MOVE WS-BONUS-TOTAL       TO OD-DOLLAR-TOTAL
+           WRITE OPS-DASHBOARD-RECORD
+
+           MOVE "LOGIN"              TO OD-AREA-CODE
+           MOVE WS-RUN-TIMESTAMP     TO OD-RUN-TIMESTAMP
+           MOVE WS-LOGIN-ATTEMPTS    TO OD-RECORDS-PROCESSED
+           MOVE WS-LOGIN-GRANTED     TO OD-SUCCESS-COUNT
+           MOVE WS-LOGIN-DENIED      TO OD-REJECTED-COUNT
+           MOVE ZERO                 TO OD-REVIEW-COUNT
+           MOVE ZERO                 TO OD-OTHER-COUNT
+           MOVE WS-LOGIN-EXCEPTIONS  TO OD-EXCEPTION-COUNT
+           MOVE ZERO                 TO OD-DOLLAR-TOTAL
+           WRITE OPS-DASHBOARD-RECORD
+
+           CLOSE DASHBOARD-FILE
+
+           DISPLAY "===== DailyOpsDashboard ====="
+           DISPLAY "LOAN  RECORDS: " WS-LOAN-RECORDS
+                   " SUCCESS: " WS-LOAN-SUCCESS
+                   " REJECTED: " WS-LOAN-REJECTED
+                   " REVIEW: " WS-LOAN-REVIEW
+                   " EXCEPTIONS: " WS-LOAN-EXCEPTIONS
+           DISPLAY "BONUS HEADCOUNT: " WS-BONUS-HEADCOUNT
+                   " TOTAL: " WS-BONUS-TOTAL
+                   " EXCEPTIONS: " WS-BONUS-EXCEPTIONS
+           DISPLAY "LOGIN ATTEMPTS: " WS-LOGIN-ATTEMPTS
+                   " GRANTED: " WS-LOGIN-GRANTED
+                   " DENIED: " WS-LOGIN-DENIED.
