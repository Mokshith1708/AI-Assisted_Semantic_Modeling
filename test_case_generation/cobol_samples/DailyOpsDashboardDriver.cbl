@@ -0,0 +1,24 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DailyOpsDashboardDriver.
+
+      ******************************************************************
+      * JCL entry point for DailyOpsDashboard.  DailyOpsDashboard was
+      * built as a callable subprogram (LINKAGE SECTION RUN-RETURN-
+      * CODE) from the start under request 034, matching the pattern
+      * request 025 set for the loan/bonus/login programs, so it needs
+      * the same kind of no-USING driver to actually be EXECable from
+      * a job step.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-RETURN-CODE        PIC S9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           CALL "DailyOpsDashboard" USING WS-RETURN-CODE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
