@@ -1,38 +1,579 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EmployeeBonusEvaluation.
 
+      ******************************************************************
+      * Runs a bonus cycle for the whole employee roster in EMPFILE in
+      * two passes: pass one prices every employee off BONUSTAB and
+      * tallies the total by department; pass two prorates each
+      * department's bonuses down to its DEPTPOOL ceiling (if it went
+      * over) before writing the final payout to BONUSOUT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO "EMPFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BONUS-OUTPUT-FILE
+               ASSIGN TO "BONUSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BONUS-RATE-FILE
+               ASSIGN TO "BONUSTAB"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEPT-POOL-FILE
+               ASSIGN TO "DEPTPOOL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT YTD-BONUS-FILE
+               ASSIGN TO "YTDBONUS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YTD-FS.
+
+           SELECT BONUS-ERROR-FILE
+               ASSIGN TO "BONUSERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BONUS-SUMMARY-FILE
+               ASSIGN TO "BONUSSUM"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EXCPTNS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+       FD  BONUS-OUTPUT-FILE.
+       01  BONUS-OUTPUT-REC.
+           05  BO-EMP-ID             PIC X(06).
+           05  BO-EMP-DEPT           PIC X(03).
+           05  BO-RAW-BONUS          PIC 9(04)V99.
+           05  BO-FINAL-BONUS        PIC 9(04)V99.
+           05  BO-EMP-SALARY         PIC 9(05)V99.
+           05  BO-NET-BONUS          PIC 9(04)V99.
+           05  BO-NET-SALARY         PIC 9(05)V99.
+           05  BO-REMARK             PIC X(20).
+
+       FD  BONUS-RATE-FILE.
+           COPY BONUSTAB.
+
+       FD  DEPT-POOL-FILE.
+           COPY DEPTPOOL.
+
+       FD  YTD-BONUS-FILE.
+           COPY YTDBONUS.
+
+       FD  BONUS-ERROR-FILE.
+           COPY BONUSERR.
+
+       FD  BONUS-SUMMARY-FILE.
+           COPY BONUSSUM.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCPREC.
+
        WORKING-STORAGE SECTION.
 
-       01  EMP-DEPT        PIC X(3).
-       01  EMP-AGE         PIC 99          USAGE COMP-4.
+       COPY BONUSWS.
+       COPY DEPTWS.
+       COPY YTDWS.
+       COPY VALIDWS.
+
+       01  WS-EXCEPTION-KEY-ID PIC X(10).
+       01  WS-EXCEPTION-FIELD  PIC X(20).
+       01  WS-EXCEPTION-REMARK PIC X(40).
+
        01  EMP-SALARY      PIC 9(5)V99     USAGE COMP-5.
        01  BONUS           PIC 9(4)V99.
+       01  WS-RAW-BONUS    PIC 9(4)V99     COMP-3.
+       01  NET-BONUS       PIC 9(4)V99.
+       01  NET-SALARY      PIC 9(5)V99.
+
+      ******************************************************************
+      * IRS-style flat supplemental-wage withholding rate, applied
+      * only to the BONUS portion of pay -- the base salary's own
+      * withholding is a separate payroll calculation this program
+      * doesn't do.
+      ******************************************************************
+       01  WS-SUPP-WITHHOLDING-RATE  PIC 9(01)V9(04) COMP-3
+                                      VALUE 0.2200.
+
+       01  WS-TODAY-YEAR   PIC 9(04).
+       01  WS-TODAY-MONTH  PIC 9(02).
+       01  WS-QUARTER-NUM  PIC 9(01).
+       01  WS-BONUS-PERIOD PIC X(06).
+
+       01  WS-EOF-SW       PIC X(01) VALUE "N".
+           88  END-OF-EMPLOYEES  VALUE "Y".
+
+       01  WS-POOL-EOF-SW  PIC X(01) VALUE "N".
+           88  WS-POOL-EOF       VALUE "Y".
+
+       01  WS-SUM-RUN-TIMESTAMP    PIC X(26).
+       01  WS-SUM-ALL-HEADCOUNT    PIC 9(05) COMP VALUE ZERO.
+       01  WS-SUM-ALL-TOTAL        PIC 9(09)V99 COMP-3 VALUE ZERO.
+       01  WS-SUM-AVERAGE          PIC 9(07)V99 COMP-3.
+
+      ******************************************************************
+      * Callable as a subprogram from a batch driver: RUN-RETURN-CODE
+      * comes
+      * back ZERO on a clean run.
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  RUN-RETURN-CODE       PIC S9(04) COMP.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING RUN-RETURN-CODE.
 
-           IF EMP-DEPT = "HR "
-               IF EMP-AGE >= 30
-                   COMPUTE BONUS = 1200.00
+       0000-MAINLINE.
+           MOVE ZERO TO RUN-RETURN-CODE
+           OPEN EXTEND EXCEPTION-FILE
+           PERFORM 0140-DERIVE-BONUS-PERIOD
+           PERFORM 0150-LOAD-BONUS-TABLE
+           PERFORM 0160-LOAD-DEPT-POOLS
+           PERFORM 0170-LOAD-YTD-BONUS
+           PERFORM 0200-FIRST-PASS
+           PERFORM 0250-COMPUTE-PRORATE-FACTORS
+           PERFORM 0700-SECOND-PASS
+           PERFORM 0800-WRITE-YTD-BONUS
+           PERFORM 0900-WRITE-BONUS-SUMMARY
+           CLOSE EXCEPTION-FILE
+           GOBACK.
+
+      ******************************************************************
+      * Logs an arithmetic-exception row.  The caller sets
+      * WS-EXCEPTION-FIELD and WS-EXCEPTION-REMARK just before
+      * performing this.  Run-level computations that aren't tied to
+      * one employee move "RUNLEVEL  " into XC-KEY-ID instead of
+      * EMP-ID.
+      ******************************************************************
+       0495-WRITE-EXCEPTION.
+           MOVE "EmployeeBonusEvaluation" TO XC-PROGRAM-ID
+           MOVE WS-EXCEPTION-KEY-ID    TO XC-KEY-ID
+           MOVE FUNCTION CURRENT-DATE  TO XC-TIMESTAMP
+           MOVE WS-EXCEPTION-FIELD     TO XC-FIELD-NAME
+           MOVE WS-EXCEPTION-REMARK    TO XC-REMARK
+           WRITE ARITHMETIC-EXCEPTION-RECORD.
+
+      ******************************************************************
+      * A bonus period is a calendar quarter -- YTDBONUS is keyed by
+      * employee and period so a rerun within the same quarter is
+      * recognized as a repeat, not a new payout.
+      ******************************************************************
+       0140-DERIVE-BONUS-PERIOD.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-TODAY-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-TODAY-MONTH
+           COMPUTE WS-QUARTER-NUM = (WS-TODAY-MONTH - 1) / 3 + 1
+               ON SIZE ERROR
+                   MOVE "RUNLEVEL  " TO WS-EXCEPTION-KEY-ID
+                   MOVE "WS-QUARTER-NUM" TO WS-EXCEPTION-FIELD
+                   MOVE "QUARTER NUMBER OVERFLOW"
+                       TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE 1 TO WS-QUARTER-NUM
+           END-COMPUTE
+           MOVE WS-TODAY-YEAR TO WS-BONUS-PERIOD (1:4)
+           MOVE "Q" TO WS-BONUS-PERIOD (5:1)
+           MOVE WS-QUARTER-NUM TO WS-BONUS-PERIOD (6:1).
+
+       0150-LOAD-BONUS-TABLE.
+           OPEN INPUT BONUS-RATE-FILE
+           MOVE "N" TO WS-BONUS-EOF-SW
+           SET BR-IDX TO 1
+           PERFORM UNTIL WS-BONUS-EOF
+               READ BONUS-RATE-FILE
+                   AT END
+                       MOVE "Y" TO WS-BONUS-EOF-SW
+                   NOT AT END
+                       MOVE BR-DEPT-CODE    TO WS-BR-DEPT-CODE (BR-IDX)
+                       MOVE BR-MIN-AGE      TO WS-BR-MIN-AGE (BR-IDX)
+                       MOVE BR-BONUS-AMOUNT TO
+                           WS-BR-BONUS-AMOUNT (BR-IDX)
+                       SET BR-IDX UP BY 1
+                       ADD 1 TO WS-BONUS-ROW-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE BONUS-RATE-FILE.
+
+      ******************************************************************
+      * Pre-loads one department-total row per funded department so
+      * pass one only has to add to a row, not decide whether to
+      * create one.
+      ******************************************************************
+       0160-LOAD-DEPT-POOLS.
+           OPEN INPUT DEPT-POOL-FILE
+           MOVE "N" TO WS-POOL-EOF-SW
+           SET DT-IDX TO 1
+           PERFORM UNTIL WS-POOL-EOF
+               READ DEPT-POOL-FILE
+                   AT END
+                       MOVE "Y" TO WS-POOL-EOF-SW
+                   NOT AT END
+                       MOVE DP-DEPT-CODE   TO WS-DT-DEPT-CODE (DT-IDX)
+                       MOVE DP-POOL-AMOUNT TO
+                           WS-DT-POOL-AMOUNT (DT-IDX)
+                       MOVE ZERO TO WS-DT-RAW-TOTAL (DT-IDX)
+                       MOVE 1.000000 TO WS-DT-PRORATE-FACTOR (DT-IDX)
+                       SET DT-IDX UP BY 1
+                       ADD 1 TO WS-DEPT-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE DEPT-POOL-FILE.
+
+      ******************************************************************
+      * No YTDBONUS dataset yet just means this is the first bonus run
+      * ever -- that's a clean start, not an error, the same as a
+      * missing restart-checkpoint dataset.
+      ******************************************************************
+       0170-LOAD-YTD-BONUS.
+           OPEN INPUT YTD-BONUS-FILE
+           IF WS-YTD-FS = "00"
+               MOVE "N" TO WS-YTD-LOAD-EOF-SW
+               SET YT-IDX TO 1
+               PERFORM UNTIL WS-YTD-LOAD-EOF
+                   READ YTD-BONUS-FILE
+                       AT END
+                           MOVE "Y" TO WS-YTD-LOAD-EOF-SW
+                       NOT AT END
+                           MOVE YB-EMP-ID       TO
+                               WS-YT-EMP-ID (YT-IDX)
+                           MOVE YB-BONUS-PERIOD TO
+                               WS-YT-BONUS-PERIOD (YT-IDX)
+                           MOVE YB-BONUS-PAID   TO
+                               WS-YT-BONUS-PAID (YT-IDX)
+                           SET YT-IDX UP BY 1
+                           ADD 1 TO WS-YTD-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-BONUS-FILE
+           END-IF.
+
+      ******************************************************************
+      * Looks for an existing YTDBONUS row for this employee and the
+      * current bonus period.  If one is already there the bonus for
+      * this period has already been paid, so pass two blocks a
+      * second payout instead of quietly doubling it on a rerun.
+      ******************************************************************
+       0320-CHECK-YTD-PAID.
+           MOVE "N" TO WS-YTD-ALREADY-PAID-SW
+           SET YT-IDX TO 1
+           PERFORM UNTIL WS-YTD-ALREADY-PAID
+                   OR YT-IDX > WS-YTD-COUNT
+               IF WS-YT-EMP-ID (YT-IDX) = EMP-ID
+                  AND WS-YT-BONUS-PERIOD (YT-IDX) = WS-BONUS-PERIOD
+                   MOVE "Y" TO WS-YTD-ALREADY-PAID-SW
                ELSE
-                   COMPUTE BONUS = 800.00
+                   SET YT-IDX UP BY 1
                END-IF
-           ELSE
-               IF EMP-DEPT = "ENG"
-                   IF EMP-AGE >= 25
-                       COMPUTE BONUS = 1000.00
-                   ELSE
-                       COMPUTE BONUS = 700.00
-                   END-IF
+           END-PERFORM.
+
+       0200-FIRST-PASS.
+           OPEN INPUT EMPLOYEE-FILE
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL END-OF-EMPLOYEES
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 0310-EDIT-EMPLOYEE
+                       IF WS-RECORD-VALID
+                           PERFORM 0320-CHECK-YTD-PAID
+                           IF NOT WS-YTD-ALREADY-PAID
+                               PERFORM 0300-LOOKUP-BONUS
+                               PERFORM 0260-FIND-DEPT-TOTAL-ROW
+                               ADD BONUS TO WS-DT-RAW-TOTAL (DT-IDX)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE.
+
+      ******************************************************************
+      * Rejects a roster record with an implausible age or a
+      * department outside the recognized set, instead of letting it
+      * fall through to the "other" bonus bucket as if it were a
+      * legitimate non-HR, non-ENG employee.
+      ******************************************************************
+       0310-EDIT-EMPLOYEE.
+           MOVE "Y" TO WS-VALID-SW
+           EVALUATE TRUE
+               WHEN EMP-AGE < 16 OR EMP-AGE > 70
+                   MOVE "N" TO WS-VALID-SW
+                   MOVE "AGE OUT OF RANGE" TO WS-EDIT-REASON
+               WHEN EMP-DEPT NOT = "HR " AND EMP-DEPT NOT = "ENG"
+                  AND EMP-DEPT NOT = "FIN" AND EMP-DEPT NOT = "OPS"
+                  AND EMP-DEPT NOT = "SLS" AND EMP-DEPT NOT = "MKT"
+                   MOVE "N" TO WS-VALID-SW
+                   MOVE "DEPT NOT RECOGNIZED" TO WS-EDIT-REASON
+           END-EVALUATE.
+
+      ******************************************************************
+      * Department was funded (found in DEPTPOOL) unless this is the
+      * first employee pass one has seen from a department Finance
+      * hasn't set a pool for yet -- that department gets an
+      * effectively uncapped pool rather than an arbitrary one.
+      ******************************************************************
+       0260-FIND-DEPT-TOTAL-ROW.
+           MOVE "N" TO WS-DT-FOUND-SW
+           SET DT-IDX TO 1
+           PERFORM UNTIL WS-DT-FOUND OR DT-IDX > WS-DEPT-COUNT
+               IF WS-DT-DEPT-CODE (DT-IDX) = WS-BONUS-DEPT-CODE
+                   MOVE "Y" TO WS-DT-FOUND-SW
                ELSE
-                   IF EMP-AGE >= 40
-                       COMPUTE BONUS = 900.00
-                   ELSE
-                       COMPUTE BONUS = 600.00
-                   END-IF
+                   SET DT-IDX UP BY 1
+               END-IF
+           END-PERFORM
+           IF NOT WS-DT-FOUND
+               SET DT-IDX TO WS-DEPT-COUNT
+               SET DT-IDX UP BY 1
+               MOVE WS-BONUS-DEPT-CODE TO WS-DT-DEPT-CODE (DT-IDX)
+               MOVE 9999999.99 TO WS-DT-POOL-AMOUNT (DT-IDX)
+               MOVE ZERO TO WS-DT-RAW-TOTAL (DT-IDX)
+               MOVE 1.000000 TO WS-DT-PRORATE-FACTOR (DT-IDX)
+               ADD 1 TO WS-DEPT-COUNT
+           END-IF.
+
+      ******************************************************************
+      * Resolves EMP-DEPT/EMP-AGE to a bonus amount via BONUSTAB, the
+      * same best-age-band-so-far scan EmployeeBonusEvaluation always
+      * used, now shared with SimpleBonusEval as well.
+      ******************************************************************
+       0300-LOOKUP-BONUS.
+           EVALUATE TRUE
+               WHEN EMP-DEPT = "HR "
+                   MOVE "HR " TO WS-BONUS-DEPT-CODE
+               WHEN EMP-DEPT = "ENG"
+                   MOVE "ENG" TO WS-BONUS-DEPT-CODE
+               WHEN OTHER
+                   MOVE "OTH" TO WS-BONUS-DEPT-CODE
+           END-EVALUATE
+
+           MOVE ZERO TO WS-BONUS-BEST-AGE
+           PERFORM VARYING BR-IDX FROM 1 BY 1
+                   UNTIL BR-IDX > WS-BONUS-ROW-COUNT
+               IF WS-BR-DEPT-CODE (BR-IDX) = WS-BONUS-DEPT-CODE
+                  AND WS-BR-MIN-AGE (BR-IDX) <= EMP-AGE
+                  AND WS-BR-MIN-AGE (BR-IDX) >= WS-BONUS-BEST-AGE
+                   MOVE WS-BR-MIN-AGE (BR-IDX) TO WS-BONUS-BEST-AGE
+                   MOVE WS-BR-BONUS-AMOUNT (BR-IDX) TO BONUS
                END-IF
+           END-PERFORM.
+
+       0250-COMPUTE-PRORATE-FACTORS.
+           PERFORM VARYING DT-IDX FROM 1 BY 1
+                   UNTIL DT-IDX > WS-DEPT-COUNT
+               IF WS-DT-RAW-TOTAL (DT-IDX) > WS-DT-POOL-AMOUNT (DT-IDX)
+                  AND WS-DT-RAW-TOTAL (DT-IDX) > 0
+                   COMPUTE WS-DT-PRORATE-FACTOR (DT-IDX) ROUNDED =
+                       WS-DT-POOL-AMOUNT (DT-IDX) /
+                       WS-DT-RAW-TOTAL (DT-IDX)
+                       ON SIZE ERROR
+                           MOVE WS-DT-DEPT-CODE (DT-IDX)
+                               TO WS-EXCEPTION-KEY-ID
+                           MOVE "WS-DT-PRORATE-FACTOR"
+                               TO WS-EXCEPTION-FIELD
+                           MOVE "PRORATE FACTOR OVERFLOW"
+                               TO WS-EXCEPTION-REMARK
+                           PERFORM 0495-WRITE-EXCEPTION
+                           MOVE 1.000000
+                               TO WS-DT-PRORATE-FACTOR (DT-IDX)
+                   END-COMPUTE
+               END-IF
+           END-PERFORM.
+
+       0700-SECOND-PASS.
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT BONUS-OUTPUT-FILE
+           OPEN EXTEND BONUS-ERROR-FILE
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL END-OF-EMPLOYEES
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 0310-EDIT-EMPLOYEE
+                       IF NOT WS-RECORD-VALID
+                           PERFORM 0340-WRITE-BONUS-ERROR
+                       ELSE
+                           PERFORM 0320-CHECK-YTD-PAID
+                           PERFORM 0300-LOOKUP-BONUS
+                           PERFORM 0260-FIND-DEPT-TOTAL-ROW
+                           IF WS-YTD-ALREADY-PAID
+                               MOVE ZERO TO WS-RAW-BONUS
+                               MOVE ZERO TO BONUS
+                               MOVE 30000 TO EMP-SALARY
+                               PERFORM 0350-COMPUTE-NET-PAY
+                               PERFORM 0400-WRITE-OUTPUT
+                           ELSE
+                               MOVE BONUS TO WS-RAW-BONUS
+                               COMPUTE BONUS ROUNDED =
+                                   WS-RAW-BONUS *
+                                   WS-DT-PRORATE-FACTOR (DT-IDX)
+                                   ON SIZE ERROR
+                                       MOVE EMP-ID
+                                           TO WS-EXCEPTION-KEY-ID
+                                       MOVE "BONUS"
+                                           TO WS-EXCEPTION-FIELD
+                                       MOVE "PRORATED BONUS OVERFLOW"
+                                           TO WS-EXCEPTION-REMARK
+                                       PERFORM 0495-WRITE-EXCEPTION
+                                       MOVE ZERO TO BONUS
+                               END-COMPUTE
+                               COMPUTE EMP-SALARY = 30000 + BONUS
+                                   ON SIZE ERROR
+                                       MOVE EMP-ID
+                                           TO WS-EXCEPTION-KEY-ID
+                                       MOVE "EMP-SALARY"
+                                           TO WS-EXCEPTION-FIELD
+                                       MOVE "SALARY OVERFLOW"
+                                           TO WS-EXCEPTION-REMARK
+                                       PERFORM 0495-WRITE-EXCEPTION
+                                       MOVE ZERO TO EMP-SALARY
+                               END-COMPUTE
+                               PERFORM 0350-COMPUTE-NET-PAY
+                               PERFORM 0400-WRITE-OUTPUT
+                               PERFORM 0330-RECORD-YTD-PAYOUT
+                           END-IF
+                           ADD 1 TO WS-DT-HEADCOUNT (DT-IDX)
+                           ADD BONUS TO WS-DT-FINAL-TOTAL (DT-IDX)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE
+           CLOSE BONUS-OUTPUT-FILE
+           CLOSE BONUS-ERROR-FILE.
+
+       0340-WRITE-BONUS-ERROR.
+           MOVE "EmployeeBonusEvaluation" TO BE-SOURCE-PROGRAM
+           MOVE EMP-ID       TO BE-EMP-ID
+           MOVE EMP-DEPT     TO BE-EMP-DEPT
+           MOVE EMP-AGE      TO BE-EMP-AGE
+           MOVE WS-EDIT-REASON TO BE-REASON
+           WRITE BONUS-ERROR-RECORD.
+
+       0330-RECORD-YTD-PAYOUT.
+           SET YT-IDX TO WS-YTD-COUNT
+           SET YT-IDX UP BY 1
+           MOVE EMP-ID         TO WS-YT-EMP-ID (YT-IDX)
+           MOVE WS-BONUS-PERIOD TO WS-YT-BONUS-PERIOD (YT-IDX)
+           MOVE BONUS           TO WS-YT-BONUS-PAID (YT-IDX)
+           ADD 1 TO WS-YTD-COUNT.
+
+      ******************************************************************
+      * Withholds the supplemental-wage rate off the bonus only, then
+      * carries that same dollar amount through to net salary so the
+      * two figures reconcile.
+      ******************************************************************
+       0350-COMPUTE-NET-PAY.
+           COMPUTE NET-BONUS ROUNDED =
+               BONUS - (BONUS * WS-SUPP-WITHHOLDING-RATE)
+               ON SIZE ERROR
+                   MOVE EMP-ID TO WS-EXCEPTION-KEY-ID
+                   MOVE "NET-BONUS" TO WS-EXCEPTION-FIELD
+                   MOVE "NET BONUS OVERFLOW" TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE ZERO TO NET-BONUS
+           END-COMPUTE
+           COMPUTE NET-SALARY = EMP-SALARY - (BONUS - NET-BONUS)
+               ON SIZE ERROR
+                   MOVE EMP-ID TO WS-EXCEPTION-KEY-ID
+                   MOVE "NET-SALARY" TO WS-EXCEPTION-FIELD
+                   MOVE "NET SALARY OVERFLOW" TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE ZERO TO NET-SALARY
+           END-COMPUTE.
+
+       0400-WRITE-OUTPUT.
+           MOVE EMP-ID       TO BO-EMP-ID
+           MOVE EMP-DEPT     TO BO-EMP-DEPT
+           MOVE WS-RAW-BONUS TO BO-RAW-BONUS
+           MOVE BONUS        TO BO-FINAL-BONUS
+           MOVE EMP-SALARY   TO BO-EMP-SALARY
+           MOVE NET-BONUS    TO BO-NET-BONUS
+           MOVE NET-SALARY   TO BO-NET-SALARY
+           IF WS-YTD-ALREADY-PAID
+               MOVE "ALREADY PAID" TO BO-REMARK
+           ELSE
+               MOVE "PAID" TO BO-REMARK
            END-IF
+           WRITE BONUS-OUTPUT-REC.
 
-           COMPUTE EMP-SALARY = 30000 + BONUS
+       0800-WRITE-YTD-BONUS.
+           OPEN OUTPUT YTD-BONUS-FILE
+           PERFORM VARYING YT-IDX FROM 1 BY 1
+                   UNTIL YT-IDX > WS-YTD-COUNT
+               MOVE WS-YT-EMP-ID (YT-IDX)       TO YB-EMP-ID
+               MOVE WS-YT-BONUS-PERIOD (YT-IDX) TO YB-BONUS-PERIOD
+               MOVE WS-YT-BONUS-PAID (YT-IDX)   TO YB-BONUS-PAID
+               WRITE YTD-BONUS-RECORD
+           END-PERFORM
+           CLOSE YTD-BONUS-FILE.
 
-           STOP RUN.
\ No newline at end of file
+      ******************************************************************
+      * Writes one row per department plus a trailing ALL row so HR
+      * can see headcount, total bonus dollars and average bonus both
+      * by department and for the cycle as a whole.
+      ******************************************************************
+       0900-WRITE-BONUS-SUMMARY.
+           MOVE FUNCTION CURRENT-DATE TO WS-SUM-RUN-TIMESTAMP
+           OPEN EXTEND BONUS-SUMMARY-FILE
+           PERFORM VARYING DT-IDX FROM 1 BY 1
+                   UNTIL DT-IDX > WS-DEPT-COUNT
+               MOVE "EmployeeBonusEvaluation" TO BS-SOURCE-PROGRAM
+               MOVE WS-SUM-RUN-TIMESTAMP      TO BS-RUN-TIMESTAMP
+               MOVE WS-DT-DEPT-CODE (DT-IDX)  TO BS-DEPT-CODE
+               MOVE WS-DT-HEADCOUNT (DT-IDX)  TO BS-HEADCOUNT
+               MOVE WS-DT-FINAL-TOTAL (DT-IDX) TO BS-TOTAL-BONUS
+               IF WS-DT-HEADCOUNT (DT-IDX) > 0
+                   COMPUTE BS-AVERAGE-BONUS ROUNDED =
+                       WS-DT-FINAL-TOTAL (DT-IDX) /
+                       WS-DT-HEADCOUNT (DT-IDX)
+                       ON SIZE ERROR
+                           MOVE WS-DT-DEPT-CODE (DT-IDX)
+                               TO WS-EXCEPTION-KEY-ID
+                           MOVE "BS-AVERAGE-BONUS"
+                               TO WS-EXCEPTION-FIELD
+                           MOVE "DEPT AVERAGE BONUS OVERFLOW"
+                               TO WS-EXCEPTION-REMARK
+                           PERFORM 0495-WRITE-EXCEPTION
+                           MOVE ZERO TO BS-AVERAGE-BONUS
+                   END-COMPUTE
+               ELSE
+                   MOVE ZERO TO BS-AVERAGE-BONUS
+               END-IF
+               WRITE BONUS-SUMMARY-RECORD
+               ADD WS-DT-HEADCOUNT (DT-IDX)   TO WS-SUM-ALL-HEADCOUNT
+               ADD WS-DT-FINAL-TOTAL (DT-IDX) TO WS-SUM-ALL-TOTAL
+           END-PERFORM
+           MOVE "EmployeeBonusEvaluation" TO BS-SOURCE-PROGRAM
+           MOVE WS-SUM-RUN-TIMESTAMP      TO BS-RUN-TIMESTAMP
+           MOVE "ALL"                     TO BS-DEPT-CODE
+           MOVE WS-SUM-ALL-HEADCOUNT      TO BS-HEADCOUNT
+           MOVE WS-SUM-ALL-TOTAL          TO BS-TOTAL-BONUS
+           IF WS-SUM-ALL-HEADCOUNT > 0
+               COMPUTE WS-SUM-AVERAGE ROUNDED =
+                   WS-SUM-ALL-TOTAL / WS-SUM-ALL-HEADCOUNT
+                   ON SIZE ERROR
+                       MOVE "RUNLEVEL  " TO WS-EXCEPTION-KEY-ID
+                       MOVE "WS-SUM-AVERAGE" TO WS-EXCEPTION-FIELD
+                       MOVE "OVERALL AVERAGE BONUS OVERFLOW"
+                           TO WS-EXCEPTION-REMARK
+                       PERFORM 0495-WRITE-EXCEPTION
+                       MOVE ZERO TO WS-SUM-AVERAGE
+               END-COMPUTE
+           ELSE
+               MOVE ZERO TO WS-SUM-AVERAGE
+           END-IF
+           MOVE WS-SUM-AVERAGE             TO BS-AVERAGE-BONUS
+           WRITE BONUS-SUMMARY-RECORD
+           CLOSE BONUS-SUMMARY-FILE
+           DISPLAY "===== EmployeeBonusEvaluation BONUS SUMMARY ====="
+           DISPLAY "HEADCOUNT:     " WS-SUM-ALL-HEADCOUNT
+           DISPLAY "TOTAL BONUS:   " WS-SUM-ALL-TOTAL
+           DISPLAY "AVERAGE BONUS: " WS-SUM-AVERAGE.
