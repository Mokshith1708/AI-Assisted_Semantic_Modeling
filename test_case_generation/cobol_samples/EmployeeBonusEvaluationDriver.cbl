@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeBonusEvaluationDriver.
+
+      ******************************************************************
+      * JCL entry point for EmployeeBonusEvaluation.  EmployeeBonus-
+      * Evaluation became a callable subprogram (LINKAGE SECTION
+      * RUN-RETURN-CODE) under request 025, and a program with a USING
+      * clause can't be linked as a standalone batch executable, so
+      * this driver -- no USING clause of its own -- is what BONUSBAT
+      * .jcl actually EXECs, and it CALLs EmployeeBonusEvaluation the
+      * same way any other caller would.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-RETURN-CODE        PIC S9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           CALL "EmployeeBonusEvaluation" USING WS-RETURN-CODE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
