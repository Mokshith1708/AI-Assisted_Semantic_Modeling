@@ -1,10 +1,126 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ExtendedLoanRiskAssessment.
 
+      ******************************************************************
+      * Runs the extended risk rule against the day's application
+      * extract (same CUSTAPPL file used upstream in the job stream)
+      * instead of a single hand-coded applicant, so it can run as the
+      * last batch step behind the other two loan programs.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-APPLICATION-FILE
+               ASSIGN TO "CUSTAPPL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOAN-DECISION-FILE
+               ASSIGN TO "LOANDEC3"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RATE-THRESHOLD-FILE
+               ASSIGN TO "RATETHRSH"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REVIEW-SUSPENSE-FILE
+               ASSIGN TO "REVIEWQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BUREAU-RESPONSE-FILE
+               ASSIGN TO "BUREAUFD"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CONTROL-TOTALS-FILE
+               ASSIGN TO "CTLTOTS"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RESTART-CHECKPOINT-FILE
+               ASSIGN TO "RESTCKP3"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FS.
+
+           SELECT FX-RATE-FILE
+               ASSIGN TO "FXRATES"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BRANCH-TOTALS-FILE
+               ASSIGN TO "BRANCHTOT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EXCPTNS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-APPLICATION-FILE.
+           COPY CUSTREC.
+
+       FD  LOAN-DECISION-FILE.
+       01  LOAN-DECISION-REC.
+           05  LD-CUST-ID           PIC X(10).
+           05  LD-LOAN-STAT         PIC X(20).
+           05  LD-RISK-REMARK       PIC X(40).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+
+       FD  RATE-THRESHOLD-FILE.
+           COPY THRESHTAB.
+
+       FD  REVIEW-SUSPENSE-FILE.
+           COPY REVIEWREC.
+
+       FD  BUREAU-RESPONSE-FILE.
+           COPY BUREAUREC.
+
+       FD  CONTROL-TOTALS-FILE.
+           COPY CTLTOTS.
+
+       FD  RESTART-CHECKPOINT-FILE.
+           COPY RESTARTREC.
+
+       FD  FX-RATE-FILE.
+           COPY FXRATE.
+
+       FD  BRANCH-TOTALS-FILE.
+           COPY BRANCHTOT.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCPREC.
+
        WORKING-STORAGE SECTION.
 
+       COPY THRESHWS.
+       COPY BUREAUWS.
+       COPY FXWS.
+       COPY BRANCHWS.
+
+       01  WS-EXCEPTION-FIELD  PIC X(20).
+       01  WS-EXCEPTION-REMARK PIC X(40).
+
+       01  WS-CURRENCY-CODE    PIC X(03).
+       01  WS-FX-EOF-SW        PIC X(01) VALUE "N".
+           88  WS-FX-EOF                VALUE "Y".
+
+       01  BUREAU-DELINQUENT-FLAG  PIC X(01).
+
+       01  WS-TODAY-INT      PIC 9(07) COMP.
+       01  WS-FOLLOWUP-INT   PIC 9(07) COMP.
+       01  WS-TODAY-DATE     PIC 9(08).
+
+       01  WS-MIN-ELIG-AGE     PIC 9(02) COMP.
+       01  WS-MIN-CREDIT-FLOOR PIC 9(03) COMP.
+       01  WS-PRIME-CREDIT     PIC 9(03) COMP.
+       01  WS-PRIME-INCOME     PIC S9(09)V99 COMP-3.
+       01  WS-STD-INCOME       PIC S9(09)V99 COMP-3.
+
        01  CUST-ID           PIC X(10).
+       01  WS-BRANCH-CODE    PIC X(04).
        01  CUST-NAME         PIC A(40).
        01  AGE               PIC 9(03) COMP-4.
        01  INCOME            PIC S9(09)V99 COMP-5.
@@ -16,17 +132,410 @@
        01  LOAN-STAT         PIC X(20).
        01  RISK-REMARK       PIC X(40).
 
-       PROCEDURE DIVISION.
+      ******************************************************************
+      * Joint-application fields.  When CA-HAS-CO-APPLICANT is "Y" the
+      * risk assessment runs against the combined household income and
+      * the lower of the two applicants' credit scores.
+      ******************************************************************
+       01  WS-HAS-CO-APPLICANT       PIC X(01).
+       01  WS-CO-INCOME              PIC S9(09)V99 COMP-3.
+       01  WS-CO-CREDIT-SCORE        PIC 9(03) COMP.
+       01  WS-COMBINED-INCOME        PIC S9(09)V99 COMP-3.
+       01  WS-EFFECTIVE-CREDIT-SCORE PIC 9(03) COMP.
+
+       01  WS-EOF-SW         PIC X(01) VALUE "N".
+           88  END-OF-APPLICATIONS  VALUE "Y".
+
+      ******************************************************************
+      * Control-total counters, accumulated as each application is
+      * decisioned and written out as one CTLTOTS record at end of run.
+      ******************************************************************
+       01  WS-CT-RECORDS       PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-APPR-PRIME    PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-APPR-STD      PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-REJECTED      PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-REVIEW        PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-OTHER         PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-HASH-TOTAL    PIC S9(09)V99 COMP-3 VALUE ZERO.
 
-           IF AGE < 21
+      ******************************************************************
+      * Restart/checkpoint working storage.  WS-SEQ-NUM counts records
+      * read this run; a checkpoint is written every WS-CHECKPOINT-
+      * INTERVAL records so a relaunch after an abend can skip back
+      * past applications already decisioned instead of redoing them.
+      ******************************************************************
+       01  WS-SEQ-NUM             PIC 9(07) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(03) COMP VALUE 50.
+       01  WS-LAST-CKPT-CUST-ID   PIC X(10).
+       01  WS-RESTART-FS          PIC X(02).
+       01  WS-SKIP-SW             PIC X(01) VALUE "N".
+           88  WS-STILL-SKIPPING  VALUE "Y".
+
+      ******************************************************************
+      * Callable as a subprogram from a batch driver: RUN-RETURN-CODE
+      * comes
+      * back ZERO on a clean run.
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  RUN-RETURN-CODE       PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING RUN-RETURN-CODE.
+
+       0000-MAINLINE.
+           MOVE ZERO TO RUN-RETURN-CODE
+           PERFORM 0110-CHECK-RESTART
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0150-LOAD-THRESHOLDS
+           PERFORM 0170-LOAD-BUREAU-FEED
+           PERFORM 0185-LOAD-FX-RATES
+           PERFORM 0200-READ-APPLICATION
+           PERFORM UNTIL END-OF-APPLICATIONS
+               ADD 1 TO WS-SEQ-NUM
+               IF WS-STILL-SKIPPING
+                   PERFORM 0220-CHECK-SKIP-COMPLETE
+               ELSE
+                   PERFORM 0230-CONVERT-TO-BASE-CURRENCY
+                   PERFORM 0250-CALL-CREDIT-BUREAU
+                   PERFORM 0260-APPLY-CO-APPLICANT
+                   PERFORM 0300-EVALUATE-APPLICATION
+                   PERFORM 0400-WRITE-DECISION
+                   PERFORM 0450-WRITE-AUDIT
+                   IF LOAN-STAT (1:6) = "REVIEW"
+                       PERFORM 0460-WRITE-REVIEW
+                   END-IF
+                   PERFORM 0480-ACCUM-CONTROL-TOTALS
+                   PERFORM 0485-ACCUM-BRANCH-TOTALS
+                   PERFORM 0470-CHECKPOINT-IF-DUE
+               END-IF
+               PERFORM 0200-READ-APPLICATION
+           END-PERFORM
+           PERFORM 0500-WRITE-CONTROL-TOTALS
+           PERFORM 0510-WRITE-BRANCH-TOTALS
+           PERFORM 0600-WRITE-FINAL-CHECKPOINT
+           PERFORM 0900-CLOSE-FILES
+           GOBACK.
+
+      ******************************************************************
+      * Looks for a checkpoint left by a prior run that didn't finish
+      * cleanly.  No RESTCKP3 dataset, an empty one, or a COMPLETE
+      * status all mean start from record one.
+      ******************************************************************
+       0110-CHECK-RESTART.
+           MOVE "N" TO WS-SKIP-SW
+           OPEN INPUT RESTART-CHECKPOINT-FILE
+           IF WS-RESTART-FS = "00"
+               READ RESTART-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RS-RUN-STATUS = "INPROG"
+                           MOVE RS-LAST-CUST-ID TO WS-LAST-CKPT-CUST-ID
+                           MOVE "Y" TO WS-SKIP-SW
+                       END-IF
+               END-READ
+               CLOSE RESTART-CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * Skips every application up to and including the one the prior
+      * run last checkpointed -- it was already decisioned -- then
+      * resumes normal processing starting with the next record.
+      ******************************************************************
+       0220-CHECK-SKIP-COMPLETE.
+           IF CUST-ID = WS-LAST-CKPT-CUST-ID
+               MOVE "N" TO WS-SKIP-SW
+           END-IF.
+
+       0470-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (WS-SEQ-NUM, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 0475-WRITE-CHECKPOINT
+           END-IF.
+
+       0475-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-CHECKPOINT-FILE
+           MOVE "ExtendedLoanRiskAssessment" TO RS-PROGRAM-ID
+           MOVE CUST-ID                      TO RS-LAST-CUST-ID
+           MOVE WS-SEQ-NUM                    TO RS-LAST-SEQ-NUM
+           MOVE "INPROG"                      TO RS-RUN-STATUS
+           MOVE FUNCTION CURRENT-DATE         TO RS-CHECKPOINT-TS
+           WRITE RESTART-CHECKPOINT-RECORD
+           CLOSE RESTART-CHECKPOINT-FILE.
+
+      ******************************************************************
+      * Marks the run complete so tomorrow's fresh run doesn't try to
+      * skip past today's applications.
+      ******************************************************************
+       0600-WRITE-FINAL-CHECKPOINT.
+           OPEN OUTPUT RESTART-CHECKPOINT-FILE
+           MOVE "ExtendedLoanRiskAssessment" TO RS-PROGRAM-ID
+           MOVE CUST-ID                      TO RS-LAST-CUST-ID
+           MOVE WS-SEQ-NUM                    TO RS-LAST-SEQ-NUM
+           MOVE "COMPLETE"                    TO RS-RUN-STATUS
+           MOVE FUNCTION CURRENT-DATE         TO RS-CHECKPOINT-TS
+           WRITE RESTART-CHECKPOINT-RECORD
+           CLOSE RESTART-CHECKPOINT-FILE.
+
+       0100-OPEN-FILES.
+           OPEN INPUT  CUSTOMER-APPLICATION-FILE
+           IF WS-STILL-SKIPPING
+               OPEN EXTEND LOAN-DECISION-FILE
+           ELSE
+               OPEN OUTPUT LOAN-DECISION-FILE
+           END-IF
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           OPEN INPUT  RATE-THRESHOLD-FILE
+           OPEN EXTEND REVIEW-SUSPENSE-FILE
+           OPEN INPUT  BUREAU-RESPONSE-FILE
+           OPEN INPUT  FX-RATE-FILE
+           OPEN EXTEND EXCEPTION-FILE.
+
+      ******************************************************************
+      * Logs an arithmetic-exception row.  The caller sets
+      * WS-EXCEPTION-FIELD and WS-EXCEPTION-REMARK just before
+      * performing this.
+      ******************************************************************
+       0495-WRITE-EXCEPTION.
+           MOVE "ExtendedLoanRiskAssessment" TO XC-PROGRAM-ID
+           MOVE CUST-ID                TO XC-KEY-ID
+           MOVE FUNCTION CURRENT-DATE  TO XC-TIMESTAMP
+           MOVE WS-EXCEPTION-FIELD     TO XC-FIELD-NAME
+           MOVE WS-EXCEPTION-REMARK    TO XC-REMARK
+           WRITE ARITHMETIC-EXCEPTION-RECORD.
+
+      ******************************************************************
+      * Finds (or adds) this application's branch row in the in-memory
+      * branch-totals table.
+      ******************************************************************
+       0265-FIND-BRANCH-TOTAL-ROW.
+           MOVE "N" TO WS-BT-FOUND-SW
+           SET BT-IDX TO 1
+           PERFORM UNTIL WS-BT-FOUND OR BT-IDX > WS-BRANCH-COUNT
+               IF WS-BT-BRANCH-CODE (BT-IDX) = WS-BRANCH-CODE
+                   MOVE "Y" TO WS-BT-FOUND-SW
+               ELSE
+                   SET BT-IDX UP BY 1
+               END-IF
+           END-PERFORM
+           IF NOT WS-BT-FOUND
+               SET BT-IDX TO WS-BRANCH-COUNT
+               SET BT-IDX UP BY 1
+               MOVE WS-BRANCH-CODE TO WS-BT-BRANCH-CODE (BT-IDX)
+               ADD 1 TO WS-BRANCH-COUNT
+           END-IF.
+
+      ******************************************************************
+      * Credit bureau interface: loads today's bureau response extract
+      * once, keyed by CUST-ID, so 0250-CALL-CREDIT-BUREAU can populate
+      * CREDIT-SCORE and the delinquency flag for each applicant instead
+      * of trusting a hand-keyed score.
+      ******************************************************************
+       0170-LOAD-BUREAU-FEED.
+           MOVE "N" TO WS-BU-EOF-SW
+           SET BU-IDX TO 1
+           PERFORM UNTIL WS-BU-EOF
+               READ BUREAU-RESPONSE-FILE
+                   AT END
+                       MOVE "Y" TO WS-BU-EOF-SW
+                   NOT AT END
+                       MOVE BU-CUST-ID TO WS-BU-CUST-ID (BU-IDX)
+                       MOVE BU-CREDIT-SCORE     TO
+                           WS-BU-CREDIT-SCORE (BU-IDX)
+                       MOVE BU-DELINQUENCY-FLAG TO
+                           WS-BU-DELINQ-FLAG (BU-IDX)
+                       SET BU-IDX UP BY 1
+                       ADD 1 TO WS-BUREAU-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE BUREAU-RESPONSE-FILE.
+
+      ******************************************************************
+      * Loads the daily FX rate table into memory once at start-up.
+      * 0230-CONVERT-TO-BASE-CURRENCY looks an applicant's currency up
+      * in this table instead of carrying a hardcoded rate per currency.
+      ******************************************************************
+       0185-LOAD-FX-RATES.
+           MOVE ZERO TO WS-FX-COUNT
+           SET FX-IDX TO 1
+           PERFORM UNTIL WS-FX-EOF
+               READ FX-RATE-FILE
+                   AT END
+                       MOVE "Y" TO WS-FX-EOF-SW
+                   NOT AT END
+                       MOVE FX-CURRENCY-CODE TO
+                           WS-FX-CURRENCY-CODE (FX-IDX)
+                       MOVE FX-RATE-TO-BASE  TO
+                           WS-FX-RATE-TO-BASE (FX-IDX)
+                       SET FX-IDX UP BY 1
+                       ADD 1 TO WS-FX-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE FX-RATE-FILE.
+
+       0150-LOAD-THRESHOLDS.
+           MOVE "N" TO WS-TH-FOUND-SW
+           SET TH-IDX TO 1
+           PERFORM UNTIL WS-TH-FOUND
+               READ RATE-THRESHOLD-FILE
+                   AT END
+                       MOVE "Y" TO WS-TH-FOUND-SW
+                   NOT AT END
+                       IF TH-PROGRAM-ID = "ExtendedLoanRiskAssessment"
+                           MOVE TH-PROGRAM-ID TO
+                               WS-TH-PROGRAM-ID (TH-IDX)
+                           MOVE TH-TIER-CODE  TO
+                               WS-TH-TIER-CODE  (TH-IDX)
+                           MOVE TH-MIN-AGE    TO
+                               WS-TH-MIN-AGE    (TH-IDX)
+                           MOVE TH-MIN-CREDIT TO
+                               WS-TH-MIN-CREDIT (TH-IDX)
+                           MOVE TH-MIN-INCOME TO
+                               WS-TH-MIN-INCOME (TH-IDX)
+                           SET TH-IDX UP BY 1
+                           ADD 1 TO WS-THRESHOLD-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RATE-THRESHOLD-FILE
+           PERFORM 0160-ASSIGN-THRESHOLDS.
+
+       0160-ASSIGN-THRESHOLDS.
+           PERFORM VARYING TH-IDX FROM 1 BY 1
+                   UNTIL TH-IDX > WS-THRESHOLD-COUNT
+               EVALUATE WS-TH-TIER-CODE (TH-IDX)
+                   WHEN "MINELIG"
+                       MOVE WS-TH-MIN-AGE (TH-IDX) TO WS-MIN-ELIG-AGE
+                   WHEN "CREDITFLOOR"
+                       MOVE WS-TH-MIN-CREDIT (TH-IDX)
+                           TO WS-MIN-CREDIT-FLOOR
+                   WHEN "PRIMEEXT"
+                       MOVE WS-TH-MIN-CREDIT (TH-IDX) TO WS-PRIME-CREDIT
+                       MOVE WS-TH-MIN-INCOME (TH-IDX) TO WS-PRIME-INCOME
+                   WHEN "STDEXT"
+                       MOVE WS-TH-MIN-INCOME (TH-IDX) TO WS-STD-INCOME
+               END-EVALUATE
+           END-PERFORM.
+
+       0200-READ-APPLICATION.
+           READ CUSTOMER-APPLICATION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   MOVE CA-CUST-ID          TO CUST-ID
+                   MOVE CA-BRANCH-CODE      TO WS-BRANCH-CODE
+                   MOVE CA-CUST-NAME        TO CUST-NAME
+                   MOVE CA-AGE              TO AGE
+                   MOVE CA-INCOME           TO INCOME
+                   MOVE CA-LOAN-AMOUNT-REQ  TO LOAN-AMOUNT
+                   MOVE CA-LOAN-TENURE      TO LOAN-TENURE
+                   MOVE CA-EMPLOYMENT-YEARS TO EMPLOYMENT-YEARS
+                   MOVE CA-CREDIT-SCORE     TO CREDIT-SCORE
+                   MOVE CA-HAS-CO-APPLICANT TO WS-HAS-CO-APPLICANT
+                   MOVE CA-CO-INCOME        TO WS-CO-INCOME
+                   MOVE CA-CO-CREDIT-SCORE  TO WS-CO-CREDIT-SCORE
+                   MOVE CA-CURRENCY-CODE    TO WS-CURRENCY-CODE
+           END-READ.
+
+      ******************************************************************
+      * Converts INCOME, the co-applicant's income, and LOAN-AMOUNT from
+      * the application's own currency into base currency before any of
+      * them are compared against the underwriting thresholds.  A
+      * currency code not found in FXRATES is treated as already being
+      * base currency (rate 1.000000).
+      ******************************************************************
+       0230-CONVERT-TO-BASE-CURRENCY.
+           MOVE 1.000000 TO WS-FX-RATE
+           PERFORM VARYING FX-IDX FROM 1 BY 1
+                   UNTIL FX-IDX > WS-FX-COUNT
+               IF WS-FX-CURRENCY-CODE (FX-IDX) = WS-CURRENCY-CODE
+                   MOVE WS-FX-RATE-TO-BASE (FX-IDX) TO WS-FX-RATE
+               END-IF
+           END-PERFORM
+           COMPUTE INCOME ROUNDED = INCOME * WS-FX-RATE
+               ON SIZE ERROR
+                   MOVE "INCOME" TO WS-EXCEPTION-FIELD
+                   MOVE "FX CONVERSION OVERFLOW ON INCOME"
+                       TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE ZERO TO INCOME
+           END-COMPUTE
+           COMPUTE WS-CO-INCOME ROUNDED = WS-CO-INCOME * WS-FX-RATE
+               ON SIZE ERROR
+                   MOVE "WS-CO-INCOME" TO WS-EXCEPTION-FIELD
+                   MOVE "FX CONVERSION OVERFLOW ON CO-INCOME"
+                       TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE ZERO TO WS-CO-INCOME
+           END-COMPUTE
+           COMPUTE LOAN-AMOUNT ROUNDED = LOAN-AMOUNT * WS-FX-RATE
+               ON SIZE ERROR
+                   MOVE "LOAN-AMOUNT" TO WS-EXCEPTION-FIELD
+                   MOVE "FX CONVERSION OVERFLOW ON LOAN-AMOUNT"
+                       TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE ZERO TO LOAN-AMOUNT
+           END-COMPUTE.
+
+      ******************************************************************
+      * Builds the bureau inquiry (by CUST-ID) and reads back the
+      * matching response row loaded by 0170-LOAD-BUREAU-FEED.  If the
+      * bureau has nothing on file the application's own CREDIT-SCORE
+      * is left as entered and treated as not delinquent.
+      ******************************************************************
+       0250-CALL-CREDIT-BUREAU.
+           MOVE "N" TO WS-BU-MATCH-SW
+           MOVE "N" TO BUREAU-DELINQUENT-FLAG
+           PERFORM VARYING BU-IDX FROM 1 BY 1
+                   UNTIL BU-IDX > WS-BUREAU-COUNT
+                      OR WS-BU-MATCHED
+               IF WS-BU-CUST-ID (BU-IDX) = CUST-ID
+                   MOVE WS-BU-CREDIT-SCORE (BU-IDX) TO CREDIT-SCORE
+                   MOVE WS-BU-DELINQ-FLAG (BU-IDX)
+                       TO BUREAU-DELINQUENT-FLAG
+                   MOVE "Y" TO WS-BU-MATCH-SW
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * On a joint application, risk-assess against the household's
+      * combined income and the weaker of the two credit scores rather
+      * than the primary applicant alone.  Runs after the bureau call
+      * so a co-applicant comparison uses the bureau-verified score.
+      ******************************************************************
+       0260-APPLY-CO-APPLICANT.
+           IF WS-HAS-CO-APPLICANT = "Y"
+               COMPUTE WS-COMBINED-INCOME = INCOME + WS-CO-INCOME
+                   ON SIZE ERROR
+                       MOVE "WS-COMBINED-INCOME" TO WS-EXCEPTION-FIELD
+                       MOVE "COMBINED INCOME OVERFLOW"
+                           TO WS-EXCEPTION-REMARK
+                       PERFORM 0495-WRITE-EXCEPTION
+                       MOVE ZERO TO WS-COMBINED-INCOME
+               END-COMPUTE
+               IF WS-CO-CREDIT-SCORE < CREDIT-SCORE
+                   MOVE WS-CO-CREDIT-SCORE TO WS-EFFECTIVE-CREDIT-SCORE
+               ELSE
+                   MOVE CREDIT-SCORE TO WS-EFFECTIVE-CREDIT-SCORE
+               END-IF
+           ELSE
+               MOVE INCOME TO WS-COMBINED-INCOME
+               MOVE CREDIT-SCORE TO WS-EFFECTIVE-CREDIT-SCORE
+           END-IF.
+
+       0300-EVALUATE-APPLICATION.
+           IF AGE < WS-MIN-ELIG-AGE
                MOVE "REJECTED            " TO LOAN-STAT
                MOVE "AGE TOO LOW" TO RISK-REMARK
            ELSE
-               IF CREDIT-SCORE < 500
+               IF BUREAU-DELINQUENT-FLAG = "Y"
+                   MOVE "REJECTED            " TO LOAN-STAT
+                   MOVE "BUREAU REPORTED DELINQUENCY" TO RISK-REMARK
+               ELSE
+               IF WS-EFFECTIVE-CREDIT-SCORE < WS-MIN-CREDIT-FLOOR
                    MOVE "REJECTED            " TO LOAN-STAT
                    MOVE "CREDIT TOO LOW" TO RISK-REMARK
                ELSE
-                   IF INCOME < LOAN-AMOUNT
+                   IF WS-COMBINED-INCOME < LOAN-AMOUNT
                        MOVE "REJECTED            " TO LOAN-STAT
                        MOVE "LOW INCOME" TO RISK-REMARK
                    ELSE
@@ -38,14 +547,15 @@
                                MOVE "REJECTED            " TO LOAN-STAT
                                MOVE "TENURE TOO LONG" TO RISK-REMARK
                            ELSE
-                               IF CREDIT-SCORE > 750 AND
-                                  INCOME > 800000
+                               IF WS-EFFECTIVE-CREDIT-SCORE >
+                                  WS-PRIME-CREDIT AND
+                                  WS-COMBINED-INCOME > WS-PRIME-INCOME
                                    MOVE "APPROVED PRIME      "
                                         TO LOAN-STAT
                                    MOVE "HIGH PROFILE CLIENT"
                                         TO RISK-REMARK
                                ELSE
-                                   IF INCOME > 400000
+                                   IF WS-COMBINED-INCOME > WS-STD-INCOME
                                        MOVE "APPROVED STANDARD   "
                                             TO LOAN-STAT
                                        MOVE "MODERATE RISK"
@@ -61,6 +571,135 @@
                        END-IF
                    END-IF
                END-IF
+               END-IF
            END-IF.
 
-           STOP RUN.
+       0400-WRITE-DECISION.
+           MOVE CUST-ID     TO LD-CUST-ID
+           MOVE LOAN-STAT   TO LD-LOAN-STAT
+           MOVE RISK-REMARK TO LD-RISK-REMARK
+           WRITE LOAN-DECISION-REC.
+
+       0450-WRITE-AUDIT.
+           MOVE CUST-ID      TO AU-CUST-ID
+           MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP
+           MOVE "ExtendedLoanRiskAssessment" TO AU-PROGRAM-ID
+           MOVE LOAN-STAT    TO AU-DECISION
+           MOVE RISK-REMARK  TO AU-REMARK
+           WRITE AUDIT-TRAIL-RECORD.
+
+      ******************************************************************
+      * Gives underwriters a follow-up-by date five business days out
+      * instead of leaving a REVIEW decision to be rediscovered only
+      * by rerunning the batch.
+      ******************************************************************
+       0460-WRITE-REVIEW.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+               ON SIZE ERROR
+                   MOVE "WS-TODAY-INT" TO WS-EXCEPTION-FIELD
+                   MOVE "DATE INTEGER CONVERSION OVERFLOW"
+                       TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE ZERO TO WS-TODAY-INT
+           END-COMPUTE
+           COMPUTE WS-FOLLOWUP-INT = WS-TODAY-INT + 5
+               ON SIZE ERROR
+                   MOVE "WS-FOLLOWUP-INT" TO WS-EXCEPTION-FIELD
+                   MOVE "FOLLOWUP DATE INTERVAL OVERFLOW"
+                       TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE WS-TODAY-INT TO WS-FOLLOWUP-INT
+           END-COMPUTE
+           MOVE CUST-ID                 TO RV-CUST-ID
+           MOVE "ExtendedLoanRiskAssessment" TO RV-SOURCE-PROGRAM
+           MOVE RISK-REMARK             TO RV-RISK-REMARK
+           MOVE FUNCTION DATE-OF-INTEGER (WS-FOLLOWUP-INT)
+               TO RV-FOLLOWUP-DATE
+           WRITE REVIEW-SUSPENSE-RECORD.
+
+       0480-ACCUM-CONTROL-TOTALS.
+           ADD 1 TO WS-CT-RECORDS
+           ADD CA-LOAN-AMOUNT-REQ TO WS-CT-HASH-TOTAL
+           EVALUATE TRUE
+               WHEN LOAN-STAT (1:14) = "APPROVED PRIME"
+                   ADD 1 TO WS-CT-APPR-PRIME
+               WHEN LOAN-STAT (1:17) = "APPROVED STANDARD"
+                   ADD 1 TO WS-CT-APPR-STD
+               WHEN LOAN-STAT (1:8) = "REJECTED"
+                   ADD 1 TO WS-CT-REJECTED
+               WHEN LOAN-STAT (1:6) = "REVIEW"
+                   ADD 1 TO WS-CT-REVIEW
+               WHEN OTHER
+                   ADD 1 TO WS-CT-OTHER
+           END-EVALUATE.
+
+      ******************************************************************
+      * Same bucketing as 0480, tallied into this application's branch
+      * row instead of the one overall run total.
+      ******************************************************************
+       0485-ACCUM-BRANCH-TOTALS.
+           PERFORM 0265-FIND-BRANCH-TOTAL-ROW
+           ADD 1 TO WS-BT-RECORDS (BT-IDX)
+           EVALUATE TRUE
+               WHEN LOAN-STAT (1:14) = "APPROVED PRIME"
+                   ADD 1 TO WS-BT-APPR-PRIME (BT-IDX)
+               WHEN LOAN-STAT (1:17) = "APPROVED STANDARD"
+                   ADD 1 TO WS-BT-APPR-STD (BT-IDX)
+               WHEN LOAN-STAT (1:8) = "REJECTED"
+                   ADD 1 TO WS-BT-REJECTED (BT-IDX)
+               WHEN LOAN-STAT (1:6) = "REVIEW"
+                   ADD 1 TO WS-BT-REVIEW (BT-IDX)
+               WHEN OTHER
+                   ADD 1 TO WS-BT-OTHER (BT-IDX)
+           END-EVALUATE.
+
+       0500-WRITE-CONTROL-TOTALS.
+           OPEN EXTEND CONTROL-TOTALS-FILE
+           MOVE "ExtendedLoanRiskAssessment" TO CT-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE        TO CT-RUN-TIMESTAMP
+           MOVE WS-CT-RECORDS                TO CT-RECORDS-PROCESSED
+           MOVE WS-CT-APPR-PRIME             TO CT-APPROVED-PRIME
+           MOVE WS-CT-APPR-STD               TO CT-APPROVED-STANDARD
+           MOVE WS-CT-REJECTED               TO CT-REJECTED-COUNT
+           MOVE WS-CT-REVIEW                 TO CT-REVIEW-COUNT
+           MOVE WS-CT-OTHER                  TO CT-OTHER-COUNT
+           MOVE WS-CT-HASH-TOTAL             TO CT-HASH-TOTAL
+           WRITE CONTROL-TOTALS-RECORD
+           CLOSE CONTROL-TOTALS-FILE
+           DISPLAY "=== ExtendedLoanRiskAssessment CONTROL TOTALS ==="
+           DISPLAY "RECORDS PROCESSED:   " WS-CT-RECORDS
+           DISPLAY "APPROVED (PRIME):    " WS-CT-APPR-PRIME
+           DISPLAY "APPROVED (STANDARD): " WS-CT-APPR-STD
+           DISPLAY "REJECTED:            " WS-CT-REJECTED
+           DISPLAY "REVIEW:              " WS-CT-REVIEW
+           DISPLAY "OTHER:               " WS-CT-OTHER
+           DISPLAY "HASH TOTAL:          " WS-CT-HASH-TOTAL.
+
+      ******************************************************************
+      * Writes one BRANCHTOT row per branch seen this run.
+      ******************************************************************
+       0510-WRITE-BRANCH-TOTALS.
+           OPEN EXTEND BRANCH-TOTALS-FILE
+           PERFORM VARYING BT-IDX FROM 1 BY 1
+                   UNTIL BT-IDX > WS-BRANCH-COUNT
+               MOVE "ExtendedLoanRiskAssessment" TO BT-PROGRAM-ID
+               MOVE FUNCTION CURRENT-DATE         TO BT-RUN-TIMESTAMP
+               MOVE WS-BT-BRANCH-CODE (BT-IDX)  TO BT-BRANCH-CODE
+               MOVE WS-BT-RECORDS (BT-IDX)      TO BT-RECORDS-PROCESSED
+               MOVE WS-BT-APPR-PRIME (BT-IDX)   TO BT-APPROVED-PRIME
+               MOVE WS-BT-APPR-STD (BT-IDX)     TO BT-APPROVED-STANDARD
+               MOVE WS-BT-REJECTED (BT-IDX)     TO BT-REJECTED-COUNT
+               MOVE WS-BT-REVIEW (BT-IDX)       TO BT-REVIEW-COUNT
+               MOVE WS-BT-OTHER (BT-IDX)        TO BT-OTHER-COUNT
+               WRITE BRANCH-TOTALS-RECORD
+           END-PERFORM
+           CLOSE BRANCH-TOTALS-FILE.
+
+       0900-CLOSE-FILES.
+           CLOSE CUSTOMER-APPLICATION-FILE
+           CLOSE LOAN-DECISION-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE REVIEW-SUSPENSE-FILE
+           CLOSE EXCEPTION-FILE.
