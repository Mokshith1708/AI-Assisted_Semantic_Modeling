@@ -0,0 +1,24 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExtendedLoanRiskAssessmentDriver.
+
+      ******************************************************************
+      * JCL entry point for ExtendedLoanRiskAssessment.  See
+      * LoanEligibilityCheckDriver for why this wrapper exists: the
+      * subprogram's LINKAGE SECTION RUN-RETURN-CODE rules it out as a
+      * directly-linked batch executable, so LOANBAT.jcl EXECs this
+      * driver instead, which CALLs it and carries its return code
+      * back out to RETURN-CODE for the step's COND= checks.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-RETURN-CODE        PIC S9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           CALL "ExtendedLoanRiskAssessment" USING WS-RETURN-CODE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
