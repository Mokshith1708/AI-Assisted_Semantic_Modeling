@@ -1,24 +1,473 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LoanApprovalCheckAdvanced.
 
+      ******************************************************************
+      * Runs the advanced approval rule against the day's application
+      * extract (same CUSTAPPL file LoanEligibilityCheck reads) instead
+      * of a single hand-coded applicant, so it can run as a batch step
+      * behind LoanEligibilityCheck in the nightly job stream.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-APPLICATION-FILE
+               ASSIGN TO "CUSTAPPL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOAN-DECISION-FILE
+               ASSIGN TO "LOANDEC2"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RATE-THRESHOLD-FILE
+               ASSIGN TO "RATETHRSH"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REVIEW-SUSPENSE-FILE
+               ASSIGN TO "REVIEWQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-TOTALS-FILE
+               ASSIGN TO "CTLTOTS"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RESTART-CHECKPOINT-FILE
+               ASSIGN TO "RESTCKP2"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FS.
+
+           SELECT RATE-TABLE-FILE
+               ASSIGN TO "RATETAB"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT FX-RATE-FILE
+               ASSIGN TO "FXRATES"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BRANCH-TOTALS-FILE
+               ASSIGN TO "BRANCHTOT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EXCPTNS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-APPLICATION-FILE.
+           COPY CUSTREC.
+
+       FD  LOAN-DECISION-FILE.
+       01  LOAN-DECISION-REC.
+           05  LD-CUST-ID            PIC X(10).
+           05  LD-LOAN-STATUS        PIC X(20).
+           05  LD-REMARK             PIC X(40).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+
+       FD  RATE-THRESHOLD-FILE.
+           COPY THRESHTAB.
+
+       FD  REVIEW-SUSPENSE-FILE.
+           COPY REVIEWREC.
+
+       FD  CONTROL-TOTALS-FILE.
+           COPY CTLTOTS.
+
+       FD  RESTART-CHECKPOINT-FILE.
+           COPY RESTARTREC.
+
+       FD  RATE-TABLE-FILE.
+           COPY RATETAB.
+
+       FD  FX-RATE-FILE.
+           COPY FXRATE.
+
+       FD  BRANCH-TOTALS-FILE.
+           COPY BRANCHTOT.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCPREC.
+
        WORKING-STORAGE SECTION.
 
+       COPY THRESHWS.
+       COPY RATEWS.
+       COPY FXWS.
+       COPY BRANCHWS.
+
+       01  WS-EXCEPTION-FIELD  PIC X(20).
+       01  WS-EXCEPTION-REMARK PIC X(40).
+
+       01  WS-CURRENCY-CODE    PIC X(03).
+       01  WS-FX-EOF-SW        PIC X(01) VALUE "N".
+           88  WS-FX-EOF                VALUE "Y".
+
+       01  WS-MIN-ELIG-AGE     PIC 9(02) COMP.
+       01  WS-PRIME-CREDIT     PIC 9(03) COMP.
+       01  WS-STD-CREDIT       PIC 9(03) COMP.
+       01  WS-TODAY-INT        PIC 9(07) COMP.
+       01  WS-FOLLOWUP-INT     PIC 9(07) COMP.
+       01  WS-TODAY-DATE       PIC 9(08).
+
        01  CUST-ID             PIC X(10).
-       01  CUST-NAME           PIC X(30).
+       01  WS-BRANCH-CODE      PIC X(04).
+       01  CUST-NAME           PIC X(35).
        01  LOAN-STATUS         PIC X(20).
        01  REMARK              PIC X(40).
 
-       01  CUST-AGE            PIC 9(03) USAGE COMP.           
-       01  CUST-INCOME         PIC S9(09)V99 USAGE COMP-3.     
-       01  LOAN-AMOUNT         PIC S9(09)V99 USAGE COMP-4.    
-       01  CREDIT-SCORE        PIC 9(03) USAGE COMP-5.         
-       01  INTEREST-RATE       PIC 9(02)V9(02) USAGE COMP-3.  
+       01  CUST-AGE            PIC 9(03) USAGE COMP.
+       01  CUST-INCOME         PIC S9(09)V99 USAGE COMP-3.
+       01  LOAN-AMOUNT         PIC S9(09)V99 USAGE COMP-4.
+       01  CREDIT-SCORE        PIC 9(03) USAGE COMP-5.
+       01  INTEREST-RATE       PIC 9(02)V9(02) USAGE COMP-3.
+
+       01  WS-EOF-SW           PIC X(01) VALUE "N".
+           88  END-OF-APPLICATIONS  VALUE "Y".
 
-       PROCEDURE DIVISION.
+      ******************************************************************
+      * Control-total counters, accumulated as each application is
+      * decisioned and written out as one CTLTOTS record at end of run.
+      ******************************************************************
+       01  WS-CT-RECORDS       PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-APPR-PRIME    PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-APPR-STD      PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-REJECTED      PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-REVIEW        PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-OTHER         PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-HASH-TOTAL    PIC S9(09)V99 COMP-3 VALUE ZERO.
+
+      ******************************************************************
+      * Restart/checkpoint working storage.  WS-SEQ-NUM counts records
+      * read this run; a checkpoint is written every WS-CHECKPOINT-
+      * INTERVAL records so a relaunch after an abend can skip back
+      * past applications already decisioned instead of redoing them.
+      ******************************************************************
+       01  WS-SEQ-NUM             PIC 9(07) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(03) COMP VALUE 50.
+       01  WS-LAST-CKPT-CUST-ID   PIC X(10).
+       01  WS-RESTART-FS          PIC X(02).
+       01  WS-SKIP-SW             PIC X(01) VALUE "N".
+           88  WS-STILL-SKIPPING  VALUE "Y".
+
+      ******************************************************************
+      * Callable as a subprogram from a batch driver: RUN-RETURN-CODE
+      * comes
+      * back ZERO on a clean run.
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  RUN-RETURN-CODE       PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING RUN-RETURN-CODE.
+
+       0000-MAINLINE.
+           MOVE ZERO TO RUN-RETURN-CODE
+           PERFORM 0110-CHECK-RESTART
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0150-LOAD-THRESHOLDS
+           PERFORM 0180-LOAD-RATE-TABLE
+           PERFORM 0185-LOAD-FX-RATES
+           PERFORM 0200-READ-APPLICATION
+           PERFORM UNTIL END-OF-APPLICATIONS
+               ADD 1 TO WS-SEQ-NUM
+               IF WS-STILL-SKIPPING
+                   PERFORM 0220-CHECK-SKIP-COMPLETE
+               ELSE
+                   PERFORM 0230-CONVERT-TO-BASE-CURRENCY
+                   PERFORM 0300-EVALUATE-APPLICATION
+                   PERFORM 0400-WRITE-DECISION
+                   PERFORM 0450-WRITE-AUDIT
+                   IF LOAN-STATUS = "REVIEW"
+                       PERFORM 0460-WRITE-REVIEW
+                   END-IF
+                   PERFORM 0480-ACCUM-CONTROL-TOTALS
+                   PERFORM 0485-ACCUM-BRANCH-TOTALS
+                   PERFORM 0470-CHECKPOINT-IF-DUE
+               END-IF
+               PERFORM 0200-READ-APPLICATION
+           END-PERFORM
+           PERFORM 0500-WRITE-CONTROL-TOTALS
+           PERFORM 0510-WRITE-BRANCH-TOTALS
+           PERFORM 0600-WRITE-FINAL-CHECKPOINT
+           PERFORM 0900-CLOSE-FILES
+           GOBACK.
 
-           IF CUST-AGE >= 21
-               IF CREDIT-SCORE >= 800
+      ******************************************************************
+      * Looks for a checkpoint left by a prior run that didn't finish
+      * cleanly.  No RESTCKP2 dataset, an empty one, or a COMPLETE
+      * status all mean start from record one.
+      ******************************************************************
+       0110-CHECK-RESTART.
+           MOVE "N" TO WS-SKIP-SW
+           OPEN INPUT RESTART-CHECKPOINT-FILE
+           IF WS-RESTART-FS = "00"
+               READ RESTART-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RS-RUN-STATUS = "INPROG"
+                           MOVE RS-LAST-CUST-ID TO WS-LAST-CKPT-CUST-ID
+                           MOVE "Y" TO WS-SKIP-SW
+                       END-IF
+               END-READ
+               CLOSE RESTART-CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * Skips every application up to and including the one the prior
+      * run last checkpointed -- it was already decisioned -- then
+      * resumes normal processing starting with the next record.
+      ******************************************************************
+       0220-CHECK-SKIP-COMPLETE.
+           IF CUST-ID = WS-LAST-CKPT-CUST-ID
+               MOVE "N" TO WS-SKIP-SW
+           END-IF.
+
+       0470-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (WS-SEQ-NUM, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 0475-WRITE-CHECKPOINT
+           END-IF.
+
+       0475-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-CHECKPOINT-FILE
+           MOVE "LoanApprovalCheckAdvanced" TO RS-PROGRAM-ID
+           MOVE CUST-ID                     TO RS-LAST-CUST-ID
+           MOVE WS-SEQ-NUM                   TO RS-LAST-SEQ-NUM
+           MOVE "INPROG"                     TO RS-RUN-STATUS
+           MOVE FUNCTION CURRENT-DATE        TO RS-CHECKPOINT-TS
+           WRITE RESTART-CHECKPOINT-RECORD
+           CLOSE RESTART-CHECKPOINT-FILE.
+
+      ******************************************************************
+      * Marks the run complete so tomorrow's fresh run doesn't try to
+      * skip past today's applications.
+      ******************************************************************
+       0600-WRITE-FINAL-CHECKPOINT.
+           OPEN OUTPUT RESTART-CHECKPOINT-FILE
+           MOVE "LoanApprovalCheckAdvanced" TO RS-PROGRAM-ID
+           MOVE CUST-ID                     TO RS-LAST-CUST-ID
+           MOVE WS-SEQ-NUM                   TO RS-LAST-SEQ-NUM
+           MOVE "COMPLETE"                   TO RS-RUN-STATUS
+           MOVE FUNCTION CURRENT-DATE        TO RS-CHECKPOINT-TS
+           WRITE RESTART-CHECKPOINT-RECORD
+           CLOSE RESTART-CHECKPOINT-FILE.
+
+       0100-OPEN-FILES.
+           OPEN INPUT  CUSTOMER-APPLICATION-FILE
+           IF WS-STILL-SKIPPING
+               OPEN EXTEND LOAN-DECISION-FILE
+           ELSE
+               OPEN OUTPUT LOAN-DECISION-FILE
+           END-IF
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           OPEN INPUT  RATE-THRESHOLD-FILE
+           OPEN EXTEND REVIEW-SUSPENSE-FILE
+           OPEN INPUT  RATE-TABLE-FILE
+           OPEN INPUT  FX-RATE-FILE
+           OPEN EXTEND EXCEPTION-FILE.
+
+      ******************************************************************
+      * Logs an arithmetic-exception row.  The caller sets
+      * WS-EXCEPTION-FIELD and WS-EXCEPTION-REMARK just before
+      * performing this.
+      ******************************************************************
+       0495-WRITE-EXCEPTION.
+           MOVE "LoanApprovalCheckAdvanced" TO XC-PROGRAM-ID
+           MOVE CUST-ID                TO XC-KEY-ID
+           MOVE FUNCTION CURRENT-DATE  TO XC-TIMESTAMP
+           MOVE WS-EXCEPTION-FIELD     TO XC-FIELD-NAME
+           MOVE WS-EXCEPTION-REMARK    TO XC-REMARK
+           WRITE ARITHMETIC-EXCEPTION-RECORD.
+
+      ******************************************************************
+      * Finds (or adds) this application's branch row in the in-memory
+      * branch-totals table.
+      ******************************************************************
+       0260-FIND-BRANCH-TOTAL-ROW.
+           MOVE "N" TO WS-BT-FOUND-SW
+           SET BT-IDX TO 1
+           PERFORM UNTIL WS-BT-FOUND OR BT-IDX > WS-BRANCH-COUNT
+               IF WS-BT-BRANCH-CODE (BT-IDX) = WS-BRANCH-CODE
+                   MOVE "Y" TO WS-BT-FOUND-SW
+               ELSE
+                   SET BT-IDX UP BY 1
+               END-IF
+           END-PERFORM
+           IF NOT WS-BT-FOUND
+               SET BT-IDX TO WS-BRANCH-COUNT
+               SET BT-IDX UP BY 1
+               MOVE WS-BRANCH-CODE TO WS-BT-BRANCH-CODE (BT-IDX)
+               ADD 1 TO WS-BRANCH-COUNT
+           END-IF.
+
+       0150-LOAD-THRESHOLDS.
+           MOVE "N" TO WS-TH-FOUND-SW
+           SET TH-IDX TO 1
+           PERFORM UNTIL WS-TH-FOUND
+               READ RATE-THRESHOLD-FILE
+                   AT END
+                       MOVE "Y" TO WS-TH-FOUND-SW
+                   NOT AT END
+                       IF TH-PROGRAM-ID = "LoanApprovalCheckAdvanced"
+                           MOVE TH-PROGRAM-ID TO
+                               WS-TH-PROGRAM-ID (TH-IDX)
+                           MOVE TH-TIER-CODE  TO
+                               WS-TH-TIER-CODE  (TH-IDX)
+                           MOVE TH-MIN-AGE    TO
+                               WS-TH-MIN-AGE    (TH-IDX)
+                           MOVE TH-MIN-CREDIT TO
+                               WS-TH-MIN-CREDIT (TH-IDX)
+                           SET TH-IDX UP BY 1
+                           ADD 1 TO WS-THRESHOLD-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RATE-THRESHOLD-FILE
+           PERFORM 0160-ASSIGN-THRESHOLDS.
+
+       0160-ASSIGN-THRESHOLDS.
+           PERFORM VARYING TH-IDX FROM 1 BY 1
+                   UNTIL TH-IDX > WS-THRESHOLD-COUNT
+               EVALUATE WS-TH-TIER-CODE (TH-IDX)
+                   WHEN "MINELIG"
+                       MOVE WS-TH-MIN-AGE (TH-IDX) TO WS-MIN-ELIG-AGE
+                   WHEN "PRIMEAPPR"
+                       MOVE WS-TH-MIN-CREDIT (TH-IDX) TO WS-PRIME-CREDIT
+                   WHEN "STDAPPR"
+                       MOVE WS-TH-MIN-CREDIT (TH-IDX) TO WS-STD-CREDIT
+               END-EVALUATE
+           END-PERFORM.
+
+      ******************************************************************
+      * Loads this program's rows out of the shared effective-dated
+      * rate table so 0310-LOOKUP-RATE can price a tier without a
+      * literal COMPUTE for every pricing change.
+      ******************************************************************
+       0180-LOAD-RATE-TABLE.
+           MOVE "N" TO WS-RT-FOUND-SW
+           SET RT-IDX TO 1
+           PERFORM UNTIL WS-RT-FOUND
+               READ RATE-TABLE-FILE
+                   AT END
+                       MOVE "Y" TO WS-RT-FOUND-SW
+                   NOT AT END
+                       IF RT-PROGRAM-ID = "LoanApprovalCheckAdvanced"
+                           MOVE RT-PROGRAM-ID TO
+                               WS-RT-PROGRAM-ID (RT-IDX)
+                           MOVE RT-TIER-CODE  TO
+                               WS-RT-TIER-CODE (RT-IDX)
+                           MOVE RT-EFFECTIVE-DATE TO
+                               WS-RT-EFFECTIVE-DATE (RT-IDX)
+                           MOVE RT-INTEREST-RATE TO
+                               WS-RT-INTEREST-RATE (RT-IDX)
+                           SET RT-IDX UP BY 1
+                           ADD 1 TO WS-RATE-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RATE-TABLE-FILE.
+
+      ******************************************************************
+      * Loads the daily FX rate table into memory once at start-up.
+      * 0230-CONVERT-TO-BASE-CURRENCY looks an applicant's currency up
+      * in this table instead of carrying a hardcoded rate per currency.
+      ******************************************************************
+       0185-LOAD-FX-RATES.
+           MOVE ZERO TO WS-FX-COUNT
+           SET FX-IDX TO 1
+           PERFORM UNTIL WS-FX-EOF
+               READ FX-RATE-FILE
+                   AT END
+                       MOVE "Y" TO WS-FX-EOF-SW
+                   NOT AT END
+                       MOVE FX-CURRENCY-CODE TO
+                           WS-FX-CURRENCY-CODE (FX-IDX)
+                       MOVE FX-RATE-TO-BASE  TO
+                           WS-FX-RATE-TO-BASE (FX-IDX)
+                       SET FX-IDX UP BY 1
+                       ADD 1 TO WS-FX-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE FX-RATE-FILE.
+
+      ******************************************************************
+      * Scans the in-memory rate table for WS-RATE-TIER-CODE's row with
+      * the latest effective date not after today, and returns it in
+      * INTEREST-RATE.  Leaves INTEREST-RATE unchanged if no row for
+      * that tier has taken effect yet.
+      ******************************************************************
+       0310-LOOKUP-RATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RATE-AS-OF-DATE
+           MOVE ZERO TO WS-RATE-BEST-DATE
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+                   UNTIL RT-IDX > WS-RATE-COUNT
+               IF WS-RT-TIER-CODE (RT-IDX) = WS-RATE-TIER-CODE
+                  AND WS-RT-EFFECTIVE-DATE (RT-IDX) <=
+                      WS-RATE-AS-OF-DATE
+                  AND WS-RT-EFFECTIVE-DATE (RT-IDX) >=
+                      WS-RATE-BEST-DATE
+                   MOVE WS-RT-EFFECTIVE-DATE (RT-IDX) TO
+                       WS-RATE-BEST-DATE
+                   MOVE WS-RT-INTEREST-RATE (RT-IDX) TO
+                       INTEREST-RATE
+               END-IF
+           END-PERFORM.
+
+       0200-READ-APPLICATION.
+           READ CUSTOMER-APPLICATION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   MOVE CA-CUST-ID        TO CUST-ID
+                   MOVE CA-BRANCH-CODE    TO WS-BRANCH-CODE
+                   MOVE CA-CUST-NAME      TO CUST-NAME
+                   MOVE CA-AGE            TO CUST-AGE
+                   MOVE CA-INCOME         TO CUST-INCOME
+                   MOVE CA-LOAN-AMOUNT-REQ TO LOAN-AMOUNT
+                   MOVE CA-CREDIT-SCORE   TO CREDIT-SCORE
+                   MOVE CA-CURRENCY-CODE  TO WS-CURRENCY-CODE
+           END-READ.
+
+      ******************************************************************
+      * Converts CUST-INCOME and LOAN-AMOUNT from the application's own
+      * currency into base currency before they're compared, so a
+      * foreign-currency applicant is judged on the same scale as a
+      * domestic one.  A currency code not found in FXRATES is treated
+      * as already being base currency (rate 1.000000).
+      ******************************************************************
+       0230-CONVERT-TO-BASE-CURRENCY.
+           MOVE 1.000000 TO WS-FX-RATE
+           PERFORM VARYING FX-IDX FROM 1 BY 1
+                   UNTIL FX-IDX > WS-FX-COUNT
+               IF WS-FX-CURRENCY-CODE (FX-IDX) = WS-CURRENCY-CODE
+                   MOVE WS-FX-RATE-TO-BASE (FX-IDX) TO WS-FX-RATE
+               END-IF
+           END-PERFORM
+           COMPUTE CUST-INCOME ROUNDED = CUST-INCOME * WS-FX-RATE
+               ON SIZE ERROR
+                   MOVE "CUST-INCOME" TO WS-EXCEPTION-FIELD
+                   MOVE "FX CONVERSION OVERFLOW ON CUST-INCOME"
+                       TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE ZERO TO CUST-INCOME
+           END-COMPUTE
+           COMPUTE LOAN-AMOUNT ROUNDED = LOAN-AMOUNT * WS-FX-RATE
+               ON SIZE ERROR
+                   MOVE "LOAN-AMOUNT" TO WS-EXCEPTION-FIELD
+                   MOVE "FX CONVERSION OVERFLOW ON LOAN-AMOUNT"
+                       TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE ZERO TO LOAN-AMOUNT
+           END-COMPUTE.
+
+       0300-EVALUATE-APPLICATION.
+           IF CUST-AGE >= WS-MIN-ELIG-AGE
+               IF CREDIT-SCORE >= WS-PRIME-CREDIT
                    IF CUST-INCOME >= LOAN-AMOUNT * 3
                        MOVE "APPROVED PRIME" TO LOAN-STATUS
                        MOVE "EXCELLENT CREDIT AND HIGH INCOME" TO REMARK
@@ -27,7 +476,9 @@
                        MOVE "INSUFFICIENT INCOME" TO REMARK
                    END-IF
                ELSE
-                   IF CREDIT-SCORE >= 650
+                   IF CREDIT-SCORE >= WS-STD-CREDIT
+                       MOVE "STDAPPR" TO WS-RATE-TIER-CODE
+                       PERFORM 0310-LOOKUP-RATE
                        IF INTEREST-RATE < 10.00
                            MOVE "APPROVED STANDARD" TO LOAN-STATUS
                            MOVE "GOOD CREDIT SCORE" TO REMARK
@@ -45,4 +496,127 @@
                MOVE "AGE BELOW ELIGIBILITY" TO REMARK
            END-IF.
 
-           STOP RUN.
+       0400-WRITE-DECISION.
+           MOVE CUST-ID     TO LD-CUST-ID
+           MOVE LOAN-STATUS TO LD-LOAN-STATUS
+           MOVE REMARK      TO LD-REMARK
+           WRITE LOAN-DECISION-REC.
+
+       0450-WRITE-AUDIT.
+           MOVE CUST-ID      TO AU-CUST-ID
+           MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP
+           MOVE "LoanApprovalCheckAdvanced" TO AU-PROGRAM-ID
+           MOVE LOAN-STATUS  TO AU-DECISION
+           MOVE REMARK       TO AU-REMARK
+           WRITE AUDIT-TRAIL-RECORD.
+
+       0460-WRITE-REVIEW.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+               ON SIZE ERROR
+                   MOVE "WS-TODAY-INT" TO WS-EXCEPTION-FIELD
+                   MOVE "DATE INTEGER CONVERSION OVERFLOW"
+                       TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE ZERO TO WS-TODAY-INT
+           END-COMPUTE
+           COMPUTE WS-FOLLOWUP-INT = WS-TODAY-INT + 5
+               ON SIZE ERROR
+                   MOVE "WS-FOLLOWUP-INT" TO WS-EXCEPTION-FIELD
+                   MOVE "FOLLOWUP DATE INTERVAL OVERFLOW"
+                       TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE WS-TODAY-INT TO WS-FOLLOWUP-INT
+           END-COMPUTE
+           MOVE CUST-ID      TO RV-CUST-ID
+           MOVE "LoanApprovalCheckAdvanced" TO RV-SOURCE-PROGRAM
+           MOVE REMARK       TO RV-RISK-REMARK
+           MOVE FUNCTION DATE-OF-INTEGER (WS-FOLLOWUP-INT)
+               TO RV-FOLLOWUP-DATE
+           WRITE REVIEW-SUSPENSE-RECORD.
+
+       0480-ACCUM-CONTROL-TOTALS.
+           ADD 1 TO WS-CT-RECORDS
+           ADD CA-LOAN-AMOUNT-REQ TO WS-CT-HASH-TOTAL
+           EVALUATE TRUE
+               WHEN LOAN-STATUS = "APPROVED PRIME"
+                   ADD 1 TO WS-CT-APPR-PRIME
+               WHEN LOAN-STATUS = "APPROVED STANDARD"
+                   ADD 1 TO WS-CT-APPR-STD
+               WHEN LOAN-STATUS = "REJECTED"
+                   ADD 1 TO WS-CT-REJECTED
+               WHEN LOAN-STATUS = "REVIEW"
+                   ADD 1 TO WS-CT-REVIEW
+               WHEN OTHER
+                   ADD 1 TO WS-CT-OTHER
+           END-EVALUATE.
+
+      ******************************************************************
+      * Same bucketing as 0480, tallied into this application's branch
+      * row instead of the one overall run total.
+      ******************************************************************
+       0485-ACCUM-BRANCH-TOTALS.
+           PERFORM 0260-FIND-BRANCH-TOTAL-ROW
+           ADD 1 TO WS-BT-RECORDS (BT-IDX)
+           EVALUATE TRUE
+               WHEN LOAN-STATUS = "APPROVED PRIME"
+                   ADD 1 TO WS-BT-APPR-PRIME (BT-IDX)
+               WHEN LOAN-STATUS = "APPROVED STANDARD"
+                   ADD 1 TO WS-BT-APPR-STD (BT-IDX)
+               WHEN LOAN-STATUS = "REJECTED"
+                   ADD 1 TO WS-BT-REJECTED (BT-IDX)
+               WHEN LOAN-STATUS = "REVIEW"
+                   ADD 1 TO WS-BT-REVIEW (BT-IDX)
+               WHEN OTHER
+                   ADD 1 TO WS-BT-OTHER (BT-IDX)
+           END-EVALUATE.
+
+       0500-WRITE-CONTROL-TOTALS.
+           OPEN EXTEND CONTROL-TOTALS-FILE
+           MOVE "LoanApprovalCheckAdvanced" TO CT-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE       TO CT-RUN-TIMESTAMP
+           MOVE WS-CT-RECORDS               TO CT-RECORDS-PROCESSED
+           MOVE WS-CT-APPR-PRIME            TO CT-APPROVED-PRIME
+           MOVE WS-CT-APPR-STD              TO CT-APPROVED-STANDARD
+           MOVE WS-CT-REJECTED              TO CT-REJECTED-COUNT
+           MOVE WS-CT-REVIEW                TO CT-REVIEW-COUNT
+           MOVE WS-CT-OTHER                 TO CT-OTHER-COUNT
+           MOVE WS-CT-HASH-TOTAL            TO CT-HASH-TOTAL
+           WRITE CONTROL-TOTALS-RECORD
+           CLOSE CONTROL-TOTALS-FILE
+           DISPLAY "=== LoanApprovalCheckAdvanced CONTROL TOTALS ==="
+           DISPLAY "RECORDS PROCESSED:   " WS-CT-RECORDS
+           DISPLAY "APPROVED (PRIME):    " WS-CT-APPR-PRIME
+           DISPLAY "APPROVED (STANDARD): " WS-CT-APPR-STD
+           DISPLAY "REJECTED:            " WS-CT-REJECTED
+           DISPLAY "REVIEW:              " WS-CT-REVIEW
+           DISPLAY "OTHER:               " WS-CT-OTHER
+           DISPLAY "HASH TOTAL:          " WS-CT-HASH-TOTAL.
+
+      ******************************************************************
+      * Writes one BRANCHTOT row per branch seen this run.
+      ******************************************************************
+       0510-WRITE-BRANCH-TOTALS.
+           OPEN EXTEND BRANCH-TOTALS-FILE
+           PERFORM VARYING BT-IDX FROM 1 BY 1
+                   UNTIL BT-IDX > WS-BRANCH-COUNT
+               MOVE "LoanApprovalCheckAdvanced" TO BT-PROGRAM-ID
+               MOVE FUNCTION CURRENT-DATE        TO BT-RUN-TIMESTAMP
+               MOVE WS-BT-BRANCH-CODE (BT-IDX)  TO BT-BRANCH-CODE
+               MOVE WS-BT-RECORDS (BT-IDX)      TO BT-RECORDS-PROCESSED
+               MOVE WS-BT-APPR-PRIME (BT-IDX)   TO BT-APPROVED-PRIME
+               MOVE WS-BT-APPR-STD (BT-IDX)     TO BT-APPROVED-STANDARD
+               MOVE WS-BT-REJECTED (BT-IDX)     TO BT-REJECTED-COUNT
+               MOVE WS-BT-REVIEW (BT-IDX)       TO BT-REVIEW-COUNT
+               MOVE WS-BT-OTHER (BT-IDX)        TO BT-OTHER-COUNT
+               WRITE BRANCH-TOTALS-RECORD
+           END-PERFORM
+           CLOSE BRANCH-TOTALS-FILE.
+
+       0900-CLOSE-FILES.
+           CLOSE CUSTOMER-APPLICATION-FILE
+           CLOSE LOAN-DECISION-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE REVIEW-SUSPENSE-FILE
+           CLOSE EXCEPTION-FILE.
