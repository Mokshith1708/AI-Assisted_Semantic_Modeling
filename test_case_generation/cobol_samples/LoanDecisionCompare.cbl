@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LoanDecisionCompare.
+
+      ******************************************************************
+      * Champion/challenger utility.  LoanEligibilityCheck, LoanApprov-
+      * alCheckAdvanced and ExtendedLoanRiskAssessment all decision the
+      * same day's CUSTAPPL extract, one-for-one in the same order, into
+      * LOANDECS/LOANDEC2/LOANDEC3 respectively.  This reads the three
+      * decision files side by side -- the same aligned-parallel-read
+      * AmortizationSchedule already uses to pair CUSTAPPL back up with
+      * LOANDECS -- classifies each program's call as APPROVE, REJECT or
+      * REVIEW, and flags every applicant where the three don't agree.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELIGIBILITY-DECISION-FILE
+               ASSIGN TO "LOANDECS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ADVANCED-DECISION-FILE
+               ASSIGN TO "LOANDEC2"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXTENDED-DECISION-FILE
+               ASSIGN TO "LOANDEC3"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COMPARISON-REPORT-FILE
+               ASSIGN TO "CHAMPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ELIGIBILITY-DECISION-FILE.
+       01  ELIG-DECISION-REC.
+           05  ED-CUST-ID            PIC X(10).
+           05  ED-LSTATUS            PIC X(15).
+           05  ED-REMARK             PIC X(40).
+           05  ED-LOAN-AMT           PIC S9(05)V99.
+           05  ED-INTEREST-RATE      PIC S9(02)V9(02).
+
+       FD  ADVANCED-DECISION-FILE.
+       01  ADV-DECISION-REC.
+           05  AD-CUST-ID            PIC X(10).
+           05  AD-LOAN-STATUS        PIC X(20).
+           05  AD-REMARK             PIC X(40).
+
+       FD  EXTENDED-DECISION-FILE.
+       01  EXT-DECISION-REC.
+           05  XD-CUST-ID            PIC X(10).
+           05  XD-LOAN-STAT          PIC X(20).
+           05  XD-RISK-REMARK        PIC X(40).
+
+       FD  COMPARISON-REPORT-FILE.
+           COPY CHAMPREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ELIG-DISP            PIC X(08).
+       01  WS-ADV-DISP             PIC X(08).
+       01  WS-EXT-DISP             PIC X(08).
+       01  WS-MASKED-CUST-ID       PIC X(10).
+
+       01  WS-EOF-SW               PIC X(01) VALUE "N".
+           88  END-OF-DECISIONS    VALUE "Y".
+
+       01  WS-OUT-OF-SYNC-SW       PIC X(01) VALUE "N".
+           88  WS-OUT-OF-SYNC      VALUE "Y".
+
+      ******************************************************************
+      * Run totals, displayed at the end the same way the loan
+      * programs' own control-totals reports are.
+      ******************************************************************
+       01  WS-CC-COMPARED          PIC 9(07) COMP VALUE ZERO.
+       01  WS-CC-AGREED            PIC 9(07) COMP VALUE ZERO.
+       01  WS-CC-DISAGREED         PIC 9(07) COMP VALUE ZERO.
+       01  WS-CC-OUT-OF-SYNC       PIC 9(07) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0200-READ-TRIO
+           PERFORM UNTIL END-OF-DECISIONS
+               IF WS-OUT-OF-SYNC
+                   PERFORM 0500-WRITE-OUT-OF-SYNC
+               ELSE
+                   PERFORM 0300-CLASSIFY-DECISIONS
+                   PERFORM 0400-WRITE-COMPARISON
+               END-IF
+               PERFORM 0200-READ-TRIO
+           END-PERFORM
+           PERFORM 0600-WRITE-SUMMARY
+           PERFORM 0900-CLOSE-FILES
+           STOP RUN.
+
+       0100-OPEN-FILES.
+           OPEN INPUT  ELIGIBILITY-DECISION-FILE
+           OPEN INPUT  ADVANCED-DECISION-FILE
+           OPEN INPUT  EXTENDED-DECISION-FILE
+           OPEN OUTPUT COMPARISON-REPORT-FILE.
+
+      ******************************************************************
+      * All three decision files were produced from the same CUSTAPPL
+      * extract in the same order, so reading them side by side lines
+      * each applicant's three decisions up without a sort or key
+      * match -- unless a run drifted out of step, in which case the
+      * CUST-IDs won't agree and that record is logged rather than
+      * silently compared against the wrong applicant.
+      ******************************************************************
+       0200-READ-TRIO.
+           READ ELIGIBILITY-DECISION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ
+           IF NOT END-OF-DECISIONS
+               READ ADVANCED-DECISION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+               END-READ
+           END-IF
+           IF NOT END-OF-DECISIONS
+               READ EXTENDED-DECISION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+               END-READ
+           END-IF
+           IF NOT END-OF-DECISIONS
+               MOVE "N" TO WS-OUT-OF-SYNC-SW
+               IF ED-CUST-ID NOT = AD-CUST-ID
+                  OR ED-CUST-ID NOT = XD-CUST-ID
+                   MOVE "Y" TO WS-OUT-OF-SYNC-SW
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * Reduces each program's own status text to one of APPROVE,
+      * REJECT or REVIEW so three differently-worded rule sets can be
+      * compared on the same footing.
+      ******************************************************************
+       0300-CLASSIFY-DECISIONS.
+           EVALUATE TRUE
+               WHEN ED-LSTATUS (1:8) = "APPROVED"
+                   MOVE "APPROVE" TO WS-ELIG-DISP
+               WHEN ED-LSTATUS (1:6) = "REVIEW"
+                   MOVE "REVIEW"  TO WS-ELIG-DISP
+               WHEN OTHER
+                   MOVE "REJECT"  TO WS-ELIG-DISP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN AD-LOAN-STATUS (1:8) = "APPROVED"
+                   MOVE "APPROVE" TO WS-ADV-DISP
+               WHEN AD-LOAN-STATUS (1:6) = "REVIEW"
+                   MOVE "REVIEW"  TO WS-ADV-DISP
+               WHEN OTHER
+                   MOVE "REJECT"  TO WS-ADV-DISP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN XD-LOAN-STAT (1:8) = "APPROVED"
+                   MOVE "APPROVE" TO WS-EXT-DISP
+               WHEN XD-LOAN-STAT (1:6) = "REVIEW"
+                   MOVE "REVIEW"  TO WS-EXT-DISP
+               WHEN OTHER
+                   MOVE "REJECT"  TO WS-EXT-DISP
+           END-EVALUATE.
+
+      ******************************************************************
+      * CHAMPRPT is a comparison/analysis extract, not the compliance
+      * record of who decided what -- that stays on AUDITTRL unmasked --
+      * so the CUST-ID written here is masked before it leaves the
+      * program.
+      ******************************************************************
+       0400-WRITE-COMPARISON.
+           ADD 1 TO WS-CC-COMPARED
+           CALL "PIIMask" USING ED-CUST-ID WS-MASKED-CUST-ID
+           MOVE WS-MASKED-CUST-ID TO CC-CUST-ID
+           MOVE WS-ELIG-DISP TO CC-ELIG-DISP
+           MOVE WS-ADV-DISP  TO CC-ADV-DISP
+           MOVE WS-EXT-DISP  TO CC-EXT-DISP
+           IF WS-ELIG-DISP = WS-ADV-DISP AND WS-ELIG-DISP = WS-EXT-DISP
+               MOVE "N" TO CC-DISAGREE
+               MOVE SPACES TO CC-NOTE
+               ADD 1 TO WS-CC-AGREED
+           ELSE
+               MOVE "Y" TO CC-DISAGREE
+               MOVE "PROGRAMS DISAGREE ON DISPOSITION" TO CC-NOTE
+               ADD 1 TO WS-CC-DISAGREED
+           END-IF
+           WRITE CHAMP-COMPARE-RECORD.
+
+       0500-WRITE-OUT-OF-SYNC.
+           ADD 1 TO WS-CC-OUT-OF-SYNC
+           CALL "PIIMask" USING ED-CUST-ID WS-MASKED-CUST-ID
+           MOVE WS-MASKED-CUST-ID TO CC-CUST-ID
+           MOVE SPACES         TO CC-ELIG-DISP
+           MOVE SPACES         TO CC-ADV-DISP
+           MOVE SPACES         TO CC-EXT-DISP
+           MOVE "Y"            TO CC-DISAGREE
+           MOVE "DECISION FILES OUT OF SYNC" TO CC-NOTE
+           WRITE CHAMP-COMPARE-RECORD.
+
+       0600-WRITE-SUMMARY.
+           DISPLAY "===== LoanDecisionCompare SUMMARY ====="
+           DISPLAY "APPLICANTS COMPARED: " WS-CC-COMPARED
+           DISPLAY "ALL THREE AGREED:    " WS-CC-AGREED
+           DISPLAY "DISAGREEMENTS:       " WS-CC-DISAGREED
+           DISPLAY "OUT OF SYNC:         " WS-CC-OUT-OF-SYNC.
+
+       0900-CLOSE-FILES.
+           CLOSE ELIGIBILITY-DECISION-FILE
+           CLOSE ADVANCED-DECISION-FILE
+           CLOSE EXTENDED-DECISION-FILE
+           CLOSE COMPARISON-REPORT-FILE.
