@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LoanDecisionInquiry.
+
+      ******************************************************************
+      * Online-style inquiry: given one CUST-ID, scans the shared
+      * AUDITTRL decision trail that LoanEligibilityCheck, LoanApprov-
+      * alCheckAdvanced and ExtendedLoanRiskAssessment all append to,
+      * and writes every matching row -- in the order it was recorded --
+      * to INQRPT so an underwriter or a help-desk operator can answer
+      * "why was this applicant decided that way" without rerunning a
+      * batch program.  Callable from a batch driver today; the LINKAGE
+      * interface is the same shape a CICS or other online front end
+      * would need to drive this as a transaction.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INQUIRY-REPORT-FILE
+               ASSIGN TO "INQRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+
+       FD  INQUIRY-REPORT-FILE.
+           COPY INQRPT.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-AUDIT-EOF-SW        PIC X(01) VALUE "N".
+           88  WS-AUDIT-EOF                VALUE "Y".
+
+       01  WS-MASKED-CUST-ID      PIC X(10).
+
+      ******************************************************************
+      * Callable as a subprogram.  IN-CUST-ID is the inquiry key; the
+      * caller gets back how many AUDITTRL rows matched it and a
+      * RUN-RETURN-CODE of ZERO, or 4 if nothing was found.
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  IN-CUST-ID             PIC X(10).
+       01  OUT-MATCH-COUNT        PIC 9(05) COMP.
+       01  RUN-RETURN-CODE        PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING IN-CUST-ID OUT-MATCH-COUNT
+               RUN-RETURN-CODE.
+
+       0000-MAINLINE.
+           MOVE ZERO TO RUN-RETURN-CODE
+           MOVE ZERO TO OUT-MATCH-COUNT
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0200-SCAN-AUDIT-TRAIL
+           PERFORM 0900-CLOSE-FILES
+           IF OUT-MATCH-COUNT = ZERO
+               MOVE 4 TO RUN-RETURN-CODE
+           END-IF
+           GOBACK.
+
+       0100-OPEN-FILES.
+           OPEN INPUT AUDIT-TRAIL-FILE
+           OPEN OUTPUT INQUIRY-REPORT-FILE.
+
+       0200-SCAN-AUDIT-TRAIL.
+           MOVE "N" TO WS-AUDIT-EOF-SW
+           PERFORM UNTIL WS-AUDIT-EOF
+               READ AUDIT-TRAIL-FILE
+                   AT END
+                       MOVE "Y" TO WS-AUDIT-EOF-SW
+                   NOT AT END
+                       IF AU-CUST-ID = IN-CUST-ID
+                           PERFORM 0250-WRITE-INQUIRY-ROW
+                           ADD 1 TO OUT-MATCH-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+      * INQRPT goes to whoever asked the inquiry, not compliance's own
+      * copy of the decision -- AUDITTRL itself stays unmasked -- so
+      * the CUST-ID is masked on the way out here.
+      ******************************************************************
+       0250-WRITE-INQUIRY-ROW.
+           CALL "PIIMask" USING AU-CUST-ID WS-MASKED-CUST-ID
+           MOVE WS-MASKED-CUST-ID TO IQ-CUST-ID
+           MOVE AU-TIMESTAMP    TO IQ-TIMESTAMP
+           MOVE AU-PROGRAM-ID   TO IQ-PROGRAM-ID
+           MOVE AU-DECISION     TO IQ-DECISION
+           MOVE AU-REMARK       TO IQ-REMARK
+           WRITE INQUIRY-REPORT-RECORD.
+
+       0900-CLOSE-FILES.
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE INQUIRY-REPORT-FILE.
