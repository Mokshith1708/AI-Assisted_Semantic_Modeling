@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LoanDecisionInquiryDriver.
+
+      ******************************************************************
+      * JCL entry point for LoanDecisionInquiry.  LoanDecisionInquiry
+      * answers one inquiry per CALL and carries no file of its own to
+      * loop over, so this driver reads one CUST-ID per row from
+      * INQREQ and CALLs LoanDecisionInquiry once per row -- a program
+      * with a USING clause can't be linked as a standalone batch
+      * executable, so LOANINQ.jcl EXECs this instead of
+      * LoanDecisionInquiry directly.  A CICS or other online front
+      * end would CALL LoanDecisionInquiry the same way, one inquiry
+      * at a time, instead of reading a request file.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INQUIRY-REQUEST-FILE
+               ASSIGN TO "INQREQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INQUIRY-REQUEST-FILE.
+           COPY INQREQ.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CUST-ID            PIC X(10).
+       01  WS-MATCH-COUNT        PIC 9(05) COMP.
+       01  WS-RETURN-CODE        PIC S9(04) COMP VALUE ZERO.
+       01  WS-EOF-SW             PIC X(01) VALUE "N".
+           88  END-OF-REQUESTS   VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN INPUT INQUIRY-REQUEST-FILE
+           PERFORM UNTIL END-OF-REQUESTS
+               READ INQUIRY-REQUEST-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 0100-CALL-LOAN-DECISION-INQUIRY
+               END-READ
+           END-PERFORM
+           CLOSE INQUIRY-REQUEST-FILE
+           MOVE ZERO TO RETURN-CODE
+           STOP RUN.
+
+       0100-CALL-LOAN-DECISION-INQUIRY.
+           MOVE IQ-CUST-ID TO WS-CUST-ID
+           CALL "LoanDecisionInquiry" USING WS-CUST-ID
+                   WS-MATCH-COUNT WS-RETURN-CODE.
