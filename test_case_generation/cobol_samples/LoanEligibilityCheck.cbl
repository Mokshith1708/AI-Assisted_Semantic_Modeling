@@ -1,29 +1,534 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LoanEligibilityCheck.
 
+      ******************************************************************
+      * Reads a day's worth of loan applications from CUSTAPPL and
+      * writes one eligibility decision per applicant to LOANDECS.
+      * Replaces the old single-applicant, recompile-per-customer form
+      * of this program so operations can run the whole queue in one
+      * job step.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-APPLICATION-FILE
+               ASSIGN TO "CUSTAPPL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOAN-DECISION-FILE
+               ASSIGN TO "LOANDECS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RATE-THRESHOLD-FILE
+               ASSIGN TO "RATETHRSH"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CONTROL-TOTALS-FILE
+               ASSIGN TO "CTLTOTS"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RESTART-CHECKPOINT-FILE
+               ASSIGN TO "RESTCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FS.
+
+           SELECT RATE-TABLE-FILE
+               ASSIGN TO "RATETAB"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT FX-RATE-FILE
+               ASSIGN TO "FXRATES"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BRANCH-TOTALS-FILE
+               ASSIGN TO "BRANCHTOT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EXCPTNS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-APPLICATION-FILE.
+           COPY CUSTREC.
+
+       FD  LOAN-DECISION-FILE.
+       01  LOAN-DECISION-REC.
+           05  LD-CUST-ID            PIC X(10).
+           05  LD-LSTATUS            PIC X(15).
+           05  LD-REMARK             PIC X(40).
+           05  LD-LOAN-AMT           PIC S9(05)V99.
+           05  LD-INTEREST-RATE      PIC S9(02)V9(02).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+
+       FD  RATE-THRESHOLD-FILE.
+           COPY THRESHTAB.
+
+       FD  CONTROL-TOTALS-FILE.
+           COPY CTLTOTS.
+
+       FD  RESTART-CHECKPOINT-FILE.
+           COPY RESTARTREC.
+
+       FD  RATE-TABLE-FILE.
+           COPY RATETAB.
+
+       FD  FX-RATE-FILE.
+           COPY FXRATE.
+
+       FD  BRANCH-TOTALS-FILE.
+           COPY BRANCHTOT.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCPREC.
+
        WORKING-STORAGE SECTION.
 
+       COPY THRESHWS.
+       COPY RATEWS.
+       COPY FXWS.
+       COPY BRANCHWS.
+
+       01  WS-EXCEPTION-FIELD   PIC X(20).
+       01  WS-EXCEPTION-REMARK  PIC X(40).
+
+       01  WS-CURRENCY-CODE  PIC X(03).
+       01  WS-FX-EOF-SW      PIC X(01) VALUE "N".
+           88  WS-FX-EOF              VALUE "Y".
+
+       01  WS-MIN-ELIG-AGE   PIC 9(02) COMP.
+       01  WS-PRIME-CREDIT   PIC 9(03) COMP.
+       01  WS-PRIME-INCOME   PIC S9(09)V99 COMP-3.
+       01  WS-STD-CREDIT     PIC 9(03) COMP.
+       01  WS-STD-INCOME     PIC S9(09)V99 COMP-3.
+
        01  CUST-ID           PIC X(10).
-       01  CUST-NAME         PIC X(20).
+       01  WS-BRANCH-CODE    PIC X(04).
+       01  CUST-NAME         PIC X(35).
        01  AGE               PIC 9(02) COMP.
        01  INCOME            PIC S9(06)V99 COMP-3.
        01  CREDIT-SCORE      PIC 9(03) COMP.
        01  LOAN-AMT          PIC S9(05)V99 COMP-3.
        01  INTEREST-RATE     PIC S9(02)V9(2) COMP-3.
-       01  LSTATUS            PIC X(15).
-       01  REMARK           PIC X(40).
+       01  LSTATUS           PIC X(15).
+       01  REMARK            PIC X(40).
+
+      ******************************************************************
+      * Joint-application fields.  When CA-HAS-CO-APPLICANT is "Y" the
+      * eligibility test runs against the combined household income and
+      * the lower of the two applicants' credit scores, instead of
+      * forcing a two-borrower application through as if it were one.
+      ******************************************************************
+       01  WS-HAS-CO-APPLICANT       PIC X(01).
+       01  WS-CO-INCOME              PIC S9(09)V99 COMP-3.
+       01  WS-CO-CREDIT-SCORE        PIC 9(03) COMP.
+       01  WS-COMBINED-INCOME        PIC S9(06)V99 COMP-3.
+       01  WS-EFFECTIVE-CREDIT-SCORE PIC 9(03) COMP.
+
+       01  WS-EOF-SW         PIC X(01) VALUE "N".
+           88  END-OF-APPLICATIONS  VALUE "Y".
+
+      ******************************************************************
+      * Control-total counters, accumulated as each application is
+      * decisioned and written out as one CTLTOTS record at end of run
+      * so the shape of the day's volume can be confirmed without
+      * grepping the audit file by hand.
+      ******************************************************************
+       01  WS-CT-RECORDS       PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-APPR-PRIME    PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-APPR-STD      PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-REJECTED      PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-REVIEW        PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-OTHER         PIC 9(07) COMP VALUE ZERO.
+       01  WS-CT-HASH-TOTAL    PIC S9(09)V99 COMP-3 VALUE ZERO.
 
-       PROCEDURE DIVISION.
+      ******************************************************************
+      * Restart/checkpoint working storage.  WS-SEQ-NUM counts records
+      * read this run; a checkpoint is written every WS-CHECKPOINT-
+      * INTERVAL records so a relaunch after an abend can skip back
+      * past applications already decisioned instead of redoing them.
+      ******************************************************************
+       01  WS-SEQ-NUM             PIC 9(07) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(03) COMP VALUE 50.
+       01  WS-LAST-CKPT-CUST-ID   PIC X(10).
+       01  WS-RESTART-FS          PIC X(02).
+       01  WS-SKIP-SW             PIC X(01) VALUE "N".
+           88  WS-STILL-SKIPPING  VALUE "Y".
+
+      ******************************************************************
+      * Callable as a subprogram from a batch driver: RUN-RETURN-CODE
+      * comes
+      * back ZERO on a clean run.  Run as its own job step, the runtime
+      * allocates this LINKAGE item the same as any other top-level
+      * program's storage, so EXEC PGM= still works unchanged.
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  RUN-RETURN-CODE       PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING RUN-RETURN-CODE.
+
+       0000-MAINLINE.
+           MOVE ZERO TO RUN-RETURN-CODE
+           PERFORM 0110-CHECK-RESTART
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0150-LOAD-THRESHOLDS
+           PERFORM 0180-LOAD-RATE-TABLE
+           PERFORM 0185-LOAD-FX-RATES
+           PERFORM 0200-READ-APPLICATION
+           PERFORM UNTIL END-OF-APPLICATIONS
+               ADD 1 TO WS-SEQ-NUM
+               IF WS-STILL-SKIPPING
+                   PERFORM 0220-CHECK-SKIP-COMPLETE
+               ELSE
+                   PERFORM 0230-CONVERT-TO-BASE-CURRENCY
+                   PERFORM 0250-APPLY-CO-APPLICANT
+                   PERFORM 0300-EVALUATE-APPLICATION
+                   PERFORM 0400-WRITE-DECISION
+                   PERFORM 0450-WRITE-AUDIT
+                   PERFORM 0480-ACCUM-CONTROL-TOTALS
+                   PERFORM 0485-ACCUM-BRANCH-TOTALS
+                   PERFORM 0470-CHECKPOINT-IF-DUE
+               END-IF
+               PERFORM 0200-READ-APPLICATION
+           END-PERFORM
+           PERFORM 0500-WRITE-CONTROL-TOTALS
+           PERFORM 0510-WRITE-BRANCH-TOTALS
+           PERFORM 0600-WRITE-FINAL-CHECKPOINT
+           PERFORM 0900-CLOSE-FILES
+           GOBACK.
+
+      ******************************************************************
+      * Looks for a checkpoint left by a prior run that didn't finish
+      * cleanly.  No RESTCKPT dataset, an empty one, or a COMPLETE
+      * status all mean start from record one.
+      ******************************************************************
+       0110-CHECK-RESTART.
+           MOVE "N" TO WS-SKIP-SW
+           OPEN INPUT RESTART-CHECKPOINT-FILE
+           IF WS-RESTART-FS = "00"
+               READ RESTART-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RS-RUN-STATUS = "INPROG"
+                           MOVE RS-LAST-CUST-ID TO WS-LAST-CKPT-CUST-ID
+                           MOVE "Y" TO WS-SKIP-SW
+                       END-IF
+               END-READ
+               CLOSE RESTART-CHECKPOINT-FILE
+           END-IF.
 
-           IF AGE < 21
+      ******************************************************************
+      * Skips every application up to and including the one the prior
+      * run last checkpointed -- it was already decisioned -- then
+      * resumes normal processing starting with the next record.
+      ******************************************************************
+       0220-CHECK-SKIP-COMPLETE.
+           IF CUST-ID = WS-LAST-CKPT-CUST-ID
+               MOVE "N" TO WS-SKIP-SW
+           END-IF.
+
+       0470-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (WS-SEQ-NUM, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 0475-WRITE-CHECKPOINT
+           END-IF.
+
+       0475-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-CHECKPOINT-FILE
+           MOVE "LoanEligibilityCheck" TO RS-PROGRAM-ID
+           MOVE CUST-ID                TO RS-LAST-CUST-ID
+           MOVE WS-SEQ-NUM              TO RS-LAST-SEQ-NUM
+           MOVE "INPROG"                TO RS-RUN-STATUS
+           MOVE FUNCTION CURRENT-DATE   TO RS-CHECKPOINT-TS
+           WRITE RESTART-CHECKPOINT-RECORD
+           CLOSE RESTART-CHECKPOINT-FILE.
+
+      ******************************************************************
+      * Marks the run complete so tomorrow's fresh run doesn't try to
+      * skip past today's applications.
+      ******************************************************************
+       0600-WRITE-FINAL-CHECKPOINT.
+           OPEN OUTPUT RESTART-CHECKPOINT-FILE
+           MOVE "LoanEligibilityCheck" TO RS-PROGRAM-ID
+           MOVE CUST-ID                TO RS-LAST-CUST-ID
+           MOVE WS-SEQ-NUM              TO RS-LAST-SEQ-NUM
+           MOVE "COMPLETE"              TO RS-RUN-STATUS
+           MOVE FUNCTION CURRENT-DATE   TO RS-CHECKPOINT-TS
+           WRITE RESTART-CHECKPOINT-RECORD
+           CLOSE RESTART-CHECKPOINT-FILE.
+
+       0100-OPEN-FILES.
+           OPEN INPUT  CUSTOMER-APPLICATION-FILE
+           IF WS-STILL-SKIPPING
+               OPEN EXTEND LOAN-DECISION-FILE
+           ELSE
+               OPEN OUTPUT LOAN-DECISION-FILE
+           END-IF
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           OPEN INPUT  RATE-THRESHOLD-FILE
+           OPEN INPUT  RATE-TABLE-FILE
+           OPEN INPUT  FX-RATE-FILE
+           OPEN EXTEND EXCEPTION-FILE.
+
+      ******************************************************************
+      * Logs an arithmetic-exception row.  The caller sets
+      * WS-EXCEPTION-FIELD and WS-EXCEPTION-REMARK just before
+      * performing this.
+      ******************************************************************
+       0495-WRITE-EXCEPTION.
+           MOVE "LoanEligibilityCheck" TO XC-PROGRAM-ID
+           MOVE CUST-ID                TO XC-KEY-ID
+           MOVE FUNCTION CURRENT-DATE  TO XC-TIMESTAMP
+           MOVE WS-EXCEPTION-FIELD     TO XC-FIELD-NAME
+           MOVE WS-EXCEPTION-REMARK    TO XC-REMARK
+           WRITE ARITHMETIC-EXCEPTION-RECORD.
+
+      ******************************************************************
+      * Finds (or adds) this application's branch row in the in-memory
+      * branch-totals table -- CUSTAPPL is sorted into branch order
+      * ahead of this program now, but the table itself doesn't depend
+      * on that order, it just needs every branch it sees counted.
+      ******************************************************************
+       0260-FIND-BRANCH-TOTAL-ROW.
+           MOVE "N" TO WS-BT-FOUND-SW
+           SET BT-IDX TO 1
+           PERFORM UNTIL WS-BT-FOUND OR BT-IDX > WS-BRANCH-COUNT
+               IF WS-BT-BRANCH-CODE (BT-IDX) = WS-BRANCH-CODE
+                   MOVE "Y" TO WS-BT-FOUND-SW
+               ELSE
+                   SET BT-IDX UP BY 1
+               END-IF
+           END-PERFORM
+           IF NOT WS-BT-FOUND
+               SET BT-IDX TO WS-BRANCH-COUNT
+               SET BT-IDX UP BY 1
+               MOVE WS-BRANCH-CODE TO WS-BT-BRANCH-CODE (BT-IDX)
+               ADD 1 TO WS-BRANCH-COUNT
+           END-IF.
+
+      ******************************************************************
+      * Loads the shared underwriting threshold table into memory once
+      * at start-up.  A policy change is now a data change to
+      * RATETHRSH, not a recompile of this program.
+      ******************************************************************
+       0150-LOAD-THRESHOLDS.
+           MOVE "N" TO WS-TH-FOUND-SW
+           SET TH-IDX TO 1
+           PERFORM UNTIL WS-TH-FOUND
+               READ RATE-THRESHOLD-FILE
+                   AT END
+                       MOVE "Y" TO WS-TH-FOUND-SW
+                   NOT AT END
+                       IF TH-PROGRAM-ID = "LoanEligibilityCheck"
+                           MOVE TH-PROGRAM-ID TO
+                               WS-TH-PROGRAM-ID (TH-IDX)
+                           MOVE TH-TIER-CODE  TO
+                               WS-TH-TIER-CODE  (TH-IDX)
+                           MOVE TH-MIN-AGE    TO
+                               WS-TH-MIN-AGE    (TH-IDX)
+                           MOVE TH-MIN-CREDIT TO
+                               WS-TH-MIN-CREDIT (TH-IDX)
+                           MOVE TH-MIN-INCOME TO
+                               WS-TH-MIN-INCOME (TH-IDX)
+                           SET TH-IDX UP BY 1
+                           ADD 1 TO WS-THRESHOLD-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RATE-THRESHOLD-FILE
+           PERFORM 0160-ASSIGN-THRESHOLDS.
+
+       0160-ASSIGN-THRESHOLDS.
+           SET TH-IDX TO 1
+           PERFORM VARYING TH-IDX FROM 1 BY 1
+                   UNTIL TH-IDX > WS-THRESHOLD-COUNT
+               EVALUATE WS-TH-TIER-CODE (TH-IDX)
+                   WHEN "MINELIG"
+                       MOVE WS-TH-MIN-AGE (TH-IDX) TO WS-MIN-ELIG-AGE
+                   WHEN "PRIME"
+                       MOVE WS-TH-MIN-CREDIT (TH-IDX) TO WS-PRIME-CREDIT
+                       MOVE WS-TH-MIN-INCOME (TH-IDX) TO WS-PRIME-INCOME
+                   WHEN "STANDARD"
+                       MOVE WS-TH-MIN-CREDIT (TH-IDX) TO WS-STD-CREDIT
+                       MOVE WS-TH-MIN-INCOME (TH-IDX) TO WS-STD-INCOME
+               END-EVALUATE
+           END-PERFORM.
+
+      ******************************************************************
+      * Loads the effective-dated rate table into memory once at
+      * start-up.  0310-LOOKUP-RATE picks the latest row not later than
+      * today for the tier being priced, instead of a hardcoded literal.
+      ******************************************************************
+       0180-LOAD-RATE-TABLE.
+           MOVE "N" TO WS-RT-FOUND-SW
+           SET RT-IDX TO 1
+           PERFORM UNTIL WS-RT-FOUND
+               READ RATE-TABLE-FILE
+                   AT END
+                       MOVE "Y" TO WS-RT-FOUND-SW
+                   NOT AT END
+                       IF RT-PROGRAM-ID = "LoanEligibilityCheck"
+                           MOVE RT-PROGRAM-ID TO
+                               WS-RT-PROGRAM-ID (RT-IDX)
+                           MOVE RT-TIER-CODE  TO
+                               WS-RT-TIER-CODE  (RT-IDX)
+                           MOVE RT-EFFECTIVE-DATE TO
+                               WS-RT-EFFECTIVE-DATE (RT-IDX)
+                           MOVE RT-INTEREST-RATE TO
+                               WS-RT-INTEREST-RATE (RT-IDX)
+                           SET RT-IDX UP BY 1
+                           ADD 1 TO WS-RATE-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RATE-TABLE-FILE.
+
+      ******************************************************************
+      * Loads the daily FX rate table into memory once at start-up.
+      * 0230-CONVERT-TO-BASE-CURRENCY looks an applicant's currency up
+      * in this table instead of carrying a hardcoded rate per currency.
+      ******************************************************************
+       0185-LOAD-FX-RATES.
+           MOVE ZERO TO WS-FX-COUNT
+           SET FX-IDX TO 1
+           PERFORM UNTIL WS-FX-EOF
+               READ FX-RATE-FILE
+                   AT END
+                       MOVE "Y" TO WS-FX-EOF-SW
+                   NOT AT END
+                       MOVE FX-CURRENCY-CODE TO
+                           WS-FX-CURRENCY-CODE (FX-IDX)
+                       MOVE FX-RATE-TO-BASE  TO
+                           WS-FX-RATE-TO-BASE (FX-IDX)
+                       SET FX-IDX UP BY 1
+                       ADD 1 TO WS-FX-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE FX-RATE-FILE.
+
+      ******************************************************************
+      * Scans the in-memory rate table for the row with the latest
+      * effective date not later than today for WS-RATE-TIER-CODE, and
+      * moves its rate into INTEREST-RATE.
+      ******************************************************************
+       0310-LOOKUP-RATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RATE-AS-OF-DATE
+           MOVE ZERO TO WS-RATE-BEST-DATE
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+                   UNTIL RT-IDX > WS-RATE-COUNT
+               IF WS-RT-TIER-CODE (RT-IDX) = WS-RATE-TIER-CODE
+                  AND WS-RT-EFFECTIVE-DATE (RT-IDX) <=
+                      WS-RATE-AS-OF-DATE
+                  AND WS-RT-EFFECTIVE-DATE (RT-IDX) >=
+                      WS-RATE-BEST-DATE
+                   MOVE WS-RT-EFFECTIVE-DATE (RT-IDX) TO
+                       WS-RATE-BEST-DATE
+                   MOVE WS-RT-INTEREST-RATE (RT-IDX) TO INTEREST-RATE
+               END-IF
+           END-PERFORM.
+
+       0200-READ-APPLICATION.
+           READ CUSTOMER-APPLICATION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   MOVE CA-CUST-ID      TO CUST-ID
+                   MOVE CA-BRANCH-CODE  TO WS-BRANCH-CODE
+                   MOVE CA-CUST-NAME    TO CUST-NAME
+                   MOVE CA-AGE          TO AGE
+                   MOVE CA-INCOME       TO INCOME
+                   MOVE CA-CREDIT-SCORE TO CREDIT-SCORE
+                   MOVE CA-CURRENCY-CODE TO WS-CURRENCY-CODE
+                   MOVE CA-HAS-CO-APPLICANT TO WS-HAS-CO-APPLICANT
+                   MOVE CA-CO-INCOME        TO WS-CO-INCOME
+                   MOVE CA-CO-CREDIT-SCORE  TO WS-CO-CREDIT-SCORE
+           END-READ.
+
+      ******************************************************************
+      * Converts INCOME and the co-applicant's income from the
+      * application's own currency into the base currency the
+      * underwriting thresholds are expressed in, so a foreign-currency
+      * applicant is judged on the same scale as a domestic one.  A
+      * currency code not found in FXRATES is treated as already being
+      * base currency (rate 1.000000) rather than rejecting the
+      * application outright.
+      ******************************************************************
+       0230-CONVERT-TO-BASE-CURRENCY.
+           MOVE 1.000000 TO WS-FX-RATE
+           SET FX-IDX TO 1
+           PERFORM VARYING FX-IDX FROM 1 BY 1
+                   UNTIL FX-IDX > WS-FX-COUNT
+               IF WS-FX-CURRENCY-CODE (FX-IDX) = WS-CURRENCY-CODE
+                   MOVE WS-FX-RATE-TO-BASE (FX-IDX) TO WS-FX-RATE
+               END-IF
+           END-PERFORM
+           COMPUTE INCOME ROUNDED = INCOME * WS-FX-RATE
+               ON SIZE ERROR
+                   MOVE "INCOME"             TO WS-EXCEPTION-FIELD
+                   MOVE "FX CONVERSION OVERFLOW ON INCOME"
+                       TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE ZERO TO INCOME
+           END-COMPUTE
+           COMPUTE WS-CO-INCOME ROUNDED = WS-CO-INCOME * WS-FX-RATE
+               ON SIZE ERROR
+                   MOVE "WS-CO-INCOME"       TO WS-EXCEPTION-FIELD
+                   MOVE "FX CONVERSION OVERFLOW ON CO-INCOME"
+                       TO WS-EXCEPTION-REMARK
+                   PERFORM 0495-WRITE-EXCEPTION
+                   MOVE ZERO TO WS-CO-INCOME
+           END-COMPUTE.
+
+      ******************************************************************
+      * On a joint application, underwrite against the household's
+      * combined income and the weaker of the two credit scores rather
+      * than the primary applicant alone.
+      ******************************************************************
+       0250-APPLY-CO-APPLICANT.
+           IF WS-HAS-CO-APPLICANT = "Y"
+               COMPUTE WS-COMBINED-INCOME = INCOME + WS-CO-INCOME
+                   ON SIZE ERROR
+                       MOVE "WS-COMBINED-INCOME" TO WS-EXCEPTION-FIELD
+                       MOVE "COMBINED INCOME OVERFLOW"
+                           TO WS-EXCEPTION-REMARK
+                       PERFORM 0495-WRITE-EXCEPTION
+                       MOVE ZERO TO WS-COMBINED-INCOME
+               END-COMPUTE
+               IF WS-CO-CREDIT-SCORE < CREDIT-SCORE
+                   MOVE WS-CO-CREDIT-SCORE TO WS-EFFECTIVE-CREDIT-SCORE
+               ELSE
+                   MOVE CREDIT-SCORE TO WS-EFFECTIVE-CREDIT-SCORE
+               END-IF
+           ELSE
+               MOVE INCOME TO WS-COMBINED-INCOME
+               MOVE CREDIT-SCORE TO WS-EFFECTIVE-CREDIT-SCORE
+           END-IF.
+
+       0300-EVALUATE-APPLICATION.
+           IF AGE < WS-MIN-ELIG-AGE
                MOVE "NOT ELIGIBLE" TO LSTATUS
                MOVE "AGE BELOW THRESHOLD" TO REMARK
            ELSE
-               IF CREDIT-SCORE >= 750
-                   IF INCOME >= 50000
-                       COMPUTE LOAN-AMT = INCOME * 0.60
-                       COMPUTE INTEREST-RATE = 5.25
+               IF WS-EFFECTIVE-CREDIT-SCORE >= WS-PRIME-CREDIT
+                   IF WS-COMBINED-INCOME >= WS-PRIME-INCOME
+                       COMPUTE LOAN-AMT = WS-COMBINED-INCOME * 0.60
+                           ON SIZE ERROR
+                               MOVE "LOAN-AMT" TO WS-EXCEPTION-FIELD
+                               MOVE "PRIME LOAN AMOUNT OVERFLOW"
+                                   TO WS-EXCEPTION-REMARK
+                               PERFORM 0495-WRITE-EXCEPTION
+                               MOVE ZERO TO LOAN-AMT
+                       END-COMPUTE
+                       MOVE "PRIME" TO WS-RATE-TIER-CODE
+                       PERFORM 0310-LOOKUP-RATE
                        MOVE "APPROVED" TO LSTATUS
                        MOVE "PRIME CUSTOMER" TO REMARK
                    ELSE
@@ -31,10 +536,18 @@
                        MOVE "INSUFFICIENT INCOME" TO REMARK
                    END-IF
                ELSE
-                   IF CREDIT-SCORE >= 600
-                       IF INCOME >= 30000
-                           COMPUTE LOAN-AMT = INCOME * 0.40
-                           COMPUTE INTEREST-RATE = 7.75
+                   IF WS-EFFECTIVE-CREDIT-SCORE >= WS-STD-CREDIT
+                       IF WS-COMBINED-INCOME >= WS-STD-INCOME
+                           COMPUTE LOAN-AMT = WS-COMBINED-INCOME * 0.40
+                               ON SIZE ERROR
+                                   MOVE "LOAN-AMT" TO WS-EXCEPTION-FIELD
+                                   MOVE "STANDARD LOAN AMOUNT OVERFLOW"
+                                       TO WS-EXCEPTION-REMARK
+                                   PERFORM 0495-WRITE-EXCEPTION
+                                   MOVE ZERO TO LOAN-AMT
+                           END-COMPUTE
+                           MOVE "STANDARD" TO WS-RATE-TIER-CODE
+                           PERFORM 0310-LOOKUP-RATE
                            MOVE "APPROVED" TO LSTATUS
                            MOVE "STANDARD CUSTOMER" TO REMARK
                        ELSE
@@ -48,4 +561,105 @@
                END-IF
            END-IF.
 
-           STOP RUN.
+       0400-WRITE-DECISION.
+           MOVE CUST-ID       TO LD-CUST-ID
+           MOVE LSTATUS       TO LD-LSTATUS
+           MOVE REMARK        TO LD-REMARK
+           MOVE LOAN-AMT      TO LD-LOAN-AMT
+           MOVE INTEREST-RATE TO LD-INTEREST-RATE
+           WRITE LOAN-DECISION-REC.
+
+       0450-WRITE-AUDIT.
+           MOVE CUST-ID      TO AU-CUST-ID
+           MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP
+           MOVE "LoanEligibilityCheck" TO AU-PROGRAM-ID
+           MOVE LSTATUS      TO AU-DECISION
+           MOVE REMARK       TO AU-REMARK
+           WRITE AUDIT-TRAIL-RECORD.
+
+      ******************************************************************
+      * Buckets each decision into the same categories the summary
+      * report counts, so the record-count hash total always ties back
+      * to the number of applications actually read.
+      ******************************************************************
+       0480-ACCUM-CONTROL-TOTALS.
+           ADD 1 TO WS-CT-RECORDS
+           ADD CA-LOAN-AMOUNT-REQ TO WS-CT-HASH-TOTAL
+           EVALUATE TRUE
+               WHEN LSTATUS = "APPROVED" AND REMARK = "PRIME CUSTOMER"
+                   ADD 1 TO WS-CT-APPR-PRIME
+               WHEN LSTATUS = "APPROVED"
+                   ADD 1 TO WS-CT-APPR-STD
+               WHEN LSTATUS = "REJECTED" OR LSTATUS = "NOT ELIGIBLE"
+                   ADD 1 TO WS-CT-REJECTED
+               WHEN OTHER
+                   ADD 1 TO WS-CT-OTHER
+           END-EVALUATE.
+
+      ******************************************************************
+      * Same bucketing as 0480, tallied into this application's branch
+      * row instead of the one overall run total.
+      ******************************************************************
+       0485-ACCUM-BRANCH-TOTALS.
+           PERFORM 0260-FIND-BRANCH-TOTAL-ROW
+           ADD 1 TO WS-BT-RECORDS (BT-IDX)
+           EVALUATE TRUE
+               WHEN LSTATUS = "APPROVED" AND REMARK = "PRIME CUSTOMER"
+                   ADD 1 TO WS-BT-APPR-PRIME (BT-IDX)
+               WHEN LSTATUS = "APPROVED"
+                   ADD 1 TO WS-BT-APPR-STD (BT-IDX)
+               WHEN LSTATUS = "REJECTED" OR LSTATUS = "NOT ELIGIBLE"
+                   ADD 1 TO WS-BT-REJECTED (BT-IDX)
+               WHEN OTHER
+                   ADD 1 TO WS-BT-OTHER (BT-IDX)
+           END-EVALUATE.
+
+       0500-WRITE-CONTROL-TOTALS.
+           OPEN EXTEND CONTROL-TOTALS-FILE
+           MOVE "LoanEligibilityCheck" TO CT-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE  TO CT-RUN-TIMESTAMP
+           MOVE WS-CT-RECORDS          TO CT-RECORDS-PROCESSED
+           MOVE WS-CT-APPR-PRIME       TO CT-APPROVED-PRIME
+           MOVE WS-CT-APPR-STD         TO CT-APPROVED-STANDARD
+           MOVE WS-CT-REJECTED         TO CT-REJECTED-COUNT
+           MOVE WS-CT-REVIEW           TO CT-REVIEW-COUNT
+           MOVE WS-CT-OTHER            TO CT-OTHER-COUNT
+           MOVE WS-CT-HASH-TOTAL       TO CT-HASH-TOTAL
+           WRITE CONTROL-TOTALS-RECORD
+           CLOSE CONTROL-TOTALS-FILE
+           DISPLAY "===== LoanEligibilityCheck CONTROL TOTALS ====="
+           DISPLAY "RECORDS PROCESSED:   " WS-CT-RECORDS
+           DISPLAY "APPROVED (PRIME):    " WS-CT-APPR-PRIME
+           DISPLAY "APPROVED (STANDARD): " WS-CT-APPR-STD
+           DISPLAY "REJECTED:            " WS-CT-REJECTED
+           DISPLAY "REVIEW:              " WS-CT-REVIEW
+           DISPLAY "OTHER:               " WS-CT-OTHER
+           DISPLAY "HASH TOTAL:          " WS-CT-HASH-TOTAL.
+
+      ******************************************************************
+      * Writes one BRANCHTOT row per branch seen this run, the same
+      * per-program totals CTLTOTS already carries, broken out further
+      * by CA-BRANCH-CODE.
+      ******************************************************************
+       0510-WRITE-BRANCH-TOTALS.
+           OPEN EXTEND BRANCH-TOTALS-FILE
+           PERFORM VARYING BT-IDX FROM 1 BY 1
+                   UNTIL BT-IDX > WS-BRANCH-COUNT
+               MOVE "LoanEligibilityCheck" TO BT-PROGRAM-ID
+               MOVE FUNCTION CURRENT-DATE  TO BT-RUN-TIMESTAMP
+               MOVE WS-BT-BRANCH-CODE (BT-IDX)  TO BT-BRANCH-CODE
+               MOVE WS-BT-RECORDS (BT-IDX)      TO BT-RECORDS-PROCESSED
+               MOVE WS-BT-APPR-PRIME (BT-IDX)   TO BT-APPROVED-PRIME
+               MOVE WS-BT-APPR-STD (BT-IDX)     TO BT-APPROVED-STANDARD
+               MOVE WS-BT-REJECTED (BT-IDX)     TO BT-REJECTED-COUNT
+               MOVE WS-BT-REVIEW (BT-IDX)       TO BT-REVIEW-COUNT
+               MOVE WS-BT-OTHER (BT-IDX)        TO BT-OTHER-COUNT
+               WRITE BRANCH-TOTALS-RECORD
+           END-PERFORM
+           CLOSE BRANCH-TOTALS-FILE.
+
+       0900-CLOSE-FILES.
+           CLOSE CUSTOMER-APPLICATION-FILE
+           CLOSE LOAN-DECISION-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE EXCEPTION-FILE.
