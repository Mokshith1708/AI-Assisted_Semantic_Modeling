@@ -1,40 +1,408 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LoginValidator.
 
+      ******************************************************************
+      * Decisions a single logon attempt.  LOGIN-ATTEMPTS/LOCKED used
+      * to live only in working storage for the life of one run; this
+      * now reads and rewrites ACCTSTAT so a lockout actually survives
+      * to the user's next attempt instead of getting a clean slate
+      * every time the program is called.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-STATUS-FILE
+               ASSIGN TO "ACCTSTAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCT-FS.
+
+           SELECT SECURITY-AUDIT-FILE
+               ASSIGN TO "SECAUDIT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SHIFT-CALENDAR-FILE
+               ASSIGN TO "SHIFTCAL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MFA-RESPONSE-FILE
+               ASSIGN TO "MFARESP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ROLE-TABLE-FILE
+               ASSIGN TO "ROLETAB"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-STATUS-FILE.
+           COPY ACCTSTAT.
+
+       FD  SECURITY-AUDIT-FILE.
+           COPY SECAUDIT.
+
+       FD  SHIFT-CALENDAR-FILE.
+           COPY SHIFTCAL.
+
+       FD  MFA-RESPONSE-FILE.
+           COPY MFARESP.
+
+       FD  ROLE-TABLE-FILE.
+           COPY ROLETAB.
+
        WORKING-STORAGE SECTION.
 
+       COPY ACCTWS.
+       COPY SHIFTWS.
+       COPY ROLEWS.
+
+       01 WS-TODAY-DATE     PIC 9(08).
+       01 WS-IN-WINDOW-SW   PIC X(01) VALUE "N".
+           88 WS-IN-ACCESS-WINDOW  VALUE "Y".
+
+      ******************************************************************
+      * Second-factor working storage.  LOGIN-MFA-CODE is the code the
+      * caller captured from the user; WS-MFA-VERIFIED-SW records
+      * whether it matched the MFARESP row on file for this USER-ID.
+      ******************************************************************
+       01  WS-MFA-TABLE-AREA.
+           05  WS-MFA-ROW-COUNT    PIC 9(03) COMP VALUE ZERO.
+           05  WS-MFA-ROW OCCURS 100 TIMES
+                               INDEXED BY MF-IDX.
+               10  WS-MF-USER-ID         PIC X(08).
+               10  WS-MF-MFA-CODE        PIC X(06).
+       01  WS-MFA-EOF-SW           PIC X(01) VALUE "N".
+           88  WS-MFA-EOF          VALUE "Y".
+       01  WS-MFA-VERIFIED-SW      PIC X(01) VALUE "N".
+           88  WS-MFA-VERIFIED     VALUE "Y".
+
+      ******************************************************************
+      * WS-THIS-CALL-DENIED-SW flags this call's outcome as a denial
+      * for 0900's SECAUDIT entry without persisting anything to
+      * ACCTSTAT -- a bad MFA code is a one-time denial, not the
+      * account-level lockout LOCKED represents, so it can't share
+      * LOCKED without 0150-APPLY-PRIOR-LOCKOUT carrying it forward as
+      * a permanent lock on every future call.
+      ******************************************************************
+       01  WS-THIS-CALL-DENIED-SW  PIC X(01) VALUE "N".
+           88  WS-THIS-CALL-DENIED VALUE "Y".
+
+      ******************************************************************
+      * Callable as a subprogram -- by a batch driver today, and
+      * eventually by an online transaction -- instead of only running
+      * as an isolated job step.  The caller supplies one logon
+      * attempt's USER-ID/USER-TYPE/LOGIN-ATTEMPTS/LOGIN-HOUR/
+      * LOGIN-MFA-CODE and gets ACCESS-LEVEL/LOCKED/MESSAGES back.
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  LOGIN-MFA-CODE          PIC X(06).
+
        01 USER-ID          PIC X(08) DISPLAY.
        01 USER-TYPE        PIC X(01) DISPLAY.
        01 LOGIN-ATTEMPTS   PIC 9(02) COMP.
        01 LOGIN-HOUR       PIC 99 COMP.
        01 ACCESS-LEVEL     PIC 9(01) COMP.
-       01 LOCKED           PIC X(01) VALUE "N".
+       01 LOCKED           PIC X(01).
        01 MESSAGES          PIC X(20).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING USER-ID USER-TYPE LOGIN-ATTEMPTS
+               LOGIN-HOUR LOGIN-MFA-CODE ACCESS-LEVEL LOCKED MESSAGES.
 
-           IF LOGIN-ATTEMPTS > 3
-               MOVE "Y" TO LOCKED
+       0000-MAINLINE.
+           MOVE "N" TO LOCKED
+           MOVE "N" TO WS-THIS-CALL-DENIED-SW
+           PERFORM 0100-LOAD-ACCOUNT-STATUS
+           PERFORM 0150-APPLY-PRIOR-LOCKOUT
+           PERFORM 0170-LOAD-SHIFT-CALENDAR
+           PERFORM 0180-CHECK-ACCESS-WINDOW
+           PERFORM 0182-LOAD-ROLE-TABLE
+           IF LOCKED = "Y"
                MOVE "TOO MANY ATTEMPTS" TO MESSAGES
            ELSE
-               IF LOGIN-HOUR < 8 OR LOGIN-HOUR > 18
+               IF NOT WS-IN-ACCESS-WINDOW
                    MOVE "Y" TO LOCKED
                    MOVE "OUTSIDE ACCESS TIME" TO MESSAGES
                ELSE
-                   IF USER-TYPE = "A"
-                       COMPUTE ACCESS-LEVEL = 5
-                       MOVE "ADMIN ACCESS" TO MESSAGES
+                   PERFORM 0185-LOOK-UP-ROLE
+                   IF WS-ROLE-FOUND
+                      AND WS-RT-REQUIRES-MFA (RT-IDX) = "Y"
+                       PERFORM 0190-LOAD-MFA-RESPONSES
+                       PERFORM 0195-VERIFY-MFA-CODE
+                       IF WS-MFA-VERIFIED
+                           MOVE WS-RT-ACCESS-LEVEL (RT-IDX) TO
+                               ACCESS-LEVEL
+                           MOVE WS-RT-ROLE-NAME (RT-IDX) TO MESSAGES
+                       ELSE
+                           COMPUTE ACCESS-LEVEL = 1
+                           MOVE "Y" TO WS-THIS-CALL-DENIED-SW
+                           MOVE "MFA FAILED-GUEST" TO MESSAGES
+                       END-IF
                    ELSE
-                       IF USER-TYPE = "U"
-                           COMPUTE ACCESS-LEVEL = 3
-                           MOVE "USER ACCESS" TO MESSAGES
+                       IF WS-ROLE-FOUND
+                           MOVE WS-RT-ACCESS-LEVEL (RT-IDX) TO
+                               ACCESS-LEVEL
+                           MOVE WS-RT-ROLE-NAME (RT-IDX) TO MESSAGES
                        ELSE
                            COMPUTE ACCESS-LEVEL = 1
                            MOVE "GUEST ACCESS" TO MESSAGES
                        END-IF
                    END-IF
                END-IF
+           END-IF
+           PERFORM 0800-WRITE-ACCOUNT-STATUS
+           PERFORM 0900-WRITE-SECURITY-AUDIT
+           GOBACK.
+
+      ******************************************************************
+      * No ACCTSTAT dataset yet just means this user has never logged
+      * in before -- a clean start, not an error, the same treatment
+      * the bonus YTD file and the loan restart checkpoint file get.
+      ******************************************************************
+       0100-LOAD-ACCOUNT-STATUS.
+           OPEN INPUT ACCOUNT-STATUS-FILE
+           IF WS-ACCT-FS = "00"
+               MOVE "N" TO WS-ACCT-LOAD-EOF-SW
+               SET AS-IDX TO 1
+               PERFORM UNTIL WS-ACCT-LOAD-EOF
+                   READ ACCOUNT-STATUS-FILE
+                       AT END
+                           MOVE "Y" TO WS-ACCT-LOAD-EOF-SW
+                       NOT AT END
+                           MOVE AS-USER-ID        TO
+                               WS-AS-USER-ID (AS-IDX)
+                           MOVE AS-LOGIN-ATTEMPTS TO
+                               WS-AS-LOGIN-ATTEMPTS (AS-IDX)
+                           MOVE AS-LOCKED         TO
+                               WS-AS-LOCKED (AS-IDX)
+                           SET AS-IDX UP BY 1
+                           ADD 1 TO WS-ACCT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-STATUS-FILE
            END-IF.
 
-           STOP RUN.
+      ******************************************************************
+      * This attempt's LOGIN-ATTEMPTS is the caller's running count for
+      * the current logon; it gets added on top of whatever ACCTSTAT
+      * already had on file, and a prior lockout carries straight
+      * through regardless of what this attempt's own count is.
+      ******************************************************************
+       0150-APPLY-PRIOR-LOCKOUT.
+           MOVE "N" TO WS-ACCT-FOUND-SW
+           SET AS-IDX TO 1
+           PERFORM UNTIL WS-ACCT-FOUND OR AS-IDX > WS-ACCT-COUNT
+               IF WS-AS-USER-ID (AS-IDX) = USER-ID
+                   MOVE "Y" TO WS-ACCT-FOUND-SW
+               ELSE
+                   SET AS-IDX UP BY 1
+               END-IF
+           END-PERFORM
+           IF WS-ACCT-FOUND
+               ADD WS-AS-LOGIN-ATTEMPTS (AS-IDX) TO LOGIN-ATTEMPTS
+               IF WS-AS-LOCKED (AS-IDX) = "Y"
+                   MOVE "Y" TO LOCKED
+               END-IF
+           END-IF
+           IF LOGIN-ATTEMPTS > 3
+               MOVE "Y" TO LOCKED
+           END-IF.
+
+      ******************************************************************
+      * Loads the shift calendar into memory once at start-up.  No
+      * SHIFTCAL dataset at all means nobody has set up any access
+      * windows yet, so the fixed 8-18 window in 0180 still applies.
+      ******************************************************************
+       0170-LOAD-SHIFT-CALENDAR.
+           OPEN INPUT SHIFT-CALENDAR-FILE
+           MOVE "N" TO WS-SHIFT-EOF-SW
+           SET SC-IDX TO 1
+           PERFORM UNTIL WS-SHIFT-EOF
+               READ SHIFT-CALENDAR-FILE
+                   AT END
+                       MOVE "Y" TO WS-SHIFT-EOF-SW
+                   NOT AT END
+                       MOVE SC-USER-TYPE   TO WS-SC-USER-TYPE (SC-IDX)
+                       MOVE SC-DAY-OF-WEEK TO WS-SC-DAY-OF-WEEK (SC-IDX)
+                       MOVE SC-START-HOUR  TO WS-SC-START-HOUR (SC-IDX)
+                       MOVE SC-END-HOUR    TO WS-SC-END-HOUR (SC-IDX)
+                       MOVE SC-ALLOW-24X7  TO WS-SC-ALLOW-24X7 (SC-IDX)
+                       SET SC-IDX UP BY 1
+                       ADD 1 TO WS-SHIFT-ROW-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE SHIFT-CALENDAR-FILE.
+
+      ******************************************************************
+      * Looks up today's day-of-week against this USER-TYPE's SHIFTCAL
+      * row.  A 24x7 row always passes; otherwise LOGIN-HOUR has to
+      * fall inside that row's start/end hour.  A USER-TYPE with no
+      * calendar row configured falls back to the original fixed 8-18
+      * window so an unconfigured role behaves exactly as before.
+      ******************************************************************
+       0180-CHECK-ACCESS-WINDOW.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           COMPUTE WS-TODAY-DOW =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE), 7)
+               + 1
+           MOVE "N" TO WS-SHIFT-FOUND-SW
+           SET SC-IDX TO 1
+           PERFORM UNTIL WS-SHIFT-FOUND OR SC-IDX > WS-SHIFT-ROW-COUNT
+               IF WS-SC-USER-TYPE (SC-IDX) = USER-TYPE
+                  AND WS-SC-DAY-OF-WEEK (SC-IDX) = WS-TODAY-DOW
+                   MOVE "Y" TO WS-SHIFT-FOUND-SW
+               ELSE
+                   SET SC-IDX UP BY 1
+               END-IF
+           END-PERFORM
+           IF WS-SHIFT-FOUND
+               IF WS-SC-ALLOW-24X7 (SC-IDX) = "Y"
+                   MOVE "Y" TO WS-IN-WINDOW-SW
+               ELSE
+                   IF LOGIN-HOUR >= WS-SC-START-HOUR (SC-IDX)
+                      AND LOGIN-HOUR <= WS-SC-END-HOUR (SC-IDX)
+                       MOVE "Y" TO WS-IN-WINDOW-SW
+                   ELSE
+                       MOVE "N" TO WS-IN-WINDOW-SW
+                   END-IF
+               END-IF
+           ELSE
+               IF LOGIN-HOUR >= 8 AND LOGIN-HOUR <= 18
+                   MOVE "Y" TO WS-IN-WINDOW-SW
+               ELSE
+                   MOVE "N" TO WS-IN-WINDOW-SW
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * Loads the USER-TYPE to ACCESS-LEVEL/role-name/MFA-required
+      * table into memory once at start-up, the same way the shift
+      * calendar and MFA response extract are loaded.
+      ******************************************************************
+       0182-LOAD-ROLE-TABLE.
+           OPEN INPUT ROLE-TABLE-FILE
+           MOVE "N" TO WS-ROLE-EOF-SW
+           SET RT-IDX TO 1
+           PERFORM UNTIL WS-ROLE-EOF
+               READ ROLE-TABLE-FILE
+                   AT END
+                       MOVE "Y" TO WS-ROLE-EOF-SW
+                   NOT AT END
+                       MOVE RT-USER-TYPE    TO
+                           WS-RT-USER-TYPE (RT-IDX)
+                       MOVE RT-ACCESS-LEVEL TO
+                           WS-RT-ACCESS-LEVEL (RT-IDX)
+                       MOVE RT-ROLE-NAME    TO
+                           WS-RT-ROLE-NAME (RT-IDX)
+                       MOVE RT-REQUIRES-MFA TO
+                           WS-RT-REQUIRES-MFA (RT-IDX)
+                       SET RT-IDX UP BY 1
+                       ADD 1 TO WS-ROLE-ROW-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE ROLE-TABLE-FILE.
+
+      ******************************************************************
+      * Resolves this USER-TYPE against the role table.  A USER-TYPE
+      * with no row here is unrecognized and 0000 falls back to guest
+      * access, exactly as the old hardcoded ELSE branch did.
+      ******************************************************************
+       0185-LOOK-UP-ROLE.
+           MOVE "N" TO WS-ROLE-FOUND-SW
+           SET RT-IDX TO 1
+           PERFORM UNTIL WS-ROLE-FOUND OR RT-IDX > WS-ROLE-ROW-COUNT
+               IF WS-RT-USER-TYPE (RT-IDX) = USER-TYPE
+                   MOVE "Y" TO WS-ROLE-FOUND-SW
+               ELSE
+                   SET RT-IDX UP BY 1
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Loads today's second-factor response extract.  No MFARESP row
+      * for this user simply means no code was captured or none came
+      * back from the authenticator, so 0195 falls through to a denial.
+      ******************************************************************
+       0190-LOAD-MFA-RESPONSES.
+           OPEN INPUT MFA-RESPONSE-FILE
+           MOVE "N" TO WS-MFA-EOF-SW
+           SET MF-IDX TO 1
+           PERFORM UNTIL WS-MFA-EOF
+               READ MFA-RESPONSE-FILE
+                   AT END
+                       MOVE "Y" TO WS-MFA-EOF-SW
+                   NOT AT END
+                       MOVE MF-USER-ID  TO WS-MF-USER-ID (MF-IDX)
+                       MOVE MF-MFA-CODE TO WS-MF-MFA-CODE (MF-IDX)
+                       SET MF-IDX UP BY 1
+                       ADD 1 TO WS-MFA-ROW-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE MFA-RESPONSE-FILE.
+
+      ******************************************************************
+      * An admin logon only passes if LOGIN-MFA-CODE matches the code
+      * on file for this USER-ID -- a blank or wrong code drops to
+      * GUEST-level access for this call only, and 0000 flags
+      * WS-THIS-CALL-DENIED-SW so 0900 logs a DENIED outcome without
+      * 0800/0850 ever persisting this as an account lockout.
+      ******************************************************************
+       0195-VERIFY-MFA-CODE.
+           MOVE "N" TO WS-MFA-VERIFIED-SW
+           SET MF-IDX TO 1
+           PERFORM UNTIL WS-MFA-VERIFIED OR MF-IDX > WS-MFA-ROW-COUNT
+               IF WS-MF-USER-ID (MF-IDX) = USER-ID
+                  AND WS-MF-MFA-CODE (MF-IDX) = LOGIN-MFA-CODE
+                  AND LOGIN-MFA-CODE NOT = SPACES
+                   MOVE "Y" TO WS-MFA-VERIFIED-SW
+               ELSE
+                   SET MF-IDX UP BY 1
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Rewrites the whole ACCTSTAT file with this user's row brought
+      * up to date and every other user's row carried forward
+      * unchanged -- the same full-table rewrite YTDBONUS already uses
+      * for a per-employee persisted file.
+      ******************************************************************
+       0800-WRITE-ACCOUNT-STATUS.
+           PERFORM 0850-UPDATE-ACCOUNT-TABLE
+           OPEN OUTPUT ACCOUNT-STATUS-FILE
+           PERFORM VARYING AS-IDX FROM 1 BY 1
+                   UNTIL AS-IDX > WS-ACCT-COUNT
+               MOVE WS-AS-USER-ID (AS-IDX)        TO AS-USER-ID
+               MOVE WS-AS-LOGIN-ATTEMPTS (AS-IDX)  TO AS-LOGIN-ATTEMPTS
+               MOVE WS-AS-LOCKED (AS-IDX)          TO AS-LOCKED
+               MOVE FUNCTION CURRENT-DATE          TO AS-LAST-UPDATE-TS
+               WRITE ACCOUNT-STATUS-RECORD
+           END-PERFORM
+           CLOSE ACCOUNT-STATUS-FILE.
+
+       0850-UPDATE-ACCOUNT-TABLE.
+           IF NOT WS-ACCT-FOUND
+               SET AS-IDX TO WS-ACCT-COUNT
+               SET AS-IDX UP BY 1
+               MOVE USER-ID TO WS-AS-USER-ID (AS-IDX)
+               ADD 1 TO WS-ACCT-COUNT
+           END-IF
+           MOVE LOGIN-ATTEMPTS TO WS-AS-LOGIN-ATTEMPTS (AS-IDX)
+           MOVE LOCKED         TO WS-AS-LOCKED (AS-IDX).
+
+      ******************************************************************
+      * Logs every call, granted or denied, so security can answer
+      * "who tried to access the system overnight" from this file
+      * instead of having nothing to hand them.
+      ******************************************************************
+       0900-WRITE-SECURITY-AUDIT.
+           OPEN EXTEND SECURITY-AUDIT-FILE
+           MOVE USER-ID     TO SU-USER-ID
+           MOVE FUNCTION CURRENT-DATE TO SU-TIMESTAMP
+           MOVE LOGIN-HOUR  TO SU-LOGIN-HOUR
+           IF LOCKED = "Y" OR WS-THIS-CALL-DENIED
+               MOVE "DENIED"  TO SU-OUTCOME
+           ELSE
+               MOVE "GRANTED" TO SU-OUTCOME
+           END-IF
+           MOVE MESSAGES    TO SU-MESSAGES
+           WRITE SECURITY-AUDIT-RECORD
+           CLOSE SECURITY-AUDIT-FILE.
