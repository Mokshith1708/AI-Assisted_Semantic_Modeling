@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LoginValidatorDriver.
+
+      ******************************************************************
+      * JCL entry point for LoginValidator.  LoginValidator decisions
+      * exactly one logon attempt per CALL and carries no file of its
+      * own to loop over, so this driver reads one row per attempt
+      * from LOGINREQ and CALLs LoginValidator once per row -- a
+      * program with a USING clause can't be linked as a standalone
+      * batch executable, so LOGINBAT.jcl EXECs this instead of
+      * LoginValidator directly.  Each attempt's ACCESS-LEVEL/LOCKED/
+      * MESSAGES is LoginValidator's own concern; it already persists
+      * what matters to ACCTSTAT and SECAUDIT inside the CALL, so this
+      * driver doesn't need to do anything with them itself.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGIN-REQUEST-FILE
+               ASSIGN TO "LOGINREQ"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOGIN-REQUEST-FILE.
+           COPY LOGINREQ.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-USER-ID            PIC X(08).
+       01  WS-USER-TYPE          PIC X(01).
+       01  WS-LOGIN-ATTEMPTS     PIC 9(02) COMP.
+       01  WS-LOGIN-HOUR         PIC 99    COMP.
+       01  WS-LOGIN-MFA-CODE     PIC X(06).
+       01  WS-ACCESS-LEVEL       PIC 9(01) COMP.
+       01  WS-LOCKED             PIC X(01).
+       01  WS-MESSAGES           PIC X(20).
+       01  WS-EOF-SW             PIC X(01) VALUE "N".
+           88  END-OF-REQUESTS   VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN INPUT LOGIN-REQUEST-FILE
+           PERFORM UNTIL END-OF-REQUESTS
+               READ LOGIN-REQUEST-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 0100-CALL-LOGIN-VALIDATOR
+               END-READ
+           END-PERFORM
+           CLOSE LOGIN-REQUEST-FILE
+           MOVE ZERO TO RETURN-CODE
+           STOP RUN.
+
+       0100-CALL-LOGIN-VALIDATOR.
+           MOVE LR-USER-ID        TO WS-USER-ID
+           MOVE LR-USER-TYPE      TO WS-USER-TYPE
+           MOVE LR-LOGIN-ATTEMPTS TO WS-LOGIN-ATTEMPTS
+           MOVE LR-LOGIN-HOUR     TO WS-LOGIN-HOUR
+           MOVE LR-LOGIN-MFA-CODE TO WS-LOGIN-MFA-CODE
+           CALL "LoginValidator" USING WS-USER-ID WS-USER-TYPE
+                   WS-LOGIN-ATTEMPTS WS-LOGIN-HOUR WS-LOGIN-MFA-CODE
+                   WS-ACCESS-LEVEL WS-LOCKED WS-MESSAGES.
