@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIIMask.
+
+      ******************************************************************
+      * Shared masking routine for non-operational reports and compare
+      * extracts.  Keeps the first two characters of an identifier and
+      * masks the rest with "X" so a report reader can still group or
+      * skim by ID without the full value being exposed.  AUDITTRL and
+      * SECAUDIT are compliance's own record of who-did-what-when, so
+      * neither calls this -- only downstream reports built from them
+      * (e.g. INQRPT, CHAMPRPT) do.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+
+       01  IN-FULL-ID              PIC X(10).
+       01  OUT-MASKED-ID           PIC X(10).
+
+       PROCEDURE DIVISION USING IN-FULL-ID OUT-MASKED-ID.
+
+       0000-MAINLINE.
+           MOVE SPACES TO OUT-MASKED-ID
+           MOVE IN-FULL-ID TO OUT-MASKED-ID
+           IF OUT-MASKED-ID (1:2) NOT = SPACES
+               MOVE "XXXXXXXX" TO OUT-MASKED-ID (3:8)
+           END-IF
+           GOBACK.
