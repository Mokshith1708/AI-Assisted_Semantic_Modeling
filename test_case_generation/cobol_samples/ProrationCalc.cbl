@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProrationCalc.
+
+      ******************************************************************
+      * Shared proration routine: PC-RESULT = (PC-PRINCIPAL + PC-ADDON)
+      * / PC-DIVISOR.  Pulled out of ComplexTest so any program that
+      * needs to spread a principal-plus-addon amount across a divisor
+      * can CALL this instead of carrying its own copy of the formula.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+       01  PC-PRINCIPAL           PIC S9(03)V9(02) COMP-3.
+       01  PC-ADDON                PIC S9(03)V9(02) COMP-3.
+       01  PC-DIVISOR              PIC S9(03) COMP.
+       01  PC-RESULT                PIC S9(03)V9(02) COMP-3.
+       01  RUN-RETURN-CODE        PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING PC-PRINCIPAL PC-ADDON PC-DIVISOR
+               PC-RESULT RUN-RETURN-CODE.
+
+       0000-MAINLINE.
+           MOVE ZERO TO RUN-RETURN-CODE
+           IF PC-DIVISOR = ZERO
+               MOVE ZERO TO PC-RESULT
+               MOVE 4 TO RUN-RETURN-CODE
+           ELSE
+               COMPUTE PC-RESULT =
+                       (PC-PRINCIPAL + PC-ADDON) / PC-DIVISOR
+           END-IF
+           GOBACK.
