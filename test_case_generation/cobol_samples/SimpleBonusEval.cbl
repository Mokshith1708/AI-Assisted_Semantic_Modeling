@@ -1,30 +1,206 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SimpleBonusEval.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BONUS-RATE-FILE
+               ASSIGN TO "BONUSTAB"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BONUS-ERROR-FILE
+               ASSIGN TO "BONUSERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BONUS-SUMMARY-FILE
+               ASSIGN TO "BONUSSUM"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EXCPTNS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BONUS-RATE-FILE.
+           COPY BONUSTAB.
+
+       FD  BONUS-ERROR-FILE.
+           COPY BONUSERR.
+
+       FD  BONUS-SUMMARY-FILE.
+           COPY BONUSSUM.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCPREC.
+
        WORKING-STORAGE SECTION.
 
-       01  EMP-DEPT        PIC X(3).
-       01  EMP-AGE         PIC 99          USAGE COMP-4.
+       COPY BONUSWS.
+       COPY VALIDWS.
+
+       01  WS-EXCEPTION-FIELD  PIC X(20).
+       01  WS-EXCEPTION-REMARK PIC X(40).
+
        01  EMP-SALARY      PIC 9(5)V99     USAGE COMP-5.
        01  BONUS           PIC 9(4)V99.
+       01  WS-RAW-BONUS    PIC 9(4)V99.
 
-       PROCEDURE DIVISION.
+      ******************************************************************
+      * Callable as a subprogram from a batch driver: the caller
+      * supplies one employee's EMP-DEPT/EMP-AGE/EMP-FTE-PCT and gets
+      * RUN-RETURN-CODE back ZERO on a clean run.  EMP-FTE-PCT is the
+      * fraction of full time the employee worked the period (1.00 =
+      * full time); a looked-up bonus is a full-time amount, so it
+      * gets prorated by this before it's paid out. LINKAGE items
+      * can't carry VALUE clauses, so a caller that means full time
+      * has to pass 1.00 explicitly.
+      ******************************************************************
+       LINKAGE SECTION.
 
-           IF EMP-DEPT = "HR "
-               IF EMP-AGE >= 30
-                   COMPUTE BONUS = 1000.00
-               ELSE
-                   COMPUTE BONUS = 700.00
-               END-IF
+       01  EMP-DEPT        PIC X(3).
+       01  EMP-AGE         PIC 99          USAGE COMP-4.
+       01  EMP-FTE-PCT     PIC 9(01)V9(02) USAGE COMP-3.
+       01  RUN-RETURN-CODE       PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING EMP-DEPT EMP-AGE EMP-FTE-PCT
+               RUN-RETURN-CODE.
+
+       0000-MAINLINE.
+           MOVE ZERO TO RUN-RETURN-CODE
+           OPEN EXTEND EXCEPTION-FILE
+           PERFORM 0150-LOAD-BONUS-TABLE
+           PERFORM 0310-EDIT-EMPLOYEE
+           IF WS-RECORD-VALID
+               PERFORM 0300-LOOKUP-BONUS
+               MOVE BONUS TO WS-RAW-BONUS
+               COMPUTE BONUS ROUNDED = WS-RAW-BONUS * EMP-FTE-PCT
+                   ON SIZE ERROR
+                       MOVE "BONUS" TO WS-EXCEPTION-FIELD
+                       MOVE "PRORATED BONUS OVERFLOW"
+                           TO WS-EXCEPTION-REMARK
+                       PERFORM 0495-WRITE-EXCEPTION
+                       MOVE ZERO TO BONUS
+               END-COMPUTE
+               COMPUTE EMP-SALARY = 28000 + BONUS
+                   ON SIZE ERROR
+                       MOVE "EMP-SALARY" TO WS-EXCEPTION-FIELD
+                       MOVE "SALARY OVERFLOW" TO WS-EXCEPTION-REMARK
+                       PERFORM 0495-WRITE-EXCEPTION
+                       MOVE ZERO TO EMP-SALARY
+               END-COMPUTE
            ELSE
-               IF EMP-AGE >= 25
-                   COMPUTE BONUS = 900.00
-               ELSE
-                   COMPUTE BONUS = 600.00
-               END-IF
+               PERFORM 0340-WRITE-BONUS-ERROR
+               MOVE ZERO TO BONUS
+               MOVE ZERO TO EMP-SALARY
            END-IF
+           PERFORM 0360-WRITE-BONUS-SUMMARY
+           CLOSE EXCEPTION-FILE
+           GOBACK.
+
+      ******************************************************************
+      * Logs an arithmetic-exception row.  The caller sets
+      * WS-EXCEPTION-FIELD and WS-EXCEPTION-REMARK just before
+      * performing this.
+      ******************************************************************
+       0495-WRITE-EXCEPTION.
+           MOVE "SimpleBonusEval" TO XC-PROGRAM-ID
+           MOVE SPACES                 TO XC-KEY-ID
+           MOVE FUNCTION CURRENT-DATE  TO XC-TIMESTAMP
+           MOVE WS-EXCEPTION-FIELD     TO XC-FIELD-NAME
+           MOVE WS-EXCEPTION-REMARK    TO XC-REMARK
+           WRITE ARITHMETIC-EXCEPTION-RECORD.
 
-           COMPUTE EMP-SALARY = 28000 + BONUS
+       0150-LOAD-BONUS-TABLE.
+           OPEN INPUT BONUS-RATE-FILE
+           MOVE "N" TO WS-BONUS-EOF-SW
+           SET BR-IDX TO 1
+           PERFORM UNTIL WS-BONUS-EOF
+               READ BONUS-RATE-FILE
+                   AT END
+                       MOVE "Y" TO WS-BONUS-EOF-SW
+                   NOT AT END
+                       MOVE BR-DEPT-CODE    TO WS-BR-DEPT-CODE (BR-IDX)
+                       MOVE BR-MIN-AGE      TO WS-BR-MIN-AGE (BR-IDX)
+                       MOVE BR-BONUS-AMOUNT TO
+                           WS-BR-BONUS-AMOUNT (BR-IDX)
+                       SET BR-IDX UP BY 1
+                       ADD 1 TO WS-BONUS-ROW-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE BONUS-RATE-FILE.
 
-           STOP RUN.
+      ******************************************************************
+      * SimpleBonusEval decisions one employee per run, so its summary
+      * is a single department row -- headcount 0 or 1 -- rather than
+      * the multi-department rollup EmployeeBonusEvaluation produces
+      * off its roster.
+      ******************************************************************
+       0360-WRITE-BONUS-SUMMARY.
+           OPEN EXTEND BONUS-SUMMARY-FILE
+           MOVE "SimpleBonusEval"     TO BS-SOURCE-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO BS-RUN-TIMESTAMP
+           MOVE EMP-DEPT              TO BS-DEPT-CODE
+           IF WS-RECORD-VALID
+               MOVE 1                 TO BS-HEADCOUNT
+               MOVE BONUS              TO BS-TOTAL-BONUS
+               MOVE BONUS              TO BS-AVERAGE-BONUS
+           ELSE
+               MOVE ZERO               TO BS-HEADCOUNT
+               MOVE ZERO               TO BS-TOTAL-BONUS
+               MOVE ZERO               TO BS-AVERAGE-BONUS
+           END-IF
+           WRITE BONUS-SUMMARY-RECORD
+           CLOSE BONUS-SUMMARY-FILE.
+
+      ******************************************************************
+      * Rejects an implausible age or a department outside the
+      * recognized set instead of letting it fall through to the
+      * ELSE branch as if it were an ordinary non-HR employee.
+      ******************************************************************
+       0310-EDIT-EMPLOYEE.
+           MOVE "Y" TO WS-VALID-SW
+           EVALUATE TRUE
+               WHEN EMP-AGE < 16 OR EMP-AGE > 70
+                   MOVE "N" TO WS-VALID-SW
+                   MOVE "AGE OUT OF RANGE" TO WS-EDIT-REASON
+               WHEN EMP-DEPT NOT = "HR " AND EMP-DEPT NOT = "ENG"
+                  AND EMP-DEPT NOT = "FIN" AND EMP-DEPT NOT = "OPS"
+                  AND EMP-DEPT NOT = "SLS" AND EMP-DEPT NOT = "MKT"
+                   MOVE "N" TO WS-VALID-SW
+                   MOVE "DEPT NOT RECOGNIZED" TO WS-EDIT-REASON
+               WHEN EMP-FTE-PCT <= 0 OR EMP-FTE-PCT > 1
+                   MOVE "N" TO WS-VALID-SW
+                   MOVE "FTE PCT OUT OF RANGE" TO WS-EDIT-REASON
+           END-EVALUATE.
+
+       0340-WRITE-BONUS-ERROR.
+           OPEN EXTEND BONUS-ERROR-FILE
+           MOVE "SimpleBonusEval" TO BE-SOURCE-PROGRAM
+           MOVE SPACES       TO BE-EMP-ID
+           MOVE EMP-DEPT     TO BE-EMP-DEPT
+           MOVE EMP-AGE      TO BE-EMP-AGE
+           MOVE WS-EDIT-REASON TO BE-REASON
+           WRITE BONUS-ERROR-RECORD
+           CLOSE BONUS-ERROR-FILE.
+
+       0300-LOOKUP-BONUS.
+           EVALUATE TRUE
+               WHEN EMP-DEPT = "HR "
+                   MOVE "HR " TO WS-BONUS-DEPT-CODE
+               WHEN EMP-DEPT = "ENG"
+                   MOVE "ENG" TO WS-BONUS-DEPT-CODE
+               WHEN OTHER
+                   MOVE "OTH" TO WS-BONUS-DEPT-CODE
+           END-EVALUATE
+
+           MOVE ZERO TO WS-BONUS-BEST-AGE
+           PERFORM VARYING BR-IDX FROM 1 BY 1
+                   UNTIL BR-IDX > WS-BONUS-ROW-COUNT
+               IF WS-BR-DEPT-CODE (BR-IDX) = WS-BONUS-DEPT-CODE
+                  AND WS-BR-MIN-AGE (BR-IDX) <= EMP-AGE
+                  AND WS-BR-MIN-AGE (BR-IDX) >= WS-BONUS-BEST-AGE
+                   MOVE WS-BR-MIN-AGE (BR-IDX) TO WS-BONUS-BEST-AGE
+                   MOVE WS-BR-BONUS-AMOUNT (BR-IDX) TO BONUS
+               END-IF
+           END-PERFORM.
