@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SimpleBonusEvalDriver.
+
+      ******************************************************************
+      * JCL entry point for SimpleBonusEval.  SimpleBonusEval decisions
+      * exactly one employee per CALL and carries no roster file of
+      * its own (EmployeeBonusEvaluation already owns EMPFILE), so
+      * this driver reads one row per employee from BONUSREQ and
+      * CALLs SimpleBonusEval once per row -- a program with a USING
+      * clause can't be linked as a standalone batch executable, so
+      * BONUSBAT.jcl EXECs this instead of SimpleBonusEval directly.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BONUS-REQUEST-FILE
+               ASSIGN TO "BONUSREQ"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BONUS-REQUEST-FILE.
+           COPY BONUSREQ.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EMP-DEPT           PIC X(03).
+       01  WS-EMP-AGE            PIC 99          COMP-4.
+       01  WS-EMP-FTE-PCT        PIC 9(01)V9(02) COMP-3.
+       01  WS-RETURN-CODE        PIC S9(04) COMP VALUE ZERO.
+       01  WS-EOF-SW             PIC X(01) VALUE "N".
+           88  END-OF-REQUESTS   VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN INPUT BONUS-REQUEST-FILE
+           PERFORM UNTIL END-OF-REQUESTS
+               READ BONUS-REQUEST-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 0100-CALL-SIMPLE-BONUS-EVAL
+               END-READ
+           END-PERFORM
+           CLOSE BONUS-REQUEST-FILE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       0100-CALL-SIMPLE-BONUS-EVAL.
+           MOVE BQ-EMP-DEPT    TO WS-EMP-DEPT
+           MOVE BQ-EMP-AGE     TO WS-EMP-AGE
+           MOVE BQ-EMP-FTE-PCT TO WS-EMP-FTE-PCT
+           CALL "SimpleBonusEval" USING WS-EMP-DEPT WS-EMP-AGE
+                   WS-EMP-FTE-PCT WS-RETURN-CODE.
