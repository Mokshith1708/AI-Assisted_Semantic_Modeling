@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UsageAudit.
+
+      ******************************************************************
+      * The loan and bonus programs all carry their own copy of fields
+      * that CUSTREC already defines once (AGE, CREDIT-SCORE, INCOME,
+      * LOAN-AMOUNT), but picked up different USAGE clauses for them
+      * along the way -- COMP, COMP-3, COMP-4 and COMP-5 all appear for
+      * what is semantically the same data.  This carries a static table
+      * of every such mismatch found by code review and writes it out
+      * to USAGERPT so the conversion can be tracked and signed off
+      * one field at a time instead of attempted as a single sweeping
+      * change across every program at once.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USAGE-REPORT-FILE
+               ASSIGN TO "USAGERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USAGE-REPORT-FILE.
+           COPY USAGERPT.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MISMATCH-TABLE-AREA.
+           05  WS-MISMATCH-COUNT     PIC 9(03) COMP VALUE ZERO.
+           05  WS-FLAGGED-COUNT      PIC 9(03) COMP VALUE ZERO.
+           05  WS-MISMATCH-ENTRY OCCURS 20 TIMES
+                                  INDEXED BY UA-IDX.
+               10  WS-UA-FIELD-NAME      PIC X(20).
+               10  WS-UA-PROGRAM-ID      PIC X(20).
+               10  WS-UA-PIC-CLAUSE      PIC X(20).
+               10  WS-UA-CURRENT-USAGE   PIC X(08).
+               10  WS-UA-RECOMMENDED     PIC X(08).
+
+       LINKAGE SECTION.
+
+       01  OUT-MISMATCH-COUNT      PIC 9(05) COMP.
+       01  RUN-RETURN-CODE         PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING OUT-MISMATCH-COUNT RUN-RETURN-CODE.
+
+       0000-MAINLINE.
+           MOVE ZERO TO RUN-RETURN-CODE
+           PERFORM 0100-LOAD-KNOWN-MISMATCHES
+           PERFORM 0200-WRITE-MISMATCH-REPORT
+           MOVE WS-FLAGGED-COUNT TO OUT-MISMATCH-COUNT
+           GOBACK.
+
+      ******************************************************************
+      * Straight-line table load, not a file read: this is a fixed list
+      * of findings from reviewing the five programs against CUSTREC,
+      * not data that varies from one run to the next.
+      ******************************************************************
+       0100-LOAD-KNOWN-MISMATCHES.
+           SET UA-IDX TO 1
+
+           MOVE "AGE"                  TO WS-UA-FIELD-NAME (UA-IDX)
+           MOVE "ExtendedLoanRiskAsmt" TO WS-UA-PROGRAM-ID (UA-IDX)
+           MOVE "9(03)"                TO WS-UA-PIC-CLAUSE (UA-IDX)
+           MOVE "COMP-4"               TO WS-UA-CURRENT-USAGE (UA-IDX)
+           MOVE "COMP"                 TO WS-UA-RECOMMENDED (UA-IDX)
+           SET UA-IDX UP BY 1
+
+           MOVE "EMP-AGE"              TO WS-UA-FIELD-NAME (UA-IDX)
+           MOVE "SimpleBonusEval"      TO WS-UA-PROGRAM-ID (UA-IDX)
+           MOVE "9(02)"                TO WS-UA-PIC-CLAUSE (UA-IDX)
+           MOVE "COMP-4"               TO WS-UA-CURRENT-USAGE (UA-IDX)
+           MOVE "COMP"                 TO WS-UA-RECOMMENDED (UA-IDX)
+           SET UA-IDX UP BY 1
+
+           MOVE "CREDIT-SCORE"         TO WS-UA-FIELD-NAME (UA-IDX)
+           MOVE "LoanApprovalChkAdv"   TO WS-UA-PROGRAM-ID (UA-IDX)
+           MOVE "9(03)"                TO WS-UA-PIC-CLAUSE (UA-IDX)
+           MOVE "COMP-5"               TO WS-UA-CURRENT-USAGE (UA-IDX)
+           MOVE "COMP"                 TO WS-UA-RECOMMENDED (UA-IDX)
+           SET UA-IDX UP BY 1
+
+           MOVE "INCOME"               TO WS-UA-FIELD-NAME (UA-IDX)
+           MOVE "ExtendedLoanRiskAsmt" TO WS-UA-PROGRAM-ID (UA-IDX)
+           MOVE "S9(09)V99"            TO WS-UA-PIC-CLAUSE (UA-IDX)
+           MOVE "COMP-5"               TO WS-UA-CURRENT-USAGE (UA-IDX)
+           MOVE "COMP-3"               TO WS-UA-RECOMMENDED (UA-IDX)
+           SET UA-IDX UP BY 1
+
+           MOVE "LOAN-AMOUNT"          TO WS-UA-FIELD-NAME (UA-IDX)
+           MOVE "LoanApprovalChkAdv"   TO WS-UA-PROGRAM-ID (UA-IDX)
+           MOVE "S9(09)V99"            TO WS-UA-PIC-CLAUSE (UA-IDX)
+           MOVE "COMP-4"               TO WS-UA-CURRENT-USAGE (UA-IDX)
+           MOVE "COMP-3"               TO WS-UA-RECOMMENDED (UA-IDX)
+           SET UA-IDX UP BY 1
+
+           MOVE "LOAN-AMOUNT"          TO WS-UA-FIELD-NAME (UA-IDX)
+           MOVE "ExtendedLoanRiskAsmt" TO WS-UA-PROGRAM-ID (UA-IDX)
+           MOVE "S9(09)V99"            TO WS-UA-PIC-CLAUSE (UA-IDX)
+           MOVE "COMP-3"               TO WS-UA-CURRENT-USAGE (UA-IDX)
+           MOVE "COMP-3"               TO WS-UA-RECOMMENDED (UA-IDX)
+           SET UA-IDX UP BY 1
+
+           MOVE "EMP-SALARY"           TO WS-UA-FIELD-NAME (UA-IDX)
+           MOVE "EmployeeBonusEval"    TO WS-UA-PROGRAM-ID (UA-IDX)
+           MOVE "9(05)V99"             TO WS-UA-PIC-CLAUSE (UA-IDX)
+           MOVE "COMP-5"               TO WS-UA-CURRENT-USAGE (UA-IDX)
+           MOVE "COMP-3"               TO WS-UA-RECOMMENDED (UA-IDX)
+           SET UA-IDX UP BY 1
+
+           MOVE "EMP-SALARY"           TO WS-UA-FIELD-NAME (UA-IDX)
+           MOVE "SimpleBonusEval"      TO WS-UA-PROGRAM-ID (UA-IDX)
+           MOVE "9(05)V99"             TO WS-UA-PIC-CLAUSE (UA-IDX)
+           MOVE "COMP-5"               TO WS-UA-CURRENT-USAGE (UA-IDX)
+           MOVE "COMP-3"               TO WS-UA-RECOMMENDED (UA-IDX)
+
+           MOVE UA-IDX TO WS-MISMATCH-COUNT.
+
+      ******************************************************************
+      * Only the rows where CURRENT-USAGE doesn't already match
+      * RECOMMENDED are real findings; LOAN-AMOUNT in
+      * ExtendedLoanRiskAssessment is carried above as a documented
+      * clean row so the report shows every field CUSTREC defines was
+      * actually checked, not just the ones that failed.
+      ******************************************************************
+       0200-WRITE-MISMATCH-REPORT.
+           OPEN OUTPUT USAGE-REPORT-FILE
+           PERFORM 0250-WRITE-ONE-ROW
+                   VARYING UA-IDX FROM 1 BY 1
+                   UNTIL UA-IDX > WS-MISMATCH-COUNT
+           CLOSE USAGE-REPORT-FILE.
+
+       0250-WRITE-ONE-ROW.
+           IF WS-UA-CURRENT-USAGE (UA-IDX) NOT =
+                   WS-UA-RECOMMENDED (UA-IDX)
+               MOVE WS-UA-FIELD-NAME (UA-IDX)    TO UF-FIELD-NAME
+               MOVE WS-UA-PROGRAM-ID (UA-IDX)    TO UF-PROGRAM-ID
+               MOVE WS-UA-PIC-CLAUSE (UA-IDX)    TO UF-PIC-CLAUSE
+               MOVE WS-UA-CURRENT-USAGE (UA-IDX) TO UF-CURRENT-USAGE
+               MOVE WS-UA-RECOMMENDED (UA-IDX)   TO UF-RECOMMENDED-USAGE
+               WRITE USAGE-FLAG-RECORD
+               ADD 1 TO WS-FLAGGED-COUNT
+           END-IF.
