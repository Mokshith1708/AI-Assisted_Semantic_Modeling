@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UsageAuditDriver.
+
+      ******************************************************************
+      * JCL entry point for UsageAudit.  UsageAudit was built as a
+      * callable subprogram (LINKAGE SECTION OUT-MISMATCH-COUNT/
+      * RUN-RETURN-CODE) from the start under request 028, matching
+      * the pattern request 025 set for the loan/bonus/login programs,
+      * so it needs the same kind of no-USING driver to actually be
+      * EXECable from a job step.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-MISMATCH-COUNT     PIC 9(05) COMP VALUE ZERO.
+       01  WS-RETURN-CODE        PIC S9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           CALL "UsageAudit" USING WS-MISMATCH-COUNT WS-RETURN-CODE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
