@@ -0,0 +1,12 @@
+      ******************************************************************
+      * ACCTSTAT - persisted account-lockout status, one row per
+      * USER-ID.  LoginValidator reads this at start-up and rewrites it
+      * at the end of every run, so a lockout from attempt four really
+      * does carry forward into the next logon instead of resetting on
+      * every call.
+      ******************************************************************
+       01  ACCOUNT-STATUS-RECORD.
+           05  AS-USER-ID            PIC X(08).
+           05  AS-LOGIN-ATTEMPTS     PIC 9(02) COMP.
+           05  AS-LOCKED             PIC X(01).
+           05  AS-LAST-UPDATE-TS     PIC X(26).
