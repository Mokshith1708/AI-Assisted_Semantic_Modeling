@@ -0,0 +1,17 @@
+      ******************************************************************
+      * ACCTWS - in-memory copy of ACCTSTAT, loaded once at start-up
+      * and searched by USER-ID, the same load-then-scan pattern the
+      * loan and bonus rate tables use.
+      ******************************************************************
+       01  WS-ACCT-TABLE-AREA.
+           05  WS-ACCT-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05  WS-ACCT-ROW OCCURS 500 TIMES
+                               INDEXED BY AS-IDX.
+               10  WS-AS-USER-ID         PIC X(08).
+               10  WS-AS-LOGIN-ATTEMPTS  PIC 9(02) COMP.
+               10  WS-AS-LOCKED          PIC X(01).
+       01  WS-ACCT-FS              PIC X(02).
+       01  WS-ACCT-LOAD-EOF-SW     PIC X(01) VALUE "N".
+           88  WS-ACCT-LOAD-EOF    VALUE "Y".
+       01  WS-ACCT-FOUND-SW        PIC X(01) VALUE "N".
+           88  WS-ACCT-FOUND       VALUE "Y".
