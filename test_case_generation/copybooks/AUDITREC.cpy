@@ -0,0 +1,12 @@
+      ******************************************************************
+      * AUDITREC - shared decision audit trail record.  Every loan
+      * program appends one row per applicant so compliance can
+      * reconstruct who decided what, and why, without rerunning the
+      * program.
+      ******************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05  AU-CUST-ID            PIC X(10).
+           05  AU-TIMESTAMP          PIC X(26).
+           05  AU-PROGRAM-ID         PIC X(30).
+           05  AU-DECISION           PIC X(20).
+           05  AU-REMARK             PIC X(40).
