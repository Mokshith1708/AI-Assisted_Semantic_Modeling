@@ -0,0 +1,12 @@
+      ******************************************************************
+      * BONUSERR - rejected bonus-input records.  EmployeeBonusEvalua-
+      * tion and SimpleBonusEval both log here instead of letting an
+      * out-of-range age or an unrecognized department fall through
+      * to the ELSE branch of the bonus lookup.
+      ******************************************************************
+       01  BONUS-ERROR-RECORD.
+           05  BE-SOURCE-PROGRAM    PIC X(30).
+           05  BE-EMP-ID            PIC X(06).
+           05  BE-EMP-DEPT          PIC X(03).
+           05  BE-EMP-AGE           PIC 9(02).
+           05  BE-REASON            PIC X(30).
