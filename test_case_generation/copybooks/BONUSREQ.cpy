@@ -0,0 +1,11 @@
+      ******************************************************************
+      * BONUSREQ - one employee per row for SimpleBonusEvalDriver to
+      * feed to SimpleBonusEval.  SimpleBonusEval decisions exactly
+      * one employee per CALL and carries no roster file of its own
+      * (EmployeeBonusEvaluation already owns EMPFILE), so this is the
+      * driver's own small input file rather than a shared one.
+      ******************************************************************
+       01  BONUS-REQUEST-RECORD.
+           05  BQ-EMP-DEPT           PIC X(03).
+           05  BQ-EMP-AGE            PIC 99          COMP-4.
+           05  BQ-EMP-FTE-PCT        PIC 9(01)V9(02) COMP-3.
