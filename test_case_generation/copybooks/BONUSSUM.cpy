@@ -0,0 +1,13 @@
+      ******************************************************************
+      * BONUSSUM - one row per department (plus an ALL row) summarizing
+      * a bonus run's headcount, total bonus dollars and average bonus,
+      * so HR can see the overall cost of a cycle before payroll release
+      * without re-adding the output file by hand.
+      ******************************************************************
+       01  BONUS-SUMMARY-RECORD.
+           05  BS-SOURCE-PROGRAM     PIC X(30).
+           05  BS-RUN-TIMESTAMP      PIC X(26).
+           05  BS-DEPT-CODE          PIC X(03).
+           05  BS-HEADCOUNT          PIC 9(05) COMP.
+           05  BS-TOTAL-BONUS        PIC 9(09)V99 COMP-3.
+           05  BS-AVERAGE-BONUS      PIC 9(07)V99 COMP-3.
