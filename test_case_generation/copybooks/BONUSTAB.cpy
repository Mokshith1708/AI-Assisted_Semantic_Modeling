@@ -0,0 +1,10 @@
+      ******************************************************************
+      * BONUSTAB - shared bonus-rate table, keyed by department code
+      * and a minimum-age band.  EmployeeBonusEvaluation and
+      * SimpleBonusEval both look a department/age combination up here
+      * instead of each carrying its own hardcoded COMPUTE literals.
+      ******************************************************************
+       01  BONUS-RATE-RECORD.
+           05  BR-DEPT-CODE         PIC X(03).
+           05  BR-MIN-AGE           PIC 9(03) COMP.
+           05  BR-BONUS-AMOUNT      PIC 9(04)V99 COMP-3.
