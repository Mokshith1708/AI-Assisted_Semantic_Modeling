@@ -0,0 +1,17 @@
+      ******************************************************************
+      * BONUSWS - in-memory copy of the BONUSTAB bonus-rate table.
+      * The lookup scans a department's rows for the highest minimum
+      * age that does not exceed the employee's age, the same
+      * best-band-so-far pattern the loan rate-table lookup uses.
+      ******************************************************************
+       01  WS-BONUS-TABLE-AREA.
+           05  WS-BONUS-ROW-COUNT  PIC 9(03) COMP VALUE ZERO.
+           05  WS-BONUS-ROW OCCURS 20 TIMES
+                               INDEXED BY BR-IDX.
+               10  WS-BR-DEPT-CODE       PIC X(03).
+               10  WS-BR-MIN-AGE         PIC 9(03) COMP.
+               10  WS-BR-BONUS-AMOUNT    PIC 9(04)V99 COMP-3.
+       01  WS-BONUS-DEPT-CODE      PIC X(03).
+       01  WS-BONUS-BEST-AGE       PIC 9(03) COMP.
+       01  WS-BONUS-EOF-SW         PIC X(01) VALUE "N".
+           88  WS-BONUS-EOF        VALUE "Y".
