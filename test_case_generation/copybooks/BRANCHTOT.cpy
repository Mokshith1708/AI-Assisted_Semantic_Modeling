@@ -0,0 +1,16 @@
+      ******************************************************************
+      * BRANCHTOT - one control-totals record per loan program per run
+      * per branch, the same breakdown CTLTOTS already gives per
+      * program/run, split out further by CA-BRANCH-CODE now that
+      * CUSTAPPL is sorted into branch order ahead of decisioning.
+      ******************************************************************
+       01  BRANCH-TOTALS-RECORD.
+           05  BT-PROGRAM-ID          PIC X(30).
+           05  BT-RUN-TIMESTAMP       PIC X(26).
+           05  BT-BRANCH-CODE         PIC X(04).
+           05  BT-RECORDS-PROCESSED   PIC 9(07) COMP.
+           05  BT-APPROVED-PRIME      PIC 9(07) COMP.
+           05  BT-APPROVED-STANDARD   PIC 9(07) COMP.
+           05  BT-REJECTED-COUNT      PIC 9(07) COMP.
+           05  BT-REVIEW-COUNT        PIC 9(07) COMP.
+           05  BT-OTHER-COUNT         PIC 9(07) COMP.
