@@ -0,0 +1,21 @@
+      ******************************************************************
+      * BRANCHWS - per-branch running control totals for a loan run.
+      * Branches are accumulated as they're first seen in the sorted
+      * CUSTAPPL input, the same found-or-add-a-row table EMPREC's
+      * per-department totals already use, rather than being loaded
+      * up front from a reference file -- there's no separate branch
+      * master here, just the branches that actually showed up today.
+      ******************************************************************
+       01  WS-BRANCH-TOTAL-AREA.
+           05  WS-BRANCH-COUNT        PIC 9(03) COMP VALUE ZERO.
+           05  WS-BRANCH-TOTAL-ROW OCCURS 20 TIMES
+                                   INDEXED BY BT-IDX.
+               10  WS-BT-BRANCH-CODE      PIC X(04).
+               10  WS-BT-RECORDS          PIC 9(07) COMP VALUE ZERO.
+               10  WS-BT-APPR-PRIME       PIC 9(07) COMP VALUE ZERO.
+               10  WS-BT-APPR-STD         PIC 9(07) COMP VALUE ZERO.
+               10  WS-BT-REJECTED         PIC 9(07) COMP VALUE ZERO.
+               10  WS-BT-REVIEW           PIC 9(07) COMP VALUE ZERO.
+               10  WS-BT-OTHER            PIC 9(07) COMP VALUE ZERO.
+       01  WS-BT-FOUND-SW              PIC X(01) VALUE "N".
+           88  WS-BT-FOUND              VALUE "Y".
