@@ -0,0 +1,11 @@
+      ******************************************************************
+      * BUREAUREC - credit bureau inquiry/response record.  The
+      * interface paragraph in ExtendedLoanRiskAssessment builds an
+      * inquiry using these fields and reads the matching response
+      * extract back, instead of trusting a CREDIT-SCORE a loan
+      * officer keyed in by hand.
+      ******************************************************************
+       01  BUREAU-RESPONSE-RECORD.
+           05  BU-CUST-ID              PIC X(10).
+           05  BU-CREDIT-SCORE         PIC 9(03) COMP.
+           05  BU-DELINQUENCY-FLAG     PIC X(01).
