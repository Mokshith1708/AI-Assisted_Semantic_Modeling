@@ -0,0 +1,16 @@
+      ******************************************************************
+      * BUREAUWS - in-memory copy of the day's credit bureau response
+      * extract, loaded once at start-up and searched by CUST-ID as
+      * each application is processed.
+      ******************************************************************
+       01  WS-BUREAU-TABLE-AREA.
+           05  WS-BUREAU-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05  WS-BUREAU-ENTRY OCCURS 500 TIMES
+                               INDEXED BY BU-IDX.
+               10  WS-BU-CUST-ID       PIC X(10).
+               10  WS-BU-CREDIT-SCORE  PIC 9(03) COMP.
+               10  WS-BU-DELINQ-FLAG   PIC X(01).
+       01  WS-BU-EOF-SW              PIC X(01).
+           88  WS-BU-EOF             VALUE "Y".
+       01  WS-BU-MATCH-SW            PIC X(01).
+           88  WS-BU-MATCHED         VALUE "Y".
