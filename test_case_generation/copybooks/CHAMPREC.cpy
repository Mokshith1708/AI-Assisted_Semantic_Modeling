@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CHAMPREC - one row per applicant comparing the disposition
+      * LoanEligibilityCheck, LoanApprovalCheckAdvanced and
+      * ExtendedLoanRiskAssessment each reached for the same CUSTAPPL
+      * record, so the real-world impact of retiring one in favor of
+      * another can be seen before it happens.
+      ******************************************************************
+       01  CHAMP-COMPARE-RECORD.
+           05  CC-CUST-ID            PIC X(10).
+           05  CC-ELIG-DISP          PIC X(08).
+           05  CC-ADV-DISP           PIC X(08).
+           05  CC-EXT-DISP           PIC X(08).
+           05  CC-DISAGREE           PIC X(01).
+           05  CC-NOTE               PIC X(40).
