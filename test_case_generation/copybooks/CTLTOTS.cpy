@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CTLTOTS - one control-totals record per loan program per run,
+      * so the shape of a day's run (volume and how it split across
+      * APPROVED/REJECTED/REVIEW) can be confirmed without grepping the
+      * audit file by hand, and so a later consolidated report can pull
+      * the same numbers back out by program and run. CT-HASH-TOTAL is
+      * a true hash total (the run's applications summed on
+      * CA-LOAN-AMOUNT-REQ) alongside CT-RECORDS-PROCESSED's plain
+      * count, so a rerun can catch a record being altered, or one
+      * record dropped while another is added, neither of which moves
+      * the record count.
+      ******************************************************************
+       01  CONTROL-TOTALS-RECORD.
+           05  CT-PROGRAM-ID          PIC X(30).
+           05  CT-RUN-TIMESTAMP       PIC X(26).
+           05  CT-RECORDS-PROCESSED   PIC 9(07) COMP.
+           05  CT-APPROVED-PRIME      PIC 9(07) COMP.
+           05  CT-APPROVED-STANDARD   PIC 9(07) COMP.
+           05  CT-REJECTED-COUNT      PIC 9(07) COMP.
+           05  CT-REVIEW-COUNT        PIC 9(07) COMP.
+           05  CT-OTHER-COUNT         PIC 9(07) COMP.
+           05  CT-HASH-TOTAL          PIC S9(09)V99 COMP-3.
