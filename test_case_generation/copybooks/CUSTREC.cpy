@@ -0,0 +1,24 @@
+      ******************************************************************
+      * CUSTREC - shared customer/applicant record for loan programs.
+      * Included by LoanEligibilityCheck, LoanApprovalCheckAdvanced
+      * and ExtendedLoanRiskAssessment so a customer's data is laid
+      * out the same way no matter which program reads it.
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           05  CA-BRANCH-CODE        PIC X(04).
+           05  CA-CUST-ID            PIC X(10).
+           05  CA-CUST-NAME          PIC X(35).
+           05  CA-AGE                PIC 9(02) COMP.
+           05  CA-INCOME             PIC S9(09)V99 COMP-3.
+           05  CA-CREDIT-SCORE       PIC 9(03) COMP.
+           05  CA-EMPLOYMENT-YEARS   PIC 9(02) COMP.
+           05  CA-LOAN-AMOUNT-REQ    PIC S9(09)V99 COMP-3.
+           05  CA-LOAN-TENURE        PIC 9(02) COMP.
+           05  CA-QUOTED-RATE        PIC S9(02)V9(02) COMP-3.
+           05  CA-CURRENCY-CODE      PIC X(03).
+           05  CA-CO-APPLICANT.
+               10  CA-HAS-CO-APPLICANT  PIC X(01).
+               10  CA-CO-CUST-ID         PIC X(10).
+               10  CA-CO-INCOME          PIC S9(09)V99 COMP-3.
+               10  CA-CO-CREDIT-SCORE    PIC 9(03) COMP.
+           05  FILLER                PIC X(10).
