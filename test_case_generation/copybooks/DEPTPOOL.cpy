@@ -0,0 +1,8 @@
+      ******************************************************************
+      * DEPTPOOL - Finance's approved quarterly bonus pool per
+      * department.  EmployeeBonusEvaluation prorates a department's
+      * computed bonuses down to this ceiling before they're paid.
+      ******************************************************************
+       01  DEPT-POOL-RECORD.
+           05  DP-DEPT-CODE          PIC X(03).
+           05  DP-POOL-AMOUNT        PIC 9(07)V99 COMP-3.
