@@ -0,0 +1,22 @@
+      ******************************************************************
+      * DEPTWS - per-department running totals for a bonus run.  Pass
+      * one tallies WS-DT-RAW-TOTAL against the funded WS-DT-POOL-
+      * AMOUNT from DEPTPOOL; pass two applies the resulting
+      * WS-DT-PRORATE-FACTOR (capped at 1.0 -- a department under its
+      * pool never gets scaled up) to every employee in that
+      * department.
+      ******************************************************************
+       01  WS-DEPT-TOTAL-AREA.
+           05  WS-DEPT-COUNT        PIC 9(03) COMP VALUE ZERO.
+           05  WS-DEPT-TOTAL-ROW OCCURS 10 TIMES
+                               INDEXED BY DT-IDX.
+               10  WS-DT-DEPT-CODE       PIC X(03).
+               10  WS-DT-RAW-TOTAL       PIC 9(07)V99 COMP-3.
+               10  WS-DT-POOL-AMOUNT     PIC 9(07)V99 COMP-3.
+               10  WS-DT-PRORATE-FACTOR  PIC 9(01)V9(06) COMP-3
+                                         VALUE 1.000000.
+               10  WS-DT-HEADCOUNT       PIC 9(05) COMP VALUE ZERO.
+               10  WS-DT-FINAL-TOTAL     PIC 9(09)V99 COMP-3
+                                         VALUE ZERO.
+       01  WS-DT-FOUND-SW           PIC X(01) VALUE "N".
+           88  WS-DT-FOUND          VALUE "Y".
