@@ -0,0 +1,7 @@
+      ******************************************************************
+      * EMPREC - one employee on the roster a bonus run processes.
+      ******************************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID                PIC X(06).
+           05  EMP-DEPT              PIC X(03).
+           05  EMP-AGE               PIC 9(02) COMP-4.
