@@ -0,0 +1,14 @@
+      ******************************************************************
+      * EXCPREC - arithmetic-exception record.  Every COMPUTE in the
+      * loan and bonus programs that can overflow its target field now
+      * carries an ON SIZE ERROR clause that logs one row here and
+      * substitutes a safe zero value instead of leaving the field in
+      * the undefined state COMPUTE leaves it in when SIZE ERROR fires
+      * without one.
+      ******************************************************************
+       01  ARITHMETIC-EXCEPTION-RECORD.
+           05  XC-PROGRAM-ID          PIC X(30).
+           05  XC-KEY-ID              PIC X(10).
+           05  XC-TIMESTAMP           PIC X(26).
+           05  XC-FIELD-NAME          PIC X(20).
+           05  XC-REMARK              PIC X(40).
