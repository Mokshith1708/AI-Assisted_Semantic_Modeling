@@ -0,0 +1,10 @@
+      ******************************************************************
+      * FXRATE - daily foreign-exchange rate table record.  One row
+      * per currency code, giving the rate to multiply an amount in
+      * that currency by to get the equivalent base-currency (USD)
+      * amount.  The base currency itself carries a row of 1.000000
+      * so a lookup never needs a special case for it.
+      ******************************************************************
+       01  FX-RATE-RECORD.
+           05  FX-CURRENCY-CODE      PIC X(03).
+           05  FX-RATE-TO-BASE       PIC S9(03)V9(06) COMP-3.
