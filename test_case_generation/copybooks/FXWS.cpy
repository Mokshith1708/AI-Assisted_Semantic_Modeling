@@ -0,0 +1,11 @@
+      ******************************************************************
+      * FXWS - in-memory FX rate table loaded from FXRATES at start-up.
+      * Paired with FXRATE.cpy.
+      ******************************************************************
+       01  WS-FX-TABLE-AREA.
+           05  WS-FX-COUNT           PIC 9(03) COMP VALUE ZERO.
+           05  WS-FX-ENTRY OCCURS 20 TIMES
+                           INDEXED BY FX-IDX.
+               10  WS-FX-CURRENCY-CODE  PIC X(03).
+               10  WS-FX-RATE-TO-BASE   PIC S9(03)V9(06) COMP-3.
+       01  WS-FX-RATE                PIC S9(03)V9(06) COMP-3.
