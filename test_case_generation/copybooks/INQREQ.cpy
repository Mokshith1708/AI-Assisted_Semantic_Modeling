@@ -0,0 +1,8 @@
+      ******************************************************************
+      * INQREQ - one CUST-ID per row for LoanDecisionInquiryDriver to
+      * feed to LoanDecisionInquiry.  LoanDecisionInquiry answers one
+      * inquiry per CALL and carries no file of its own to loop over,
+      * so this is the driver's own small input file.
+      ******************************************************************
+       01  INQUIRY-REQUEST-RECORD.
+           05  IQ-CUST-ID            PIC X(10).
