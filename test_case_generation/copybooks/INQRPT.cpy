@@ -0,0 +1,11 @@
+      ******************************************************************
+      * INQRPT - one row per AUDITTRL entry matched for a single
+      * CUST-ID inquiry, written in AUDITTRL's own arrival order so the
+      * decision history reads the way it happened.
+      ******************************************************************
+       01  INQUIRY-REPORT-RECORD.
+           05  IQ-CUST-ID            PIC X(10).
+           05  IQ-TIMESTAMP          PIC X(26).
+           05  IQ-PROGRAM-ID         PIC X(30).
+           05  IQ-DECISION           PIC X(20).
+           05  IQ-REMARK             PIC X(40).
