@@ -0,0 +1,13 @@
+      ******************************************************************
+      * LOGINREQ - one logon attempt per row for LoginValidatorDriver
+      * to feed to LoginValidator.  LoginValidator decisions exactly
+      * one logon attempt per CALL and carries no file of its own to
+      * loop over (ACCTSTAT/SECAUDIT are both read/written inside the
+      * CALL itself), so this is the driver's own small input file.
+      ******************************************************************
+       01  LOGIN-REQUEST-RECORD.
+           05  LR-USER-ID            PIC X(08).
+           05  LR-USER-TYPE          PIC X(01).
+           05  LR-LOGIN-ATTEMPTS     PIC 9(02) COMP.
+           05  LR-LOGIN-HOUR         PIC 99    COMP.
+           05  LR-LOGIN-MFA-CODE     PIC X(06).
