@@ -0,0 +1,9 @@
+      ******************************************************************
+      * MFARESP - second-factor response extract.  An admin logon has
+      * to supply a code that matches the row on file here for this
+      * USER-ID before ACCESS-LEVEL 5 is granted off USER-TYPE = "A"
+      * alone.
+      ******************************************************************
+       01  MFA-RESPONSE-RECORD.
+           05  MF-USER-ID            PIC X(08).
+           05  MF-MFA-CODE           PIC X(06).
