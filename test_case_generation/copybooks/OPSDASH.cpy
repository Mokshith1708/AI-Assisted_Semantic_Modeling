@@ -0,0 +1,19 @@
+      ******************************************************************
+      * OPSDASH - one consolidated operations-dashboard row per area
+      * (LOAN, BONUS, LOGIN) per run, so the morning review doesn't
+      * require pulling CTLTOTS, BONUSSUM and SECAUDIT separately and
+      * adding them up by hand.  OD-RECORDS-PROCESSED/OD-SUCCESS-COUNT/
+      * OD-EXCEPTION-COUNT/OD-DOLLAR-TOTAL aren't all meaningful for
+      * every area -- a field that doesn't apply to a given area is
+      * left ZERO rather than given a separate layout per area.
+      ******************************************************************
+       01  OPS-DASHBOARD-RECORD.
+           05  OD-AREA-CODE           PIC X(10).
+           05  OD-RUN-TIMESTAMP       PIC X(26).
+           05  OD-RECORDS-PROCESSED   PIC 9(07) COMP.
+           05  OD-SUCCESS-COUNT       PIC 9(07) COMP.
+           05  OD-REJECTED-COUNT      PIC 9(07) COMP.
+           05  OD-REVIEW-COUNT        PIC 9(07) COMP.
+           05  OD-OTHER-COUNT         PIC 9(07) COMP.
+           05  OD-EXCEPTION-COUNT     PIC 9(07) COMP.
+           05  OD-DOLLAR-TOTAL        PIC 9(09)V99 COMP-3.
