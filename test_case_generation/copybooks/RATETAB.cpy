@@ -0,0 +1,11 @@
+      ******************************************************************
+      * RATETAB - effective-dated interest rate by program and credit
+      * tier.  A pricing change is a new row with a future effective
+      * date, not a recompile timed to land on the exact day the new
+      * rate takes effect.
+      ******************************************************************
+       01  RATE-TABLE-RECORD.
+           05  RT-PROGRAM-ID        PIC X(30).
+           05  RT-TIER-CODE         PIC X(10).
+           05  RT-EFFECTIVE-DATE    PIC 9(08).
+           05  RT-INTEREST-RATE     PIC S9(02)V9(02) COMP-3.
