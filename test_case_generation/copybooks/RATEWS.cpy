@@ -0,0 +1,19 @@
+      ******************************************************************
+      * RATEWS - in-memory copy of the RATETAB rate table, loaded once
+      * at start-up.  0310-LOOKUP-RATE scans it for the row with the
+      * latest RT-EFFECTIVE-DATE not later than today for the program
+      * and tier being priced.
+      ******************************************************************
+       01  WS-RATE-TABLE-AREA.
+           05  WS-RATE-COUNT         PIC 9(03) COMP VALUE ZERO.
+           05  WS-RATE-ENTRY OCCURS 50 TIMES
+                               INDEXED BY RT-IDX.
+               10  WS-RT-PROGRAM-ID      PIC X(30).
+               10  WS-RT-TIER-CODE       PIC X(10).
+               10  WS-RT-EFFECTIVE-DATE  PIC 9(08).
+               10  WS-RT-INTEREST-RATE   PIC S9(02)V9(02) COMP-3.
+       01  WS-RATE-TIER-CODE        PIC X(10).
+       01  WS-RATE-AS-OF-DATE       PIC 9(08).
+       01  WS-RATE-BEST-DATE        PIC 9(08).
+       01  WS-RT-FOUND-SW           PIC X(01) VALUE "N".
+           88  WS-RT-FOUND          VALUE "Y".
