@@ -0,0 +1,15 @@
+      ******************************************************************
+      * RESTARTREC - one checkpoint record per loan batch run, holding
+      * the last successfully processed CUST-ID/sequence number.  Lets
+      * a relaunch after a mid-run abend skip back past already-
+      * decisioned applications instead of starting over from record
+      * one.  RS-RUN-STATUS is "INPROG" while a checkpoint is live and
+      * "COMPLETE" once a run finishes cleanly, so the next day's fresh
+      * run knows there's nothing left to skip past.
+      ******************************************************************
+       01  RESTART-CHECKPOINT-RECORD.
+           05  RS-PROGRAM-ID        PIC X(30).
+           05  RS-LAST-CUST-ID      PIC X(10).
+           05  RS-LAST-SEQ-NUM      PIC 9(07) COMP.
+           05  RS-RUN-STATUS        PIC X(08).
+           05  RS-CHECKPOINT-TS     PIC X(26).
