@@ -0,0 +1,11 @@
+      ******************************************************************
+      * REVIEWREC - manual-review suspense record.  Written whenever a
+      * loan program can't reach a clean approve/reject decision, so
+      * underwriters get a worklist instead of a result that just falls
+      * on the floor at STOP RUN.
+      ******************************************************************
+       01  REVIEW-SUSPENSE-RECORD.
+           05  RV-CUST-ID            PIC X(10).
+           05  RV-SOURCE-PROGRAM     PIC X(30).
+           05  RV-RISK-REMARK        PIC X(40).
+           05  RV-FOLLOWUP-DATE      PIC 9(08).
