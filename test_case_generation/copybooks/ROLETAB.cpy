@@ -0,0 +1,12 @@
+      ******************************************************************
+      * ROLETAB - USER-TYPE to ACCESS-LEVEL lookup.  A USER-TYPE with
+      * no row here is an unrecognized role and still falls back to
+      * guest access, the same as the old hardcoded ELSE branch, but
+      * adding a real new role (e.g. "S" for supervisor) is now a row
+      * in this table instead of another IF in the program.
+      ******************************************************************
+       01  ROLE-TABLE-RECORD.
+           05  RT-USER-TYPE          PIC X(01).
+           05  RT-ACCESS-LEVEL       PIC 9(01) COMP.
+           05  RT-ROLE-NAME          PIC X(20).
+           05  RT-REQUIRES-MFA       PIC X(01).
