@@ -0,0 +1,16 @@
+      ******************************************************************
+      * ROLEWS - in-memory copy of ROLETAB, loaded once at start-up and
+      * searched by USER-TYPE.
+      ******************************************************************
+       01  WS-ROLE-TABLE-AREA.
+           05  WS-ROLE-ROW-COUNT   PIC 9(03) COMP VALUE ZERO.
+           05  WS-ROLE-ROW OCCURS 20 TIMES
+                               INDEXED BY RT-IDX.
+               10  WS-RT-USER-TYPE       PIC X(01).
+               10  WS-RT-ACCESS-LEVEL    PIC 9(01) COMP.
+               10  WS-RT-ROLE-NAME       PIC X(20).
+               10  WS-RT-REQUIRES-MFA    PIC X(01).
+       01  WS-ROLE-EOF-SW          PIC X(01) VALUE "N".
+           88  WS-ROLE-EOF         VALUE "Y".
+       01  WS-ROLE-FOUND-SW        PIC X(01) VALUE "N".
+           88  WS-ROLE-FOUND       VALUE "Y".
