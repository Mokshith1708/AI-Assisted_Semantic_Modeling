@@ -0,0 +1,12 @@
+      ******************************************************************
+      * SECAUDIT - security audit log.  LoginValidator appends one row
+      * per logon attempt so security can answer "who tried to access
+      * the system and when" without that information only existing
+      * in working storage for the life of one run.
+      ******************************************************************
+       01  SECURITY-AUDIT-RECORD.
+           05  SU-USER-ID            PIC X(08).
+           05  SU-TIMESTAMP          PIC X(26).
+           05  SU-LOGIN-HOUR         PIC 9(02) COMP.
+           05  SU-OUTCOME            PIC X(10).
+           05  SU-MESSAGES           PIC X(20).
