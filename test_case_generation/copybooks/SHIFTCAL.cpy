@@ -0,0 +1,12 @@
+      ******************************************************************
+      * SHIFTCAL - allowed access window by USER-TYPE and day of week,
+      * so an on-call admin can be configured with extended or 24x7
+      * access instead of being locked out by the same fixed 8-18
+      * window as an ordinary user.
+      ******************************************************************
+       01  SHIFT-CALENDAR-RECORD.
+           05  SC-USER-TYPE          PIC X(01).
+           05  SC-DAY-OF-WEEK        PIC 9(01) COMP.
+           05  SC-START-HOUR         PIC 9(02) COMP.
+           05  SC-END-HOUR           PIC 9(02) COMP.
+           05  SC-ALLOW-24X7         PIC X(01).
