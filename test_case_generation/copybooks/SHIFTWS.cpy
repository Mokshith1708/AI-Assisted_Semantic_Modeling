@@ -0,0 +1,21 @@
+      ******************************************************************
+      * SHIFTWS - in-memory copy of SHIFTCAL, loaded once at start-up
+      * and searched by USER-TYPE and day of week.  No matching row
+      * falls back to the original fixed 8-18 window so a USER-TYPE
+      * nobody has configured a calendar entry for still behaves the
+      * way the program always did.
+      ******************************************************************
+       01  WS-SHIFT-TABLE-AREA.
+           05  WS-SHIFT-ROW-COUNT  PIC 9(03) COMP VALUE ZERO.
+           05  WS-SHIFT-ROW OCCURS 50 TIMES
+                               INDEXED BY SC-IDX.
+               10  WS-SC-USER-TYPE       PIC X(01).
+               10  WS-SC-DAY-OF-WEEK     PIC 9(01) COMP.
+               10  WS-SC-START-HOUR      PIC 9(02) COMP.
+               10  WS-SC-END-HOUR        PIC 9(02) COMP.
+               10  WS-SC-ALLOW-24X7      PIC X(01).
+       01  WS-SHIFT-EOF-SW         PIC X(01) VALUE "N".
+           88  WS-SHIFT-EOF        VALUE "Y".
+       01  WS-SHIFT-FOUND-SW       PIC X(01) VALUE "N".
+           88  WS-SHIFT-FOUND      VALUE "Y".
+       01  WS-TODAY-DOW            PIC 9(01) COMP.
