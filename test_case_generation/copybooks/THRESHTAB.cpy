@@ -0,0 +1,13 @@
+      ******************************************************************
+      * THRESHTAB - shared underwriting threshold reference record.
+      * One row per PROGRAM-ID/TIER-CODE combination.  All three loan
+      * programs load this table at start-up instead of carrying their
+      * own hardcoded cutoffs, so a policy change is a data change to
+      * RATETHRSH, not a recompile of three programs.
+      ******************************************************************
+       01  THRESHOLD-RECORD.
+           05  TH-PROGRAM-ID         PIC X(30).
+           05  TH-TIER-CODE          PIC X(10).
+           05  TH-MIN-AGE            PIC 9(02) COMP.
+           05  TH-MIN-CREDIT         PIC 9(03) COMP.
+           05  TH-MIN-INCOME         PIC S9(09)V99 COMP-3.
