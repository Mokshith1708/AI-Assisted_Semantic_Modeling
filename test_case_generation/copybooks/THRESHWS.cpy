@@ -0,0 +1,15 @@
+      ******************************************************************
+      * THRESHWS - in-memory threshold table loaded from RATETHRSH at
+      * start-up by each loan program.  Paired with THRESHTAB.cpy.
+      ******************************************************************
+       01  WS-THRESHOLD-TABLE-AREA.
+           05  WS-THRESHOLD-COUNT    PIC 9(03) COMP VALUE ZERO.
+           05  WS-THRESHOLD-ENTRY OCCURS 20 TIMES
+                                  INDEXED BY TH-IDX.
+               10  WS-TH-PROGRAM-ID  PIC X(30).
+               10  WS-TH-TIER-CODE   PIC X(10).
+               10  WS-TH-MIN-AGE     PIC 9(02) COMP.
+               10  WS-TH-MIN-CREDIT  PIC 9(03) COMP.
+               10  WS-TH-MIN-INCOME  PIC S9(09)V99 COMP-3.
+       01  WS-TH-FOUND-SW            PIC X(01).
+           88  WS-TH-FOUND           VALUE "Y".
