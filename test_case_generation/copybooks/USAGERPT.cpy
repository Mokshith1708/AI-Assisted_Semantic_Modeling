@@ -0,0 +1,11 @@
+      ******************************************************************
+      * USAGERPT - one row per field/program combination where the
+      * USAGE clause doesn't match CUSTREC's, the shared record every
+      * loan and bonus program loads its applicant data from.
+      ******************************************************************
+       01  USAGE-FLAG-RECORD.
+           05  UF-FIELD-NAME         PIC X(20).
+           05  UF-PROGRAM-ID         PIC X(30).
+           05  UF-PIC-CLAUSE         PIC X(20).
+           05  UF-CURRENT-USAGE      PIC X(08).
+           05  UF-RECOMMENDED-USAGE  PIC X(08).
