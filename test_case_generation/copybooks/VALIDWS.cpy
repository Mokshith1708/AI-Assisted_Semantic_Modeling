@@ -0,0 +1,7 @@
+      ******************************************************************
+      * VALIDWS - edit-check result shared by EmployeeBonusEvaluation
+      * and SimpleBonusEval's validation paragraphs.
+      ******************************************************************
+       01  WS-VALID-SW           PIC X(01) VALUE "Y".
+           88  WS-RECORD-VALID   VALUE "Y".
+       01  WS-EDIT-REASON        PIC X(30).
