@@ -0,0 +1,10 @@
+      ******************************************************************
+      * YTDBONUS - one row per employee per bonus period already paid.
+      * EmployeeBonusEvaluation reads this before pricing a run and
+      * rewrites it after, so a rerun of the same period's job can't
+      * pay the same employee's bonus twice.
+      ******************************************************************
+       01  YTD-BONUS-RECORD.
+           05  YB-EMP-ID             PIC X(06).
+           05  YB-BONUS-PERIOD       PIC X(06).
+           05  YB-BONUS-PAID         PIC 9(07)V99 COMP-3.
