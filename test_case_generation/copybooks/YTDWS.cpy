@@ -0,0 +1,17 @@
+      ******************************************************************
+      * YTDWS - in-memory copy of YTDBONUS, loaded once at start-up
+      * and searched per employee so a second run for the same period
+      * can see a bonus already on file.
+      ******************************************************************
+       01  WS-YTD-TABLE-AREA.
+           05  WS-YTD-COUNT         PIC 9(04) COMP VALUE ZERO.
+           05  WS-YTD-ROW OCCURS 500 TIMES
+                              INDEXED BY YT-IDX.
+               10  WS-YT-EMP-ID          PIC X(06).
+               10  WS-YT-BONUS-PERIOD    PIC X(06).
+               10  WS-YT-BONUS-PAID      PIC 9(07)V99 COMP-3.
+       01  WS-YTD-FS                 PIC X(02).
+       01  WS-YTD-LOAD-EOF-SW        PIC X(01) VALUE "N".
+           88  WS-YTD-LOAD-EOF       VALUE "Y".
+       01  WS-YTD-ALREADY-PAID-SW    PIC X(01) VALUE "N".
+           88  WS-YTD-ALREADY-PAID   VALUE "Y".
