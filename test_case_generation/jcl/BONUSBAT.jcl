@@ -0,0 +1,50 @@
+//BONUSBAT JOB (ACCTG),'NIGHTLY BONUS BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly bonus cycle.  STEP010 runs the whole EMPFILE roster
+//* through EmployeeBonusEvaluation; STEP020 runs any one-off
+//* single-employee re-evaluations queued up in BONUSREQ through
+//* SimpleBonusEval, one CALL per row.  STEP020 is conditioned on
+//* STEP010 so a roster run that fails doesn't get papered over by
+//* a clean-looking one-off re-evaluation afterward.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EmployeeBonusEvaluationDriver
+//EMPFILE  DD   DSN=PROD.BONUS.EMPFILE,DISP=SHR
+//BONUSOUT DD   DSN=PROD.BONUS.BONUSOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//BONUSTAB DD   DSN=PROD.BONUS.BONUSTAB,DISP=SHR
+//DEPTPOOL DD   DSN=PROD.BONUS.DEPTPOOL,DISP=SHR
+//YTDBONUS DD   DSN=PROD.BONUS.YTDBONUS,DISP=SHR
+//BONUSERR DD   DSN=PROD.BONUS.BONUSERR,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//BONUSSUM DD   DSN=PROD.BONUS.BONUSSUM,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//EXCPTNS  DD   DSN=PROD.BONUS.EXCPTNS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=SimpleBonusEvalDriver,COND=(4,LT,STEP010)
+//BONUSREQ DD   DSN=PROD.BONUS.BONUSREQ,DISP=SHR
+//BONUSTAB DD   DSN=PROD.BONUS.BONUSTAB,DISP=SHR
+//BONUSERR DD   DSN=PROD.BONUS.BONUSERR.ADHOC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//BONUSSUM DD   DSN=PROD.BONUS.BONUSSUM.ADHOC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//EXCPTNS  DD   DSN=PROD.BONUS.EXCPTNS.ADHOC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEFBR14,COND=((4,LT,STEP010),(4,LT,STEP020))
+//*--------------------------------------------------------------*
+//* Placeholder end-of-stream step: once both the roster run and
+//* the one-off re-evaluations have completed cleanly this is where
+//* the job log gets reviewed before payroll picks up BONUSOUT.
+//*--------------------------------------------------------------*
+//SYSOUT   DD   SYSOUT=*
