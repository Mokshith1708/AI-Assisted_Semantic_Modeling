@@ -0,0 +1,81 @@
+//LOANBAT  JOB (ACCTG),'NIGHTLY LOAN BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly loan decisioning job stream.  Sorts the day's applica-
+//* tion extract into branch order first so the per-branch control
+//* totals each decisioning step now writes to BRANCHTOT come out
+//* in branch sequence, then runs the three loan programs against
+//* the sorted extract, with AmortizationSchedule following right
+//* behind LoanEligibilityCheck to turn every approval into a
+//* month-by-month payment schedule.  Each decisioning step is
+//* conditioned on
+//* every step that precedes it, not just its immediate predecessor
+//* -- a flushed step's return code never moves off its initial
+//* value, so checking only the step right before it would let a
+//* failure further upstream slip through unnoticed and decision
+//* against a partial or unsorted file.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=SORT
+//SORTIN   DD   DSN=PROD.LOAN.CUSTAPPL.DAILY,DISP=SHR
+//SORTOUT  DD   DSN=PROD.LOAN.CUSTAPPL.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSIN    DD   *
+  SORT FIELDS=(1,4,CH,A,5,10,CH,A)
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP010  EXEC PGM=LoanEligibilityCheckDriver,COND=(4,LT,STEP005)
+//CUSTAPPL DD   DSN=PROD.LOAN.CUSTAPPL.SORTED,DISP=SHR
+//LOANDECS DD   DSN=PROD.LOAN.DECISIONS.ELIGIBLE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP015  EXEC PGM=AmortizationSchedule,
+//             COND=((4,LT,STEP005),(4,LT,STEP010))
+//CUSTAPPL DD   DSN=PROD.LOAN.CUSTAPPL.SORTED,DISP=SHR
+//LOANDECS DD   DSN=PROD.LOAN.DECISIONS.ELIGIBLE,DISP=SHR
+//AMORTSCH DD   DSN=PROD.LOAN.AMORTSCH,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=LoanApprovalCheckAdvancedDriver,
+//             COND=((4,LT,STEP005),(4,LT,STEP010),(4,LT,STEP015))
+//CUSTAPPL DD   DSN=PROD.LOAN.CUSTAPPL.SORTED,DISP=SHR
+//LOANDEC2 DD   DSN=PROD.LOAN.DECISIONS.ADVANCED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=ExtendedLoanRiskAssessmentDriver,
+//             COND=((4,LT,STEP005),(4,LT,STEP010),(4,LT,STEP015),
+//             (4,LT,STEP020))
+//CUSTAPPL DD   DSN=PROD.LOAN.CUSTAPPL.SORTED,DISP=SHR
+//LOANDEC3 DD   DSN=PROD.LOAN.DECISIONS.EXTENDED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP035  EXEC PGM=LoanDecisionCompare,
+//             COND=((4,LT,STEP005),(4,LT,STEP010),(4,LT,STEP015),
+//             (4,LT,STEP020),(4,LT,STEP030))
+//LOANDECS DD   DSN=PROD.LOAN.DECISIONS.ELIGIBLE,DISP=SHR
+//LOANDEC2 DD   DSN=PROD.LOAN.DECISIONS.ADVANCED,DISP=SHR
+//LOANDEC3 DD   DSN=PROD.LOAN.DECISIONS.EXTENDED,DISP=SHR
+//CHAMPRPT DD   DSN=PROD.LOAN.CHAMPCHALL.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=IEFBR14,COND=((4,LT,STEP005),(4,LT,STEP010),
+//             (4,LT,STEP015),(4,LT,STEP020),(4,LT,STEP030),
+//             (4,LT,STEP035))
+//*--------------------------------------------------------------*
+//* Placeholder end-of-stream step: once the three decision steps
+//* have all completed cleanly this is where the job log gets
+//* reviewed each morning before the decisions are released to
+//* underwriting.
+//*--------------------------------------------------------------*
+//SYSOUT   DD   SYSOUT=*
