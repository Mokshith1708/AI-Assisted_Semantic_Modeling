@@ -0,0 +1,15 @@
+//LOANINQ  JOB (ACCTG),'LOAN DECISION INQUIRY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Ad hoc inquiry job: answers every CUST-ID queued up in INQREQ
+//* against AUDITTRL, the same way a help-desk operator's online
+//* transaction would answer one CUST-ID at a time.  Run on demand,
+//* not part of the nightly LOANBAT stream.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LoanDecisionInquiryDriver
+//INQREQ   DD   DSN=PROD.LOAN.INQREQ,DISP=SHR
+//AUDITTRL DD   DSN=PROD.LOAN.AUDITTRL,DISP=SHR
+//INQRPT   DD   DSN=PROD.LOAN.INQRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//SYSOUT   DD   SYSOUT=*
