@@ -0,0 +1,18 @@
+//LOGINBAT JOB (ACCTG),'LOGON ATTEMPT BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Replays the day's queued logon attempts (LOGINREQ) through
+//* LoginValidator, one CALL per attempt, the same way an online
+//* front end would drive it one transaction at a time.  ACCTSTAT
+//* and SECAUDIT are both read and rewritten by LoginValidator
+//* itself on every CALL, so a lockout or a denied attempt carries
+//* forward correctly from one row in LOGINREQ to the next.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LoginValidatorDriver
+//LOGINREQ DD   DSN=PROD.LOGIN.LOGINREQ,DISP=SHR
+//ACCTSTAT DD   DSN=PROD.LOGIN.ACCTSTAT,DISP=SHR
+//SECAUDIT DD   DSN=PROD.LOGIN.SECAUDIT,DISP=SHR
+//SHIFTCAL DD   DSN=PROD.LOGIN.SHIFTCAL,DISP=SHR
+//MFARESP  DD   DSN=PROD.LOGIN.MFARESP,DISP=SHR
+//ROLETAB  DD   DSN=PROD.LOGIN.ROLETAB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
