@@ -0,0 +1,24 @@
+//OPSRPT   JOB (ACCTG),'DAILY OPS REPORTING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Daily reporting job stream, run after the loan/bonus/login
+//* batch streams have all finished so CTLTOTS/BONUSSUM/SECAUDIT/
+//* EXCPTNS reflect the day's activity.  STEP010 rolls all four up
+//* into OPSDASH; STEP020 is an independent static USAGE-clause
+//* audit, so it isn't conditioned on STEP010.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DailyOpsDashboardDriver
+//CTLTOTS  DD   DSN=PROD.LOAN.CTLTOTS,DISP=SHR
+//BONUSSUM DD   DSN=PROD.BONUS.BONUSSUM,DISP=SHR
+//SECAUDIT DD   DSN=PROD.LOGIN.SECAUDIT,DISP=SHR
+//EXCPTNS  DD   DSN=PROD.BONUS.EXCPTNS,DISP=SHR
+//OPSDASH  DD   DSN=PROD.OPS.OPSDASH,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=UsageAuditDriver
+//USAGERPT DD   DSN=PROD.OPS.USAGERPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
