@@ -0,0 +1,39 @@
+//YEARENDA JOB (ACCTG),'YEAR-END ARCHIVE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Year-end archive/purge job stream.  Splits AUDITTRL and
+//* YTDBONUS into an archive dataset (rows older than the cutoff)
+//* and a keep dataset (everything else), without rewriting either
+//* source dataset in place.  Operations catalogs each KEEP dataset
+//* as the new AUDITTRL/YTDBONUS once this stream completes cleanly.
+//* Each step is conditioned on the prior step's return code so a
+//* failure upstream stops the rest of the stream.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AuditArchiveDriver
+//AUDITTRL DD   DSN=PROD.LOAN.AUDITTRL,DISP=SHR
+//AUDITARC DD   DSN=PROD.LOAN.AUDITTRL.ARCHIVE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE)
+//AUDITKEEP DD  DSN=PROD.LOAN.AUDITTRL.KEEP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=BonusArchiveDriver,COND=(4,LT,STEP010)
+//YTDBONUS DD   DSN=PROD.BONUS.YTDBONUS,DISP=SHR
+//BONUSARC DD   DSN=PROD.BONUS.YTDBONUS.ARCHIVE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//BONUSKEEP DD  DSN=PROD.BONUS.YTDBONUS.KEEP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEFBR14,COND=((4,LT,STEP010),(4,LT,STEP020))
+//*--------------------------------------------------------------*
+//* Placeholder end-of-stream step: once both archive steps have
+//* completed cleanly this is where the job log gets reviewed and
+//* the new KEEP datasets get cataloged over AUDITTRL/YTDBONUS
+//* before the next processing cycle runs against them.
+//*--------------------------------------------------------------*
+//SYSOUT   DD   SYSOUT=*
